@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqcheckpoint.
+           05  fs-arqcheckpoint-1   PIC  X(001).
+           05  fs-arqcheckpoint-2   pic  x(001).
+           05  fs-arqcheckpoint-r   redefines fs-arqcheckpoint-2  pic 99
+           comp-x.
