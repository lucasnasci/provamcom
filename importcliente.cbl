@@ -0,0 +1,346 @@
+       program-id. importcliente as "importcliente".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqimportclienteselect.cpy".
+           copy "arqimporterroselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+           copy "arqimportclientefd.cpy".
+           copy "arqimporterrofd.cpy".
+      *-----------------------------------------------------------------
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqimportcliente
+                                    pic x(070) value
+             "C:\Users\Cliente\Documents\PROVACOBOL\impclie.dat".
+           01  wk-caminho-arqimporterro pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\impclierro.dat".
+
+           01 wk-workarea.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-linha-atual         pic 9(007) value zeros.
+
+           01  wk-totais.
+              05 wk-tot-lidos           pic 9(007) value zeros.
+              05 wk-tot-importados      pic 9(007) value zeros.
+              05 wk-tot-rejeitados      pic 9(007) value zeros.
+
+           01  wk-valida-cnpj.
+               05 wk-cnpj             pic 9(014) value zeros.
+               05 wk-cnpj-tab redefines wk-cnpj.
+                07 wk-cnpj-dig          occurs 14   pic 9.
+               05 wk-cnpj-soma        pic 9(004) comp.
+               05 wk-cnpj-resto       pic 9(004) comp.
+               05 wk-cnpj-quoc        pic 9(004) comp.
+               05 wk-cnpj-dv1         pic 9(001).
+               05 wk-cnpj-dv2         pic 9(001).
+               05 wk-cnpj-idx         pic 9(004) comp.
+               05 wk-cnpj-ok          pic x(001) value 'S'.
+
+           01  tb-peso-cnpj-1.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cnpj-1-r redefines tb-peso-cnpj-1.
+               05 wk-peso-cnpj-1      occurs 12   pic 9.
+
+           01  tb-peso-cnpj-2.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cnpj-2-r redefines tb-peso-cnpj-2.
+               05 wk-peso-cnpj-2      occurs 13   pic 9.
+      *-----------------------------------------------------------------
+           copy "arqclientefs.cpy".
+           copy "arqimportclientefs.cpy".
+           copy "arqimporterrofs.cpy".
+      *-----------------------------------------------------------------
+            SCREEN SECTION.
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "IMPORTACAO DE CLIENTES EM LOTE".
+               05  line  3   col  05 value
+                         "1 Processar arquivo de importacao".
+               05  line  3   col  40   using wk-opcao.
+               05  line  4   col  05 value
+                         "9 Encerrar".
+               05  line  10  col  43   using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "RESUMO DA IMPORTACAO".
+               05  line  3   col  05 VALUE
+                         "Registros lidos".
+               05  line  3   col  40   using wk-tot-lidos.
+               05  line  4   col  05 VALUE
+                         "Clientes importados".
+               05  line  4   col  40   using wk-tot-importados.
+               05  line  5   col  05 VALUE
+                         "Registros rejeitados".
+               05  line  5   col  40   using wk-tot-rejeitados.
+               05  line  10  col  05 value
+                         "Pressione ENTER para continuar".
+               05  line  10  col  43   using fl-ok.
+      *-----------------------------------------------------------------
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+      *-----------------------------------------------------------------
+       0000-controle.
+
+       INITIALIZE    wk-workarea.
+
+           OPEN      I-O          ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de clientes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      EXTEND       ARQIMPORTERRO.
+           IF        FS-ARQIMPORTERRO EQUAL     '05'
+               OPEN     OUTPUT    ARQIMPORTERRO
+               CLOSE    ARQIMPORTERRO
+               OPEN     EXTEND    ARQIMPORTERRO
+           END-IF.
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      1
+             PERFORM   0020-IMPORTA-CLIENTES
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  9
+            PERFORM    0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+      *    Reads the feed file record by record -- one client per
+      *    line -- applying the same codigo/CNPJ/razao-social/lat-lon
+      *    checks a screen-driven inclusion would apply, since a bad
+      *    feed record must not stop the rest of the batch.
+       0020-IMPORTA-CLIENTES.
+
+           INITIALIZE                           WK-TOTAIS.
+           MOVE      ZEROS          TO          wk-linha-atual.
+
+           OPEN      INPUT         ARQIMPORTCLIENTE.
+           IF        FS-ARQIMPORTCLIENTE NOT EQUAL ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de importacao'
+                                    TO          WK-MSG
+           ELSE
+               PERFORM 0021-LE-IMPORTACAO
+                 UNTIL FS-ARQIMPORTCLIENTE EQUAL '10'
+               CLOSE   ARQIMPORTCLIENTE
+           END-IF.
+
+           DISPLAY   SC-TELA-RESUMO.
+           ACCEPT    SC-TELA-RESUMO.
+      *---------------------------------------------------------------
+       0021-LE-IMPORTACAO.
+
+           READ      ARQIMPORTCLIENTE NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQIMPORTCLIENTE
+            NOT AT END
+             ADD     1              TO          wk-linha-atual
+             ADD     1              TO          wk-tot-lidos
+             PERFORM 0022-CONSISTE-IMPORTACAO
+           END-READ.
+      *---------------------------------------------------------------
+       0022-CONSISTE-IMPORTACAO.
+
+           MOVE      SPACES         TO          wk-msg.
+
+           IF        arqimportcliente-codigo EQUAL ZEROS
+               MOVE  'Codigo do cliente nao informado'
+                                    TO          wk-msg
+           ELSE
+               MOVE  arqimportcliente-codigo TO ARQCLIENTE-CODIGO
+               READ  ARQCLIENTE     KEY IS     ARQCLIENTE-CODIGO
+                INVALID KEY
+                 CONTINUE
+                NOT INVALID KEY
+                 MOVE 'Codigo de cliente ja cadastrado'
+                                    TO          wk-msg
+               END-READ
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportcliente-cnpj EQUAL ZEROS
+               MOVE  'CNPJ nao informado' TO    wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+               PERFORM              0023-VALIDA-DIGITO-CNPJ
+               IF     wk-cnpj-ok    NOT EQUAL   'S'
+                   MOVE 'CNPJ invalido'         TO          wk-msg
+               ELSE
+                   MOVE arqimportcliente-cnpj TO ARQCLIENTE-CNPJ
+                   READ ARQCLIENTE  KEY IS     ARQCLIENTE-CNPJ
+                    INVALID KEY
+                     CONTINUE
+                    NOT INVALID KEY
+                     MOVE 'CNPJ ja cadastrado' TO wk-msg
+                   END-READ
+               END-IF
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportcliente-raz-soc EQUAL SPACES
+               MOVE  'Razao social nao informada' TO wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportcliente-lat EQUAL ZEROS
+            AND      arqimportcliente-lon EQUAL ZEROS
+               MOVE  'Latitude/longitude nao informada' TO wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+               PERFORM              0024-GRAVA-CLIENTE
+           ELSE
+               PERFORM              0025-GRAVA-ERRO
+           END-IF.
+      *---------------------------------------------------------------
+       0023-VALIDA-DIGITO-CNPJ.
+
+           MOVE      arqimportcliente-cnpj TO    WK-CNPJ.
+           MOVE      'S'            TO           WK-CNPJ-OK.
+
+           MOVE      ZEROS          TO           WK-CNPJ-SOMA.
+           PERFORM   0023A-SOMA-DIGITO-1
+             VARYING WK-CNPJ-IDX    FROM         1
+               BY    1
+               UNTIL WK-CNPJ-IDX    >            12.
+           DIVIDE    WK-CNPJ-SOMA   BY           11
+                                    GIVING       WK-CNPJ-QUOC
+                                    REMAINDER    WK-CNPJ-RESTO.
+           IF        WK-CNPJ-RESTO  <            2
+               MOVE  ZEROS          TO           WK-CNPJ-DV1
+           ELSE
+               COMPUTE WK-CNPJ-DV1  =            11 - WK-CNPJ-RESTO
+           END-IF.
+
+           MOVE      ZEROS          TO           WK-CNPJ-SOMA.
+           PERFORM   0023B-SOMA-DIGITO-2
+             VARYING WK-CNPJ-IDX    FROM         1
+               BY    1
+               UNTIL WK-CNPJ-IDX    >            13.
+           DIVIDE    WK-CNPJ-SOMA   BY           11
+                                    GIVING       WK-CNPJ-QUOC
+                                    REMAINDER    WK-CNPJ-RESTO.
+           IF        WK-CNPJ-RESTO  <            2
+               MOVE  ZEROS          TO           WK-CNPJ-DV2
+           ELSE
+               COMPUTE WK-CNPJ-DV2  =            11 - WK-CNPJ-RESTO
+           END-IF.
+
+           IF        WK-CNPJ-DV1    NOT =        WK-CNPJ-DIG(13)
+            OR       WK-CNPJ-DV2    NOT =        WK-CNPJ-DIG(14)
+               MOVE  'N'            TO           WK-CNPJ-OK
+           END-IF.
+      *---------------------------------------------------------------
+       0023A-SOMA-DIGITO-1.
+
+           COMPUTE   WK-CNPJ-SOMA   =            WK-CNPJ-SOMA +
+                     (WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-PESO-CNPJ-1
+                                                  (WK-CNPJ-IDX)).
+      *---------------------------------------------------------------
+       0023B-SOMA-DIGITO-2.
+
+           IF        WK-CNPJ-IDX    <            13
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                     (WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-PESO-CNPJ-2
+                                                  (WK-CNPJ-IDX))
+           ELSE
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                     (WK-CNPJ-DV1 * WK-PESO-CNPJ-2(WK-CNPJ-IDX))
+           END-IF.
+      *---------------------------------------------------------------
+       0024-GRAVA-CLIENTE.
+
+           MOVE      arqimportcliente-codigo TO  arqcliente-codigo.
+           MOVE      arqimportcliente-cnpj  TO   arqcliente-cnpj.
+           MOVE      arqimportcliente-raz-soc TO arqcliente-raz-soc.
+           MOVE      arqimportcliente-logradouro TO
+                                    arqcliente-logradouro.
+           MOVE      arqimportcliente-numero TO  arqcliente-numero.
+           MOVE      arqimportcliente-bairro TO  arqcliente-bairro.
+           MOVE      arqimportcliente-cidade TO  arqcliente-cidade.
+           MOVE      arqimportcliente-uf    TO   arqcliente-uf.
+           MOVE      arqimportcliente-cep   TO   arqcliente-cep.
+           MOVE      arqimportcliente-lat   TO   arqcliente-lat.
+           MOVE      arqimportcliente-lon   TO   arqcliente-lon.
+           SET       ARQCLIENTE-ATIVO       TO   TRUE.
+           ACCEPT    arqcliente-data-alt         FROM        DATE.
+           ACCEPT    arqcliente-hora-alt         FROM        TIME.
+           WRITE     ARQCLIENTE-CLIENTE
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQCLIENTE
+                                                  WK-MSG
+             PERFORM              0025-GRAVA-ERRO
+            NOT INVALID KEY
+             ADD     1              TO          wk-tot-importados
+           END-WRITE.
+      *---------------------------------------------------------------
+       0025-GRAVA-ERRO.
+
+           MOVE      wk-linha-atual TO          arqimporterro-linha.
+           MOVE      arqimportcliente-codigo TO
+                                    arqimporterro-codigo.
+           MOVE      wk-msg         TO          arqimporterro-motivo.
+           ACCEPT    arqimporterro-data          FROM        DATE.
+           ACCEPT    arqimporterro-hora          FROM        TIME.
+           WRITE     arqimporterro-registro.
+           ADD       1              TO          wk-tot-rejeitados.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQCLIENTE.
+           CLOSE     ARQIMPORTERRO.
+           GOBACK.
+           exit program.
+
+           end program importcliente.
