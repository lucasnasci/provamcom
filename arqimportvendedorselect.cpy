@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook
+           select arqimportvendedor assign to
+                   wk-caminho-arqimportvendedor
+                 organization       is line sequential
+                 file status        is fs-arqimportvendedor.
