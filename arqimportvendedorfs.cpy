@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqimportvendedor.
+           05  fs-arqimportvendedor-1   PIC  X(001).
+           05  fs-arqimportvendedor-2   pic  x(001).
+           05  fs-arqimportvendedor-r   redefines
+               fs-arqimportvendedor-2  pic 99 comp-x.
