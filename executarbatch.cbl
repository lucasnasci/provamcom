@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author: Lucas José Nascimento
+      * Date:
+      * Purpose: standalone batch entry point for executar, callable
+      *          from a scheduler without going through menu.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       program-id. executarbatch as "executarbatch".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqacessoselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqacessofd.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 wk-opcao                 pic 9(005) value zeros.
+
+           copy "arqacessofs.cpy".
+
+       procedure division.
+
+       0000-controle.
+       OPEN      EXTEND       ARQACESSO.
+       IF        FS-ARQACESSO EQUAL       '05'
+           OPEN       OUTPUT      ARQACESSO
+           CLOSE      ARQACESSO
+           OPEN       EXTEND      ARQACESSO
+       END-IF.
+
+       MOVE      'BATCH'        TO           arqacesso-operador.
+       MOVE      '03.01'        TO           arqacesso-opcao.
+       ACCEPT    arqacesso-data           FROM         DATE.
+       ACCEPT    arqacesso-hora           FROM         TIME.
+       WRITE     arqacesso-registro.
+
+       MOVE      '03.01'        TO           wk-opcao.
+       CALL      "executar"     USING       wk-opcao.
+
+       PERFORM   9999-fim-programa.
+      *-----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQACESSO.
+           STOP RUN.
+
+           end program executarbatch.
