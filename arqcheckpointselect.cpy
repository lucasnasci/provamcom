@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqcheckpoint assign to
+                   wk-caminho-arqcheckpoint
+                 organization       is line sequential
+
+                 file status        is fs-arqcheckpoint.
