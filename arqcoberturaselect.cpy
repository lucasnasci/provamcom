@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqcobertura assign to
+                   wk-caminho-arqcobertura
+                 organization       is line sequential
+
+                 file status        is fs-arqcobertura.
