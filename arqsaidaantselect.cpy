@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqsaidaant assign to
+                   wk-caminho-arqsaidaant
+                 organization       is line sequential
+
+                 file status        is fs-arqsaidaant.
