@@ -0,0 +1,211 @@
+       program-id. dedupecliente as "dedupecliente".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqmergeselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+           copy "arqmergefd.cpy".
+      *-----------------------------------------------------------------
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqmerge      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\merge.dat".
+
+           01 wk-workarea.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-confirma            pic x(001) value spaces.
+
+           01  wk-controle-grupo.
+              05 wk-cnpj-anterior       pic 9(014) value zeros.
+              05 wk-codigo-mantido      pic 9(007) value zeros.
+              05 wk-raz-soc-mantido     pic X(040) value spaces.
+              05 wk-codigo-eliminado    pic 9(007) value zeros.
+              05 wk-raz-soc-eliminado   pic X(040) value spaces.
+
+           01  wk-totais.
+              05 wk-tot-duplicidades    pic 9(005) value zeros.
+              05 wk-tot-mesclados       pic 9(005) value zeros.
+      *-----------------------------------------------------------------
+           copy "arqclientefs.cpy".
+           copy "arqmergefs.cpy".
+      *-----------------------------------------------------------------
+            SCREEN SECTION.
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "DEDUPLICACAO DE CLIENTES POR CNPJ".
+               05  line  3   col  05 value
+                         "1 Localizar e mesclar duplicidades".
+               05  line  3   col  40   using wk-opcao.
+               05  line  4   col  05 value
+                         "9 Encerrar".
+               05  line  10  col  43   using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-DUPLICIDADE.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CNPJ DUPLICADO ENCONTRADO".
+               05  line  3   col  05 value
+                         "CNPJ".
+               05  line  3   col  20   using wk-cnpj-anterior.
+               05  line  5   col  05 value
+                         "Cliente mantido (codigo/razao social)".
+               05  line  6   col  05   using wk-codigo-mantido.
+               05  line  6   col  20   using wk-raz-soc-mantido.
+               05  line  8   col  05 value
+                         "Cliente a inativar (codigo/razao social)".
+               05  line  9   col  05   using wk-codigo-eliminado.
+               05  line  9   col  20   using wk-raz-soc-eliminado.
+               05  line  11  col  05 value
+                         "Confirma a mesclagem (S/N)".
+               05  line  11  col  40   using wk-confirma.
+      *-----------------------------------------------------------------
+             01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "RESUMO DA DEDUPLICACAO".
+               05  line  3   col  05 VALUE
+                         "Duplicidades encontradas".
+               05  line  3   col  40   using wk-tot-duplicidades.
+               05  line  4   col  05 VALUE
+                         "Clientes mesclados (inativados)".
+               05  line  4   col  40   using wk-tot-mesclados.
+               05  line  10  col  05 value
+                         "Pressione ENTER para continuar".
+               05  line  10  col  43   using fl-ok.
+      *-----------------------------------------------------------------
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+      *-----------------------------------------------------------------
+       0000-controle.
+      *-----------------------------------------------------------------
+       INITIALIZE    wk-workarea.
+
+           OPEN      I-O          ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de clientes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      EXTEND       ARQMERGE.
+           IF        FS-ARQMERGE    EQUAL      '05'
+               OPEN     OUTPUT    ARQMERGE
+               CLOSE    ARQMERGE
+               OPEN     EXTEND    ARQMERGE
+           END-IF.
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      1
+             PERFORM   0020-LOCALIZA-DUPLICIDADES
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  9
+            PERFORM    0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+       0020-LOCALIZA-DUPLICIDADES.
+
+           INITIALIZE                           WK-TOTAIS.
+           INITIALIZE                           WK-CONTROLE-GRUPO.
+
+           MOVE      ZEROS          TO          ARQCLIENTE-CNPJ.
+           START     ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CNPJ
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQCLIENTE
+           END-START.
+           PERFORM   0021-LE-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'.
+
+           DISPLAY   SC-TELA-RESUMO.
+           ACCEPT    SC-TELA-RESUMO.
+      *---------------------------------------------------------------
+       0021-LE-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             IF      arqcliente-inativo
+                 CONTINUE
+             ELSE
+                 IF   arqcliente-cnpj NOT EQUAL  ZEROS
+                  AND arqcliente-cnpj EQUAL      wk-cnpj-anterior
+                     MOVE arqcliente-codigo
+                                    TO          wk-codigo-eliminado
+                     MOVE arqcliente-raz-soc
+                                    TO          wk-raz-soc-eliminado
+                     ADD  1         TO          wk-tot-duplicidades
+                     PERFORM        0022-CONFIRMA-MESCLAGEM
+                 ELSE
+                     MOVE arqcliente-codigo
+                                    TO          wk-codigo-mantido
+                     MOVE arqcliente-raz-soc
+                                    TO          wk-raz-soc-mantido
+                     MOVE arqcliente-cnpj
+                                    TO          wk-cnpj-anterior
+                 END-IF
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0022-CONFIRMA-MESCLAGEM.
+
+           MOVE      SPACES         TO          WK-CONFIRMA.
+           DISPLAY   SC-TELA-DUPLICIDADE.
+           ACCEPT    SC-TELA-DUPLICIDADE.
+
+           IF        WK-CONFIRMA    EQUAL       'S'
+               PERFORM              0023-MESCLA-CLIENTE
+           END-IF.
+      *---------------------------------------------------------------
+       0023-MESCLA-CLIENTE.
+
+           SET       arqcliente-inativo TO      TRUE.
+           ACCEPT    arqcliente-data-alt         FROM        DATE.
+           ACCEPT    arqcliente-hora-alt         FROM        TIME.
+           REWRITE   ARQCLIENTE-CLIENTE
+            INVALID KEY
+             DISPLAY 'Erro ao mesclar cliente'
+            NOT INVALID KEY
+             MOVE    wk-cnpj-anterior TO         arqmerge-cnpj
+             MOVE    wk-codigo-mantido TO        arqmerge-codigo-mantido
+             MOVE    wk-codigo-eliminado TO
+                                    arqmerge-codigo-eliminado
+             ACCEPT  arqmerge-data  FROM         DATE
+             ACCEPT  arqmerge-hora  FROM         TIME
+             WRITE   arqmerge-registro
+             ADD     1              TO          wk-tot-mesclados
+           END-REWRITE.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQCLIENTE.
+           CLOSE     ARQMERGE.
+           GOBACK.
+           exit program.
+
+           end program dedupecliente.
