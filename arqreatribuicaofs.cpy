@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqreatribuicao.
+           05  fs-arqreatribuicao-1   PIC  X(001).
+           05  fs-arqreatribuicao-2   pic  x(001).
+           05  fs-arqreatribuicao-r   redefines fs-arqreatribuicao-2
+           pic 99 comp-x.
