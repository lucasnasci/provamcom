@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqimporterro.
+           05  fs-arqimporterro-1   PIC  X(001).
+           05  fs-arqimporterro-2   pic  x(001).
+           05  fs-arqimporterro-r   redefines fs-arqimporterro-2  pic
+           99 comp-x.
