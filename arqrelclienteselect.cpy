@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqrelcliente assign to
+                   wk-caminho-arqrelcliente
+                 organization       is line sequential
+
+                 file status        is fs-arqrelcliente.
