@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqacesso.
+           05  fs-arqacesso-1   PIC  X(001).
+           05  fs-arqacesso-2   pic  x(001).
+           05  fs-arqacesso-r   redefines fs-arqacesso-2  pic 99
+           comp-x.
