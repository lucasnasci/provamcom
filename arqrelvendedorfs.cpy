@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqrelvendedor.
+           05  fs-arqrelvendedor-1   PIC  X(001).
+           05  fs-arqrelvendedor-2   pic  x(001).
+           05  fs-arqrelvendedor-r  redefines fs-arqrelvendedor-2 pic 99
+           comp-x.
