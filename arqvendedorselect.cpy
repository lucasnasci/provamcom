@@ -1,9 +1,13 @@
       *Skeleton COBOL Copybook
        select arqvendedor assign to
-               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat"
+               wk-caminho-arqvendedor
              organization       is indexed
              access mode        is dynamic
              record key         is arqvendedor-chave
+             alternate record key is arqvendedor-codigo
+             alternate record key is arqvendedor-regiao-codigo
+                                    with duplicates
+             alternate record key is arqvendedor-regiao-vendedor-chave
              lock mode          is manual
 
              file status        is fs-arqvendedor.
