@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqexcecao assign to
+                   wk-caminho-arqexcecao
+                 organization       is line sequential
+
+                 file status        is fs-arqexcecao.
