@@ -0,0 +1,352 @@
+       program-id. importvendedor as "importvendedor".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqvendedorselect.cpy".
+           copy "arqregiaoselect.cpy".
+           copy "arqimportvendedorselect.cpy".
+           copy "arqimporterrovendedorselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqvendedorfd.cpy".
+           copy "arqregiaofd.cpy".
+           copy "arqimportvendedorfd.cpy".
+           copy "arqimporterrovendedorfd.cpy".
+      *-----------------------------------------------------------------
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqregiao     pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqregiao.dat".
+           01  wk-caminho-arqimportvendedor
+                                    pic x(070) value
+             "C:\Users\vendedor\Documents\PROVACOBOL\impvend.dat".
+           01  wk-caminho-arqimporterrovendedor
+                                    pic x(070) value
+             "C:\Users\vendedor\Documents\PROVACOBOL\impvenderro.dat".
+
+           01 wk-workarea.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-linha-atual         pic 9(007) value zeros.
+
+           01  wk-totais.
+              05 wk-tot-lidos           pic 9(007) value zeros.
+              05 wk-tot-importados      pic 9(007) value zeros.
+              05 wk-tot-rejeitados      pic 9(007) value zeros.
+
+           01  wk-valida-cpf.
+               05 wk-cpf              pic 9(011) value zeros.
+               05 wk-cpf-tab redefines wk-cpf.
+                07 wk-cpf-dig           occurs 11   pic 9.
+               05 wk-cpf-soma         pic 9(004) comp.
+               05 wk-cpf-resto        pic 9(004) comp.
+               05 wk-cpf-quoc         pic 9(004) comp.
+               05 wk-cpf-dv1          pic 9(001).
+               05 wk-cpf-dv2          pic 9(001).
+               05 wk-cpf-idx          pic 9(004) comp.
+               05 wk-cpf-ok           pic x(001) value 'S'.
+
+           01  tb-peso-cpf-1.
+               05 pic 9 value 10.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cpf-1-r redefines tb-peso-cpf-1.
+               05 wk-peso-cpf-1       occurs 9    pic 9.
+
+           01  tb-peso-cpf-2.
+               05 pic 9 value 11.
+               05 pic 9 value 10.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cpf-2-r redefines tb-peso-cpf-2.
+               05 wk-peso-cpf-2       occurs 10   pic 9.
+      *-----------------------------------------------------------------
+           copy "arqvendedorfs.cpy".
+           copy "arqregiaofs.cpy".
+           copy "arqimportvendedorfs.cpy".
+           copy "arqimporterrovendedorfs.cpy".
+      *-----------------------------------------------------------------
+            SCREEN SECTION.
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "IMPORTACAO DE VENDEDORES EM LOTE".
+               05  line  3   col  05 value
+                         "1 Processar arquivo de importacao".
+               05  line  3   col  40   using wk-opcao.
+               05  line  4   col  05 value
+                         "9 Encerrar".
+               05  line  10  col  43   using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "RESUMO DA IMPORTACAO".
+               05  line  3   col  05 VALUE
+                         "Registros lidos".
+               05  line  3   col  40   using wk-tot-lidos.
+               05  line  4   col  05 VALUE
+                         "Vendedores importados".
+               05  line  4   col  40   using wk-tot-importados.
+               05  line  5   col  05 VALUE
+                         "Registros rejeitados".
+               05  line  5   col  40   using wk-tot-rejeitados.
+               05  line  10  col  05 value
+                         "Pressione ENTER para continuar".
+               05  line  10  col  43   using fl-ok.
+      *-----------------------------------------------------------------
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+      *-----------------------------------------------------------------
+       0000-controle.
+
+       INITIALIZE    wk-workarea.
+
+           OPEN      I-O          ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de vendedores'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      INPUT        ARQREGIAO.
+           IF        FS-ARQREGIAO   NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de regioes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      EXTEND       ARQIMPORTERROVENDEDOR.
+           IF        FS-ARQIMPORTERROVENDEDOR EQUAL '05'
+               OPEN     OUTPUT    ARQIMPORTERROVENDEDOR
+               CLOSE    ARQIMPORTERROVENDEDOR
+               OPEN     EXTEND    ARQIMPORTERROVENDEDOR
+           END-IF.
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      1
+             PERFORM   0020-IMPORTA-VENDEDORES
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  9
+            PERFORM    0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+      *    Reads the HR export file record by record -- one vendedor
+      *    per line -- applying the same CPF/codigo/regiao checks a
+      *    screen-driven inclusion would apply, since a bad feed
+      *    record must not stop the rest of the batch.
+       0020-IMPORTA-VENDEDORES.
+
+           INITIALIZE                           WK-TOTAIS.
+           MOVE      ZEROS          TO          wk-linha-atual.
+
+           OPEN      INPUT         ARQIMPORTVENDEDOR.
+           IF        FS-ARQIMPORTVENDEDOR NOT EQUAL ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de importacao'
+                                    TO          WK-MSG
+           ELSE
+               PERFORM 0021-LE-IMPORTACAO
+                 UNTIL FS-ARQIMPORTVENDEDOR EQUAL '10'
+               CLOSE   ARQIMPORTVENDEDOR
+           END-IF.
+
+           DISPLAY   SC-TELA-RESUMO.
+           ACCEPT    SC-TELA-RESUMO.
+      *---------------------------------------------------------------
+       0021-LE-IMPORTACAO.
+
+           READ      ARQIMPORTVENDEDOR NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQIMPORTVENDEDOR
+            NOT AT END
+             ADD     1              TO          wk-linha-atual
+             ADD     1              TO          wk-tot-lidos
+             PERFORM 0022-CONSISTE-IMPORTACAO
+           END-READ.
+      *---------------------------------------------------------------
+       0022-CONSISTE-IMPORTACAO.
+
+           MOVE      SPACES         TO          wk-msg.
+
+           IF        arqimportvendedor-codigo EQUAL ZEROS
+               MOVE  'Codigo do vendedor nao informado'
+                                    TO          wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportvendedor-cpf EQUAL ZEROS
+               MOVE  'CPF nao informado' TO     wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+               PERFORM              0023-VALIDA-DIGITO-CPF
+               IF     wk-cpf-ok     NOT EQUAL   'S'
+                   MOVE 'CPF invalido'          TO          wk-msg
+               END-IF
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportvendedor-nome EQUAL SPACES
+               MOVE  'Nome nao informado' TO    wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportvendedor-lat EQUAL ZEROS
+            AND      arqimportvendedor-lon EQUAL ZEROS
+               MOVE  'Latitude/longitude nao informada' TO wk-msg
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+            AND      arqimportvendedor-regiao-codigo NOT EQUAL ZEROS
+               PERFORM              0024-VALIDA-REGIAO
+           END-IF.
+
+           IF        wk-msg         EQUAL      SPACES
+               PERFORM              0026-GRAVA-VENDEDOR
+           ELSE
+               PERFORM              0027-GRAVA-ERRO
+           END-IF.
+      *---------------------------------------------------------------
+       0023-VALIDA-DIGITO-CPF.
+
+           MOVE      arqimportvendedor-cpf TO   WK-CPF.
+           MOVE      'S'            TO           WK-CPF-OK.
+
+           MOVE      ZEROS          TO           WK-CPF-SOMA.
+           PERFORM   0023A-SOMA-DIGITO-1
+             VARYING WK-CPF-IDX     FROM         1
+               BY    1
+               UNTIL WK-CPF-IDX     >            9.
+           DIVIDE    WK-CPF-SOMA    BY           11
+                                    GIVING       WK-CPF-QUOC
+                                    REMAINDER    WK-CPF-RESTO.
+           IF        WK-CPF-RESTO   <            2
+               MOVE  ZEROS          TO           WK-CPF-DV1
+           ELSE
+               COMPUTE WK-CPF-DV1   =            11 - WK-CPF-RESTO
+           END-IF.
+
+           MOVE      ZEROS          TO           WK-CPF-SOMA.
+           PERFORM   0023B-SOMA-DIGITO-2
+             VARYING WK-CPF-IDX     FROM         1
+               BY    1
+               UNTIL WK-CPF-IDX     >            10.
+           DIVIDE    WK-CPF-SOMA    BY           11
+                                    GIVING       WK-CPF-QUOC
+                                    REMAINDER    WK-CPF-RESTO.
+           IF        WK-CPF-RESTO   <            2
+               MOVE  ZEROS          TO           WK-CPF-DV2
+           ELSE
+               COMPUTE WK-CPF-DV2   =            11 - WK-CPF-RESTO
+           END-IF.
+
+           IF        WK-CPF-DV1     NOT =        WK-CPF-DIG(10)
+            OR       WK-CPF-DV2     NOT =        WK-CPF-DIG(11)
+               MOVE  'N'            TO           WK-CPF-OK
+           END-IF.
+      *---------------------------------------------------------------
+       0023A-SOMA-DIGITO-1.
+
+           COMPUTE   WK-CPF-SOMA    =            WK-CPF-SOMA +
+                     (WK-CPF-DIG(WK-CPF-IDX) * WK-PESO-CPF-1
+                                                (WK-CPF-IDX)).
+      *---------------------------------------------------------------
+       0023B-SOMA-DIGITO-2.
+
+           IF        WK-CPF-IDX     <            10
+               COMPUTE WK-CPF-SOMA  =            WK-CPF-SOMA +
+                     (WK-CPF-DIG(WK-CPF-IDX) * WK-PESO-CPF-2
+                                                (WK-CPF-IDX))
+           ELSE
+               COMPUTE WK-CPF-SOMA  =            WK-CPF-SOMA +
+                     (WK-CPF-DV1 * WK-PESO-CPF-2(WK-CPF-IDX))
+           END-IF.
+      *---------------------------------------------------------------
+       0024-VALIDA-REGIAO.
+
+           MOVE      arqimportvendedor-regiao-codigo TO
+                                    ARQREGIAO-CODIGO.
+           READ      ARQREGIAO
+            INVALID KEY
+             MOVE    'Regiao nao cadastrada'    TO          WK-MSG
+            NOT INVALID KEY
+             IF      arqregiao-inativo
+                 MOVE 'Regiao inativa'          TO          WK-MSG
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0026-GRAVA-VENDEDOR.
+
+           MOVE      arqimportvendedor-codigo TO arqvendedor-codigo.
+           MOVE      arqimportvendedor-cpf   TO  arqvendedor-cpf.
+           MOVE      arqimportvendedor-nome  TO  arqvendedor-nome.
+           MOVE      arqimportvendedor-lat   TO  arqvendedor-lat.
+           MOVE      arqimportvendedor-lon   TO  arqvendedor-lon.
+           MOVE      arqimportvendedor-regiao-codigo TO
+                                    arqvendedor-regiao-codigo.
+           MOVE      arqimportvendedor-capacidade-max TO
+                                    arqvendedor-capacidade-max.
+           MOVE      ZEROS          TO          arqvendedor-qtd-atual.
+           SET       ARQVENDEDOR-ATIVO      TO  TRUE.
+           WRITE     ARQVENDEDOR-VENDEDOR
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQVENDEDOR
+                                                  WK-MSG
+             PERFORM              0027-GRAVA-ERRO
+            NOT INVALID KEY
+             ADD     1              TO          wk-tot-importados
+           END-WRITE.
+      *---------------------------------------------------------------
+       0027-GRAVA-ERRO.
+
+           MOVE      wk-linha-atual TO
+                                    arqimporterrovendedor-linha.
+           MOVE      arqimportvendedor-codigo TO
+                                    arqimporterrovendedor-codigo.
+           MOVE      wk-msg         TO
+                                    arqimporterrovendedor-motivo.
+           ACCEPT    arqimporterrovendedor-data FROM        DATE.
+           ACCEPT    arqimporterrovendedor-hora FROM        TIME.
+           WRITE     arqimporterrovendedor-registro.
+           ADD       1              TO          wk-tot-rejeitados.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQVENDEDOR.
+           CLOSE     ARQREGIAO.
+           CLOSE     ARQIMPORTERROVENDEDOR.
+           GOBACK.
+           exit program.
+
+           end program importvendedor.
