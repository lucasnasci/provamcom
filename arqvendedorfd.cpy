@@ -1,12 +1,22 @@
-      *Skeleton COBOL Copybook
-       fd arqvendedor.
-
-       01  arqvendedor-vendedor.
-           03 arqvendedor-chave.
-           03 arqvendedor-chave.
-            05 arqvendedor-codigo        pic  9(007) value zeros.
-            05 arqvendedor-cpf           pic  9(011) value zeros.
-            05 arqvendedor-nome          pic  X(040) value spaces.
-           03 arqvendedor-latlong.
-            05 arqvendedor-lat           pic s9(003)v9(008) value zeros.
-            05 arqvendedor-lon           pic s9(003)v9(008) value zeros.
+      *Skeleton COBOL Copybook
+       fd arqvendedor.
+
+       01  arqvendedor-vendedor.
+           03 arqvendedor-chave.
+            05 arqvendedor-regiao-vendedor-chave.
+             07 arqvendedor-regiao-codigo pic  9(007) value zeros.
+             07 arqvendedor-codigo        pic  9(007) value zeros.
+            05 arqvendedor-cpf           pic  9(011) value zeros.
+            05 arqvendedor-nome          pic  X(040) value spaces.
+           03 arqvendedor-latlong.
+            05 arqvendedor-lat           pic s9(003)v9(008) value zeros.
+            05 arqvendedor-lon           pic s9(003)v9(008) value zeros.
+           03 arqvendedor-status         pic  X(001) value 'A'.
+               88 arqvendedor-ativo      value 'A'.
+               88 arqvendedor-inativo    value 'I'.
+           03 arqvendedor-capacidade-max pic  9(005) value zeros.
+           03 arqvendedor-qtd-atual      pic  9(005) value zeros.
+           03 arqvendedor-taxa-comissao  pic  9(003)v9(002)
+                                          value zeros.
+           03 arqvendedor-cota-vendas    pic  9(009)v9(002)
+                                          value zeros.
