@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqregiao.
+           05  fs-arqregiao-1   PIC  X(001).
+           05  fs-arqregiao-2   pic  x(001).
+           05  fs-arqregiao-r   redefines fs-arqregiao-2  pic 99
+           comp-x.
