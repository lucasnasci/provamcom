@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqreconciliacao assign to
+                   wk-caminho-arqreconciliacao
+                 organization       is line sequential
+
+                 file status        is fs-arqreconciliacao.
