@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqrelvendedor assign to
+                   wk-caminho-arqrelvendedor
+                 organization       is line sequential
+
+                 file status        is fs-arqrelvendedor.
