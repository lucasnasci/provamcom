@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+           fd arqreconciliacao.
+
+       01  arqreconciliacao-registro.
+           03 arqreconciliacao-entidade  pic  X(008) value spaces.
+           03 arqreconciliacao-codigo    pic  9(007) value zeros.
+           03 arqreconciliacao-motivo    pic  X(040) value spaces.
+           03 arqreconciliacao-data      pic  9(008) value zeros.
+           03 arqreconciliacao-hora      pic  9(006) value zeros.
