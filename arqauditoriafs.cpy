@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqauditoria.
+           05  fs-arqauditoria-1   PIC  X(001).
+           05  fs-arqauditoria-2   pic  x(001).
+           05  fs-arqauditoria-r   redefines fs-arqauditoria-2  pic 99
+           comp-x.
