@@ -1,294 +1,775 @@
-       program-id. cadastros as "cadastros".
-
-       environment division.
-       configuration section.
-       special-names.
-           decimal-point is comma.
-
-       input-output section.
-       file-control.
-
-      * copy arqclienteselect.cpy.
-
-       data division.
-
-           file section.
-
-      *     copy arqclientefd.cpy.
-
-           WORKING-STORAGE SECTION.
-           01 wk-workarea.
-              05 wid-arq-cliente        pic x(070) value spaces.
-              05 wk-STOP                pic 9(001) value zeros.
-              05 wk-opcao               pic 9(001) value zeros.
-              05 fl-ok                  pic x(001) value spaces.
-              05 wk-msg                 pic X(050) value spaces.
-           01  wk-cliente.
-            03  wk-chave.
-             05 wk-codigo             pic  9(007) value zeros.
-             05 wk-cnpj               pic  9(014) value zeros.
-             05 wk-raz-soc            pic  X(040) value zeros.
-            03 wk-lat                 pic  9(011) value zeros.
-            03 wk-lon                 pic  9(011) value zeros.
-
-
-      *    copy arqclientefs.cpy.
-
-           SCREEN SECTION.
-           01  SC-TELA-ARQUIVO.
-               05  blank screen.
-               05  line  1   col  05 VALUE
-                         "Informe o caminho do arquivo".
-               05  line  1   col  40   using wid-arq-cliente.
-      *-----------------------------------------------------------------
-           01  SC-TELA-INICIAL.
-               05  blank screen.
-               05  line  1   col  05 VALUE
-                         "CADASTRO DE CLIENTE".
-               05  line  3   col 05 value
-                         "1 Para inclusao".
-               05  line  4   col 05 value
-                         "2 Para alteracao".
-               05  line  5   col 05 value
-                         "3 Para exclusao".
-               05  line  5   col  30   using wk-opcao.
-               05  line  10  col  43   using wk-msg.
-      *------------------------------------------------------------------------
-
-           01  SC-TELA-CADASTRO.
-               05  blank screen.
-               05  line  1   col  05 VALUE
-                         "CADASTRO DE CLIENTE".
-               05  line  3   col 05 value
-                         "Informe o codigo do cliente".
-               05  line  3   col  43   using wk-codigo.
-
-               05  line  4   col 05 value
-                         "Informe o cnpj do cliente".
-               05  line  4   col  43   using wk-cnpj.
-
-               05  line  5   col 05 value
-                         "Informe a razao social".
-               05  line  5   col  43   using wk-raz-soc.
-
-               05  line  6   col 05 value
-                         "Informe a latitude".
-               05  line  6   col  43   using wk-lat.
-
-               05  line  7   col 05 value
-                         "Informe a longitude".
-               05  line  7   col  43   using wk-lon.
-               05  line  10   col  43  using wk-msg.
-      *------------------------------------------------------------------------
-
-            01  SC-TELA-GENERICA.
-               05  blank screen.
-               05  line  1   col  05 VALUE
-                         "CONSISTIR  CLIENTE".
-               05  line  3   col 05 value
-                         "Informe o codigo do cliente".
-               05  line  3   col  43   using wk-codigo.
-
-               05  line  10   col  43  using wk-msg.
-
-       procedure division.
-
-
-
-       perform       0000-controle.
-
-       PERFORM       0010-GET-SC-TELA-INICIAL.
-
-       perform       9999-fim-programa.
-
-       0000-controle.
-       INITIALIZE    wk-cliente
-                     wk-workarea.
-           DISPLAY   SC-TELA-ARQUIVO.
-           ACCEPT    SC-TELA-ARQUIVO.
-      *     open i-o wid-arq-cliente.
-
-      *     display "fs-arqcliente: " fs-arqcliente.
-
-      *     if   fs-arqcliente equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqcliente = " fs-arqcliente
-      *     else
-      *      if  fs-arqcliente = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqcliente = " fs-arqcliente
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqcliente = " fs-arqcliente.
-      *              display "fs-arqcliente: " fs-arqcliente.
-
-      *---------------------------------------------------------------
-       0010-GET-SC-TELA-INICIAL.
-            INITIALIZE    wk-cliente
-                          wk-workarea
-                          SC-TELA-INICIAL
-                          SC-TELA-CADASTRO
-                          SC-TELA-GENERICA.
-           DISPLAY     SC-TELA-INICIAL.
-           ACCEPT      SC-TELA-INICIAL.
-
-           IF          WK-OPCAO      EQUAL      '1'
-             INITIALIZE wk-cliente
-                       wk-workarea
-             PERFORM   0020-INCLUSAO
-           END-IF.
-           IF          WK-OPCAO      EQUAL      '2'
-             INITIALIZE wk-cliente
-                       wk-workarea
-             PERFORM   0030-ALTERACAO
-           END-IF.
-           IF          WK-OPCAO      EQUAL      '3'
-             INITIALIZE wk-cliente
-                       wk-workarea
-             PERFORM   0040-EXCLUSAO
-           END-IF.
-
-           IF          WK-OPCAO      NOT EQUAL  '9'
-            PERFORM     0010-GET-SC-TELA-INICIAL
-           END-IF.
-      *---------------------------------------------------------------
-       0020-INCLUSAO.
-
-           DISPLAY    SC-TELA-CADASTRO.
-           ACCEPT     SC-TELA-CADASTRO.
-           initialize  wk-msg.
-           PERFORM    0025-CONSISTE-GRAVA-TELA.
-      *---------------------------------------------------------------
-       0025-CONSISTE-GRAVA-TELA.
-
-           IF        wk-codigo      EQUAL        ZEROS
-            OR       wk-codigo      EQUAL        SPACES
-               MOVE  'Informar o codigo do cliente'
-                                    to           wk-msg
-      *     ELSE
-      *        MOVE  wk-chave       to           arqcliente-chave.
-      *        READ  ARQCLIENTE
-      *        IF    FS-ARQCLIENTE  EQUAL        ZEROS
-      *         MOVE "Codigo de cliente ja cadastrado"
-      *                             TO           wk-msg
-      *        END-IF.
-               perform 0020-INCLUSAO
-           END-IF.
-
-           IF        wk-cnpj        EQUAL        zeros
-               MOVE  'Informar o cnpj'
-                                    to           wk-msg
-               perform 0020-INCLUSAO
-           ELSE
-               PERFORM              0017-consiste-cnpj
-           END-IF.
-
-           IF        wk-raz-soc     EQUAL        SPACES
-               MOVE  'Informar a reazao social'
-                                    to           wk-msg
-               perform 0020-INCLUSAO
-           END-IF.
-
-           IF        wk-lat         EQUAL        ZEROS
-            OR       wk-lat         EQUAL        SPACES
-               MOVE  'Informar a latitude'
-                                    to           wk-msg
-               perform 0020-INCLUSAO
-           END-IF.
-
-           IF        wk-lon         EQUAL        ZEROS
-            OR       wk-lon         EQUAL        SPACES
-               MOVE  'Informar a longitude'
-                                    to           wk-msg
-               perform 0020-INCLUSAO
-           END-IF.
-
-      *    MOVE      WK-CLIENTE     TO          ARQCLIENTE-CLIENTE.
-      *    WRITE     ARQCLIENTE-CLIENTE.
-
-           INITIALIZE WK-OPCAO.
-      *-----------------------------------------------------------------
-           0017-consiste-cnpj.
-
-      *    move      wk-cnpj        to           arqcliente-cnpj
-      *    read      arqcliente
-      *     if       fs-arqcliente  equal        zeros
-      *      MOVE    'CNPJ ja cadastradao'
-      *                              to          wk-msg
-      *      PERFORM                 0020-INCLUSAO
-      *     END-IF.
-      *---------------------------------------------------------------
-       0030-ALTERACAO.
-
-           INITIALIZE SC-TELA-GENERICA.
-           DISPLAY    SC-TELA-GENERICA.
-           ACCEPT     SC-TELA-GENERICA.
-
-           initialize  wk-msg.
-           PERFORM    1000-CONSISTE-REGISTRO.
-      *     IF        fl-ok          equal       's'
-            PERFORM   0036-MOVER-DADOS.
-            PERFORM   0037-GRAVAR-ALTERACAO.
-      *     END-IF.
-      *---------------------------------------------------------------
-       0036-MOVER-DADOS.
-
-           INITIALIZE SC-TELA-CADASTRO.
-           DISPLAY    SC-TELA-CADASTRO.
-           ACCEPT     SC-TELA-CADASTRO.
-      *    MOVE       WK-CLIENTE
-      *                              TO          ARQCIENTE-CLIENTE.
-
-      *---------------------------------------------------------------
-       0037-GRAVAR-ALTERACAO.
-
-      *     move      wk-chave       to          arqcliente-chave.
-      *     start     arqcliente key is ==       arqcliente-chave.
-      *     if        fs-arqcliente  equal       zeros
-      *         WRITE ARQCLIENTE-CLIENTE.
-      *     else
-      *         MOVE  'Registro foi excluido'
-      *                              to           wk-msg
-      *         PERFORM              0030-ALTERACAO
-      *     END-IF.
-      *---------------------------------------------------------------
-       0040-EXCLUSAO.
-      *---------------------------------------------------------------
-           INITIALIZE                SC-TELA-GENERICA
-                                     WK-MSG.
-           DISPLAY    SC-TELA-GENERICA.
-           ACCEPT     SC-TELA-GENERICA.
-           PERFORM    1000-CONSISTE-REGISTRO.
-      *    if         fl-ok          equal        's'
-           PERFORM    0047-EXCLUIR.
-      *    END-IF.
-           INITIALIZE WK-OPCAO.
-      *---------------------------------------------------------------
-       0047-EXCLUIR.
-      *     DELETE arqcliente-cliente RECORD
-      *      INVALID KEY DISPLAY 'codigo invalido'
-      *      NOT INVALID KEY DISPLAY 'Registro deletado'
-      *     END-DELETE.
-      *---------------------------------------------------------------
-       1000-CONSISTE-REGISTRO.
-
-      *     move      wk-codigo      to           arqcliente-codigo.
-      *     start     arqcliente key IS
-      *                              EQUAL        arqcliente-chave.
-      *     if        fs-arqcliente  equal        zeros
-      *         MOVE  'S'            TO           FL-OK
-      *     else
-      *         MOVE  'Registro inexistente'
-      *                              to           wk-msg
-      *         PERFORM              0030-ALTERACAO
-      *     END-IF.
-
-
-
-
-       9999-fim-programa.
-                 GOBACK.
-      *    close arqcliente.
-           exit program.
-
-       end program cadastros.
+       program-id. cadastros as "cadastros".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqauditoriaselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+           copy "arqauditoriafd.cpy".
+
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+
+           01 wk-workarea.
+              05 wid-arq-cliente        pic x(070) value spaces.
+              05 wk-STOP                pic 9(001) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic X(050) value spaces.
+              05 wk-confirma            pic x(001) value spaces.
+              05 wk-origem-consiste     pic x(001) value spaces.
+                  88 wk-origem-alteracao value 'A'.
+                  88 wk-origem-exclusao  value 'E'.
+           01  wk-cliente.
+            03  wk-chave.
+             05 wk-codigo             pic  9(007) value zeros.
+             05 wk-cnpj               pic  9(014) value zeros.
+             05 wk-cnpj-tab redefines wk-cnpj.
+              07 wk-cnpj-dig          occurs 14   pic 9.
+             05 wk-raz-soc            pic  X(040) value zeros.
+            03 wk-endereco.
+             05 wk-logradouro         pic  X(040) value spaces.
+             05 wk-numero             pic  9(005) value zeros.
+             05 wk-bairro             pic  X(030) value spaces.
+             05 wk-cidade             pic  X(030) value spaces.
+             05 wk-uf                 pic  X(002) value spaces.
+             05 wk-cep                pic  9(008) value zeros.
+            03 wk-lat                 pic  s9(003)v9(008)
+                                       sign leading separate
+                                       value zeros.
+            03 wk-lon                 pic  s9(003)v9(008)
+                                       sign leading separate
+                                       value zeros.
+
+           01  wk-cliente-ant.
+              05 wk-cnpj-ant           pic  9(014) value zeros.
+              05 wk-raz-soc-ant        pic  X(040) value spaces.
+              05 wk-logradouro-ant     pic  X(040) value spaces.
+              05 wk-numero-ant         pic  9(005) value zeros.
+              05 wk-bairro-ant         pic  X(030) value spaces.
+              05 wk-cidade-ant         pic  X(030) value spaces.
+              05 wk-uf-ant             pic  X(002) value spaces.
+              05 wk-cep-ant            pic  9(008) value zeros.
+              05 wk-lat-ant            pic  s9(003)v9(008)
+                                       sign leading separate
+                                       value zeros.
+              05 wk-lon-ant            pic  s9(003)v9(008)
+                                       sign leading separate
+                                       value zeros.
+
+           01  wk-valida-cnpj.
+               05 wk-cnpj-soma        pic 9(004) comp.
+               05 wk-cnpj-resto       pic 9(004) comp.
+               05 wk-cnpj-quoc        pic 9(004) comp.
+               05 wk-cnpj-dv1         pic 9(001).
+               05 wk-cnpj-dv2         pic 9(001).
+               05 wk-cnpj-idx         pic 9(004) comp.
+               05 wk-cnpj-ok          pic x(001) value 'S'.
+
+           01  tb-peso-cnpj-1.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cnpj-1-r redefines tb-peso-cnpj-1.
+               05 wk-peso-cnpj-1      occurs 12   pic 9.
+
+           01  tb-peso-cnpj-2.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+               05 pic 9 value 9.
+               05 pic 9 value 8.
+               05 pic 9 value 7.
+               05 pic 9 value 6.
+               05 pic 9 value 5.
+               05 pic 9 value 4.
+               05 pic 9 value 3.
+               05 pic 9 value 2.
+           01  tb-peso-cnpj-2-r redefines tb-peso-cnpj-2.
+               05 wk-peso-cnpj-2      occurs 13   pic 9.
+
+           01  wk-cep-idx             pic 9(004) comp.
+           01  wk-cep-achou           pic x(001) value 'N'.
+
+           01  tb-cep-dados.
+               05 filler.
+                07 pic 9(008) value 01000000.
+                07 pic 9(008) value 05999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -23,550000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -46,633000.
+               05 filler.
+                07 pic 9(008) value 20000000.
+                07 pic 9(008) value 23799999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -22,906000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -43,172000.
+               05 filler.
+                07 pic 9(008) value 30000000.
+                07 pic 9(008) value 39999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -19,916000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -43,934000.
+               05 filler.
+                07 pic 9(008) value 40000000.
+                07 pic 9(008) value 48999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -12,971000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -38,510000.
+               05 filler.
+                07 pic 9(008) value 70000000.
+                07 pic 9(008) value 72799999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -15,793000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -47,882000.
+               05 filler.
+                07 pic 9(008) value 80000000.
+                07 pic 9(008) value 87999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -25,428000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -49,273000.
+               05 filler.
+                07 pic 9(008) value 90000000.
+                07 pic 9(008) value 99999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -30,034000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -51,217000.
+           01  tb-cep-dados-r redefines tb-cep-dados.
+               05 tb-cep-item          occurs 7 times.
+                07 tb-cep-ini          pic 9(008).
+                07 tb-cep-fim          pic 9(008).
+                07 tb-cep-lat          pic s9(003)v9(008)
+                                       sign leading separate.
+                07 tb-cep-lon          pic s9(003)v9(008)
+                                       sign leading separate.
+
+           copy "arqclientefs.cpy".
+           copy "arqauditoriafs.cpy".
+
+           SCREEN SECTION.
+           01  SC-TELA-ARQUIVO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "Informe o caminho do arquivo".
+               05  line  1   col  40   using wid-arq-cliente.
+      *-----------------------------------------------------------------
+           01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CADASTRO DE CLIENTE".
+               05  line  3   col 05 value
+                         "1 Para inclusao".
+               05  line  4   col 05 value
+                         "2 Para alteracao".
+               05  line  5   col 05 value
+                         "3 Para exclusao".
+               05  line  5   col  30   using wk-opcao.
+               05  line  10  col  43   using wk-msg.
+      *------------------------------------------------------------------------
+
+           01  SC-TELA-CADASTRO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CADASTRO DE CLIENTE".
+               05  line  3   col 05 value
+                         "Informe o codigo do cliente".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  4   col 05 value
+                         "Informe o cnpj do cliente".
+               05  line  4   col  43   using wk-cnpj.
+
+               05  line  5   col 05 value
+                         "Informe a razao social".
+               05  line  5   col  43   using wk-raz-soc.
+
+               05  line  6   col 05 value
+                         "Informe o logradouro".
+               05  line  6   col  43   using wk-logradouro.
+
+               05  line  7   col 05 value
+                         "Informe o numero".
+               05  line  7   col  43   using wk-numero.
+
+               05  line  8   col 05 value
+                         "Informe o bairro".
+               05  line  8   col  43   using wk-bairro.
+
+               05  line  9   col 05 value
+                         "Informe a cidade".
+               05  line  9   col  43   using wk-cidade.
+
+               05  line  10   col 05 value
+                         "Informe a UF".
+               05  line  10   col  43   using wk-uf.
+
+               05  line  11   col 05 value
+                         "Informe o CEP".
+               05  line  11   col  43   using wk-cep.
+
+               05  line  12   col 05 value
+                         "Informe a latitude".
+               05  line  12   col  43   using wk-lat.
+
+               05  line  13   col 05 value
+                         "Informe a longitude".
+               05  line  13   col  43   using wk-lon.
+               05  line  15   col  43  using wk-msg.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-GENERICA.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONSISTIR  CLIENTE".
+               05  line  3   col 05 value
+                         "Informe o codigo do cliente".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  10   col  43  using wk-msg.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-CONFIRMA.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONFIRMAR EXCLUSAO DE CLIENTE".
+               05  line  3   col 05 value
+                         "Codigo".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  4   col 05 value
+                         "Razao social".
+               05  line  4   col  43   using wk-raz-soc.
+
+               05  line  6   col 05 value
+                         "Confirma a exclusao (S/N)".
+               05  line  6   col  43   using wk-confirma.
+
+       procedure division.
+
+
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+
+       0000-controle.
+       INITIALIZE    wk-cliente
+                     wk-workarea.
+           DISPLAY   SC-TELA-ARQUIVO.
+           ACCEPT    SC-TELA-ARQUIVO.
+           IF        wid-arq-cliente NOT EQUAL SPACES
+               MOVE  wid-arq-cliente TO      wk-caminho-arqcliente
+           END-IF.
+           OPEN      I-O          ARQCLIENTE.
+           IF        FS-ARQCLIENTE  EQUAL  '05'
+               CLOSE      ARQCLIENTE
+               OPEN       OUTPUT      ARQCLIENTE
+               CLOSE      ARQCLIENTE
+               OPEN       I-O         ARQCLIENTE
+           END-IF.
+           OPEN      EXTEND       ARQAUDITORIA.
+           IF        FS-ARQAUDITORIA EQUAL '05'
+               OPEN       OUTPUT      ARQAUDITORIA
+               CLOSE      ARQAUDITORIA
+               OPEN       EXTEND      ARQAUDITORIA
+           END-IF.
+
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+            INITIALIZE    wk-cliente
+                          wk-workarea
+                          SC-TELA-INICIAL
+                          SC-TELA-CADASTRO
+                          SC-TELA-GENERICA.
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      '1'
+             INITIALIZE wk-cliente
+                       wk-workarea
+             PERFORM   0020-INCLUSAO
+           END-IF.
+           IF          WK-OPCAO      EQUAL      '2'
+             INITIALIZE wk-cliente
+                       wk-workarea
+             PERFORM   0030-ALTERACAO
+           END-IF.
+           IF          WK-OPCAO      EQUAL      '3'
+             INITIALIZE wk-cliente
+                       wk-workarea
+             PERFORM   0040-EXCLUSAO
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  '9'
+            PERFORM     0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+       0020-INCLUSAO.
+
+           DISPLAY    SC-TELA-CADASTRO.
+           ACCEPT     SC-TELA-CADASTRO.
+           IF        wk-cep         NOT EQUAL    ZEROS
+            AND      wk-lat         EQUAL        ZEROS
+            AND      wk-lon         EQUAL        ZEROS
+             PERFORM   0019-BUSCA-CEP
+           END-IF.
+           initialize  wk-msg.
+           PERFORM    0025-CONSISTE-GRAVA-TELA.
+      *---------------------------------------------------------------
+       0019-BUSCA-CEP.
+
+           MOVE      'N'            TO           WK-CEP-ACHOU.
+           PERFORM   0019A-PROCURA-FAIXA-CEP
+             VARYING WK-CEP-IDX     FROM         1
+               BY    1
+               UNTIL WK-CEP-IDX     >            7
+               OR    WK-CEP-ACHOU   EQUAL        'S'.
+      *---------------------------------------------------------------
+       0019A-PROCURA-FAIXA-CEP.
+
+           IF        wk-cep         >=           tb-cep-ini(wk-cep-idx)
+            AND      wk-cep         <=           tb-cep-fim(wk-cep-idx)
+               MOVE  tb-cep-lat(wk-cep-idx)      TO   wk-lat
+               MOVE  tb-cep-lon(wk-cep-idx)      TO   wk-lon
+               MOVE  'S'            TO           WK-CEP-ACHOU
+           END-IF.
+      *---------------------------------------------------------------
+       0025-CONSISTE-GRAVA-TELA.
+
+           IF        wk-codigo      EQUAL        ZEROS
+            OR       wk-codigo      EQUAL        SPACES
+               MOVE  'Informar o codigo do cliente'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           ELSE
+               MOVE  wk-codigo      to           arqcliente-codigo
+               READ  ARQCLIENTE     KEY IS       ARQCLIENTE-CODIGO
+                INVALID KEY
+                 CONTINUE
+                NOT INVALID KEY
+                 MOVE "Codigo de cliente ja cadastrado"
+                                    TO           wk-msg
+                 PERFORM            0020-INCLUSAO
+               END-READ
+           END-IF.
+
+           IF        wk-cnpj        EQUAL        zeros
+               MOVE  'Informar o cnpj'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           ELSE
+               PERFORM              0018-VALIDA-DIGITO-CNPJ
+               IF     wk-cnpj-ok    NOT EQUAL    'S'
+                MOVE  'CNPJ invalido'
+                                    to           wk-msg
+                perform 0020-INCLUSAO
+               ELSE
+                PERFORM             0017-consiste-cnpj
+               END-IF
+           END-IF.
+
+           IF        wk-raz-soc     EQUAL        SPACES
+               MOVE  'Informar a reazao social'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           END-IF.
+
+           IF        wk-lat         EQUAL        ZEROS
+            OR       wk-lat         EQUAL        SPACES
+               MOVE  'Informar a latitude'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           END-IF.
+
+           IF        wk-lon         EQUAL        ZEROS
+            OR       wk-lon         EQUAL        SPACES
+               MOVE  'Informar a longitude'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           END-IF.
+
+           MOVE      wk-codigo      TO           arqcliente-codigo.
+           MOVE      wk-cnpj        TO           arqcliente-cnpj.
+           MOVE      wk-raz-soc     TO           arqcliente-raz-soc.
+           MOVE      wk-logradouro  TO           arqcliente-logradouro.
+           MOVE      wk-numero      TO           arqcliente-numero.
+           MOVE      wk-bairro      TO           arqcliente-bairro.
+           MOVE      wk-cidade      TO           arqcliente-cidade.
+           MOVE      wk-uf          TO           arqcliente-uf.
+           MOVE      wk-cep         TO           arqcliente-cep.
+           MOVE      wk-lat         TO           arqcliente-lat.
+           MOVE      wk-lon         TO           arqcliente-lon.
+           SET       ARQCLIENTE-ATIVO            TO          TRUE.
+           ACCEPT     arqcliente-data-alt         FROM        DATE.
+           ACCEPT     arqcliente-hora-alt         FROM        TIME.
+           WRITE     ARQCLIENTE-CLIENTE
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQCLIENTE
+                                                  WK-MSG
+             PERFORM              0020-INCLUSAO
+           END-WRITE.
+
+           INITIALIZE WK-OPCAO.
+      *-----------------------------------------------------------------
+           0017-consiste-cnpj.
+
+           move      wk-cnpj        to           arqcliente-cnpj.
+           read      arqcliente     key is        arqcliente-cnpj
+            invalid key
+             continue
+            not invalid key
+             MOVE    'CNPJ ja cadastrado'
+                                     to          wk-msg
+             PERFORM                 0020-INCLUSAO
+           end-read.
+      *-----------------------------------------------------------------
+           0018-VALIDA-DIGITO-CNPJ.
+
+           MOVE      'S'            TO           WK-CNPJ-OK.
+
+           MOVE      ZEROS          TO           WK-CNPJ-SOMA.
+           PERFORM   0018A-SOMA-DIGITO-1
+             VARYING WK-CNPJ-IDX    FROM         1
+               BY    1
+               UNTIL WK-CNPJ-IDX    >            12.
+           DIVIDE    WK-CNPJ-SOMA   BY           11
+                                    GIVING       WK-CNPJ-QUOC
+                                    REMAINDER    WK-CNPJ-RESTO.
+           IF        WK-CNPJ-RESTO  <            2
+               MOVE  ZEROS          TO           WK-CNPJ-DV1
+           ELSE
+               COMPUTE WK-CNPJ-DV1  =            11 - WK-CNPJ-RESTO
+           END-IF.
+
+           MOVE      ZEROS          TO           WK-CNPJ-SOMA.
+           PERFORM   0018B-SOMA-DIGITO-2
+             VARYING WK-CNPJ-IDX    FROM         1
+               BY    1
+               UNTIL WK-CNPJ-IDX    >            13.
+           DIVIDE    WK-CNPJ-SOMA   BY           11
+                                    GIVING       WK-CNPJ-QUOC
+                                    REMAINDER    WK-CNPJ-RESTO.
+           IF        WK-CNPJ-RESTO  <            2
+               MOVE  ZEROS          TO           WK-CNPJ-DV2
+           ELSE
+               COMPUTE WK-CNPJ-DV2  =            11 - WK-CNPJ-RESTO
+           END-IF.
+
+           IF        WK-CNPJ-DV1    NOT =        WK-CNPJ-DIG(13)
+            OR       WK-CNPJ-DV2    NOT =        WK-CNPJ-DIG(14)
+               MOVE  'N'            TO           WK-CNPJ-OK
+           END-IF.
+      *-----------------------------------------------------------------
+           0018A-SOMA-DIGITO-1.
+
+           COMPUTE   WK-CNPJ-SOMA   =            WK-CNPJ-SOMA +
+                     (WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-PESO-CNPJ-1
+                                                  (WK-CNPJ-IDX)).
+      *-----------------------------------------------------------------
+           0018B-SOMA-DIGITO-2.
+
+           IF        WK-CNPJ-IDX    <            13
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                     (WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-PESO-CNPJ-2
+                                                  (WK-CNPJ-IDX))
+           ELSE
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                     (WK-CNPJ-DV1 * WK-PESO-CNPJ-2(WK-CNPJ-IDX))
+           END-IF.
+      *---------------------------------------------------------------
+       0030-ALTERACAO.
+
+           INITIALIZE SC-TELA-GENERICA.
+           DISPLAY    SC-TELA-GENERICA.
+           ACCEPT     SC-TELA-GENERICA.
+
+           initialize  wk-msg.
+           SET        wk-origem-alteracao         TO          TRUE.
+           PERFORM    1000-CONSISTE-REGISTRO.
+           IF        fl-ok          equal       'S'
+            PERFORM   0036-MOVER-DADOS
+            PERFORM   0037-GRAVAR-ALTERACAO
+           END-IF.
+      *---------------------------------------------------------------
+       0036-MOVER-DADOS.
+
+           MOVE       arqcliente-cnpj        TO  wk-cnpj.
+           MOVE       arqcliente-raz-soc     TO  wk-raz-soc.
+           MOVE       arqcliente-logradouro  TO  wk-logradouro.
+           MOVE       arqcliente-numero      TO  wk-numero.
+           MOVE       arqcliente-bairro      TO  wk-bairro.
+           MOVE       arqcliente-cidade      TO  wk-cidade.
+           MOVE       arqcliente-uf          TO  wk-uf.
+           MOVE       arqcliente-cep         TO  wk-cep.
+           MOVE       arqcliente-lat         TO  wk-lat.
+           MOVE       arqcliente-lon         TO  wk-lon.
+           MOVE       wk-cnpj                TO  wk-cnpj-ant.
+           MOVE       wk-raz-soc             TO  wk-raz-soc-ant.
+           MOVE       wk-logradouro          TO  wk-logradouro-ant.
+           MOVE       wk-numero              TO  wk-numero-ant.
+           MOVE       wk-bairro              TO  wk-bairro-ant.
+           MOVE       wk-cidade              TO  wk-cidade-ant.
+           MOVE       wk-uf                  TO  wk-uf-ant.
+           MOVE       wk-cep                 TO  wk-cep-ant.
+           MOVE       wk-lat                 TO  wk-lat-ant.
+           MOVE       wk-lon                 TO  wk-lon-ant.
+
+           DISPLAY    SC-TELA-CADASTRO.
+           ACCEPT     SC-TELA-CADASTRO.
+           IF        wk-cep         NOT EQUAL    wk-cep-ant
+            AND      wk-lat         EQUAL        wk-lat-ant
+            AND      wk-lon         EQUAL        wk-lon-ant
+             PERFORM   0019-BUSCA-CEP
+           END-IF.
+      *---------------------------------------------------------------
+      *    Cnpj and raz-soc are part of arqcliente-chave, the record
+      *    key -- COBOL does not allow REWRITE to change a key value,
+      *    so the record is removed and re-written under its new key
+      *    instead of rewritten in place. If the new cnpj collides
+      *    with another client's unique key, the WRITE below fails
+      *    after the DELETE already succeeded -- 0037A-RESTAURA-
+      *    REGISTRO puts the original record back under its old key
+      *    instead of leaving the client permanently deleted.
+       0037-GRAVAR-ALTERACAO.
+
+           DELETE    ARQCLIENTE
+            INVALID KEY
+             MOVE    'Registro foi excluido'
+                                    to           wk-msg
+             PERFORM              0030-ALTERACAO
+            NOT INVALID KEY
+             MOVE    wk-cnpj        TO           arqcliente-cnpj
+             MOVE    wk-raz-soc     TO           arqcliente-raz-soc
+             MOVE    wk-logradouro  TO           arqcliente-logradouro
+             MOVE    wk-numero      TO           arqcliente-numero
+             MOVE    wk-bairro      TO           arqcliente-bairro
+             MOVE    wk-cidade      TO           arqcliente-cidade
+             MOVE    wk-uf          TO           arqcliente-uf
+             MOVE    wk-cep         TO           arqcliente-cep
+             MOVE    wk-lat         TO           arqcliente-lat
+             MOVE    wk-lon         TO           arqcliente-lon
+             ACCEPT  arqcliente-data-alt         FROM        DATE
+             ACCEPT  arqcliente-hora-alt         FROM        TIME
+             WRITE   ARQCLIENTE-CLIENTE
+              INVALID KEY
+               PERFORM            0037A-RESTAURA-REGISTRO
+              NOT INVALID KEY
+               PERFORM            0038-AUDITA-ALTERACAO
+              END-WRITE
+           END-DELETE.
+           UNLOCK    ARQCLIENTE.
+      *---------------------------------------------------------------
+      *    Puts the record back exactly as it was before 0037-GRAVAR-
+      *    ALTERACAO deleted it, since the re-write under the edited
+      *    cnpj/raz-soc just failed on a duplicate key.
+       0037A-RESTAURA-REGISTRO.
+
+           MOVE      wk-cnpj-ant        TO           arqcliente-cnpj.
+           MOVE      wk-raz-soc-ant     TO           arqcliente-raz-soc.
+           MOVE      wk-logradouro-ant  TO       arqcliente-logradouro.
+           MOVE      wk-numero-ant      TO           arqcliente-numero.
+           MOVE      wk-bairro-ant      TO           arqcliente-bairro.
+           MOVE      wk-cidade-ant      TO           arqcliente-cidade.
+           MOVE      wk-uf-ant          TO           arqcliente-uf.
+           MOVE      wk-cep-ant         TO           arqcliente-cep.
+           MOVE      wk-lat-ant         TO           arqcliente-lat.
+           MOVE      wk-lon-ant         TO           arqcliente-lon.
+           WRITE     ARQCLIENTE-CLIENTE
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQCLIENTE
+                                                  WK-MSG
+            NOT INVALID KEY
+             MOVE    'Cadastro duplicado'
+                                    to           wk-msg
+           END-WRITE.
+           PERFORM   0030-ALTERACAO.
+      *---------------------------------------------------------------
+       0038-AUDITA-ALTERACAO.
+
+           IF        wk-cnpj-ant    NOT =        wk-cnpj
+               MOVE  'CNPJ'         TO           arqauditoria-campo
+               MOVE  wk-cnpj-ant    TO           arqauditoria-valor-ant
+               MOVE  wk-cnpj        TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-raz-soc-ant NOT =        wk-raz-soc
+               MOVE  'RAZAO SOCIAL' TO           arqauditoria-campo
+               MOVE  wk-raz-soc-ant TO           arqauditoria-valor-ant
+               MOVE  wk-raz-soc     TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-logradouro-ant NOT =     wk-logradouro
+               MOVE  'LOGRADOURO'   TO           arqauditoria-campo
+               MOVE  wk-logradouro-ant TO        arqauditoria-valor-ant
+               MOVE  wk-logradouro  TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-numero-ant  NOT =        wk-numero
+               MOVE  'NUMERO'       TO           arqauditoria-campo
+               MOVE  wk-numero-ant  TO           arqauditoria-valor-ant
+               MOVE  wk-numero      TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-bairro-ant  NOT =        wk-bairro
+               MOVE  'BAIRRO'       TO           arqauditoria-campo
+               MOVE  wk-bairro-ant  TO           arqauditoria-valor-ant
+               MOVE  wk-bairro      TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-cidade-ant  NOT =        wk-cidade
+               MOVE  'CIDADE'       TO           arqauditoria-campo
+               MOVE  wk-cidade-ant  TO           arqauditoria-valor-ant
+               MOVE  wk-cidade      TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-uf-ant      NOT =        wk-uf
+               MOVE  'UF'           TO           arqauditoria-campo
+               MOVE  wk-uf-ant      TO           arqauditoria-valor-ant
+               MOVE  wk-uf          TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-cep-ant     NOT =        wk-cep
+               MOVE  'CEP'          TO           arqauditoria-campo
+               MOVE  wk-cep-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-cep         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-lat-ant     NOT =        wk-lat
+               MOVE  'LATITUDE'     TO           arqauditoria-campo
+               MOVE  wk-lat-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-lat         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-lon-ant     NOT =        wk-lon
+               MOVE  'LONGITUDE'    TO           arqauditoria-campo
+               MOVE  wk-lon-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-lon         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+      *---------------------------------------------------------------
+       0039-GRAVA-AUDITORIA.
+
+           MOVE      'CLIENTE'      TO           arqauditoria-entidade.
+           MOVE      wk-codigo      TO           arqauditoria-codigo.
+           ACCEPT    arqauditoria-data           FROM         DATE.
+           ACCEPT    arqauditoria-hora           FROM         TIME.
+           WRITE     arqauditoria-registro.
+      *---------------------------------------------------------------
+       0040-EXCLUSAO.
+      *---------------------------------------------------------------
+           INITIALIZE                SC-TELA-GENERICA.
+           DISPLAY    SC-TELA-GENERICA.
+           ACCEPT     SC-TELA-GENERICA.
+
+           initialize  wk-msg.
+           SET        wk-origem-exclusao          TO          TRUE.
+           PERFORM    1000-CONSISTE-REGISTRO.
+           if         fl-ok          equal        'S'
+            PERFORM    0045-CONFIRMA-EXCLUSAO
+           END-IF.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0045-CONFIRMA-EXCLUSAO.
+
+           MOVE      arqcliente-raz-soc         TO   wk-raz-soc.
+           INITIALIZE                SC-TELA-CONFIRMA.
+           DISPLAY    SC-TELA-CONFIRMA.
+           ACCEPT     SC-TELA-CONFIRMA.
+           IF        wk-confirma    equal        'S'
+            PERFORM   0047-EXCLUIR
+           ELSE
+            UNLOCK    ARQCLIENTE
+            DISPLAY   'Exclusao cancelada'
+           END-IF.
+      *---------------------------------------------------------------
+       0047-EXCLUIR.
+           SET       ARQCLIENTE-INATIVO   TO       TRUE.
+           ACCEPT     arqcliente-data-alt         FROM        DATE.
+           ACCEPT     arqcliente-hora-alt         FROM        TIME.
+           REWRITE   ARQCLIENTE-CLIENTE
+            INVALID KEY
+             DISPLAY 'codigo invalido'
+            NOT INVALID KEY
+             DISPLAY 'Registro inativado'
+           END-REWRITE.
+           UNLOCK    ARQCLIENTE.
+      *---------------------------------------------------------------
+       1000-CONSISTE-REGISTRO.
+
+           move      wk-codigo      to           arqcliente-codigo.
+           read      arqcliente     with lock
+                                    key is       arqcliente-codigo
+            invalid key
+             MOVE    'Registro inexistente'
+                                    to           wk-msg
+             PERFORM              1000A-RETORNA-ORIGEM
+            not invalid key
+             IF      FS-ARQCLIENTE  EQUAL        '51'
+                 CALL 'fsmensagem' USING        FS-ARQCLIENTE
+                                                 WK-MSG
+                 PERFORM           1000A-RETORNA-ORIGEM
+             ELSE
+              IF     arqcliente-inativo
+                 MOVE 'Registro inativo'
+                                    to           wk-msg
+                 UNLOCK             ARQCLIENTE
+                 PERFORM           1000A-RETORNA-ORIGEM
+              ELSE
+                 MOVE 'S'          TO           FL-OK
+              END-IF
+             END-IF
+           end-read.
+      *---------------------------------------------------------------
+      *    Sends the operator back to whichever screen actually asked
+      *    for the consistency check, so a failed exclusao no longer
+      *    lands on the alteracao screen.
+       1000A-RETORNA-ORIGEM.
+
+           IF        wk-origem-exclusao
+               PERFORM              0040-EXCLUSAO
+           ELSE
+               PERFORM              0030-ALTERACAO
+           END-IF.
+
+
+
+
+       9999-fim-programa.
+                 close arqcliente.
+                 close arqauditoria.
+                 GOBACK.
+           exit program.
+
+       end program cadastros.
