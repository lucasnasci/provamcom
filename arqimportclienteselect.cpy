@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook
+           select arqimportcliente assign to
+                   wk-caminho-arqimportcliente
+                 organization       is line sequential
+                 file status        is fs-arqimportcliente.
