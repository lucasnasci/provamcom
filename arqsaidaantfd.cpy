@@ -0,0 +1,18 @@
+      *Skeleton COBOL Copybook
+           fd arqsaidaant.
+
+       01  arqsaidaant-registro.
+           03 arqsaidaant-cliente-codigo     pic  9(007) value zeros.
+           03 arqsaidaant-cliente-raz-soc    pic  X(040) value spaces.
+           03 arqsaidaant-vendedor-codigo    pic  9(007) value zeros.
+           03 arqsaidaant-vendedor-nome      pic  X(040) value spaces.
+           03 arqsaidaant-distancia       pic s9(005)v9(002)
+                                           value zeros.
+           03 arqsaidaant-vendedor2-codigo   pic  9(007) value zeros.
+           03 arqsaidaant-vendedor2-nome     pic  X(040) value spaces.
+           03 arqsaidaant-distancia2      pic s9(005)v9(002)
+                                           value zeros.
+           03 arqsaidaant-vendedor3-codigo   pic  9(007) value zeros.
+           03 arqsaidaant-vendedor3-nome     pic  X(040) value spaces.
+           03 arqsaidaant-distancia3      pic s9(005)v9(002)
+                                           value zeros.
