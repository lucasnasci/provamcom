@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqultimaexec.
+           05  fs-arqultimaexec-1   PIC  X(001).
+           05  fs-arqultimaexec-2   pic  x(001).
+           05  fs-arqultimaexec-r   redefines fs-arqultimaexec-2  pic
+           99 comp-x.
