@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqmerge.
+           05  fs-arqmerge-1   PIC  X(001).
+           05  fs-arqmerge-2   pic  x(001).
+           05  fs-arqmerge-r   redefines fs-arqmerge-2  pic
+           99 comp-x.
