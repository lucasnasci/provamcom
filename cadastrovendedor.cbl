@@ -8,31 +8,180 @@
        input-output section.
        file-control.
 
-      * copy arqvendedorselect.cpy.
+           copy "arqvendedorselect.cpy".
+           copy "arqregiaoselect.cpy".
+           copy "arqauditoriaselect.cpy".
+           copy "arqsaidaselect.cpy".
+           copy "arqreatribuicaoselect.cpy".
 
        data division.
 
            file section.
 
-      *     copy arqvendedorfd.cpy.
+           copy "arqvendedorfd.cpy".
+           copy "arqregiaofd.cpy".
+           copy "arqauditoriafd.cpy".
+           copy "arqsaidafd.cpy".
+           copy "arqreatribuicaofd.cpy".
 
            WORKING-STORAGE SECTION.
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqregiao     pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqregiao.dat".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+           01  wk-caminho-arqreatribuicao
+                                    pic x(070) value
+             "C:\Users\vendedor\Documents\PROVACOBOL\reatrib.dat".
+
            01 wk-workarea.
               05 wid-arq-cliente        pic x(070) value spaces.
               05 wk-STOP                pic 9(001) value zeros.
               05 wk-opcao               pic 9(001) value zeros.
               05 fl-ok                  pic x(001) value spaces.
               05 wk-msg                 pic X(050) value spaces.
+              05 wk-confirma            pic x(001) value spaces.
+              05 wk-origem-consiste     pic x(001) value spaces.
+                  88 wk-origem-alteracao value 'A'.
+                  88 wk-origem-exclusao  value 'E'.
            01  wk-vendedor.
             03  wk-chave.
              05 wk-codigo               pic  9(007) value zeros.
              05 wk-cpf                  pic  9(011) value zeros.
+             05 wk-cpf-tab redefines wk-cpf.
+              07 wk-cpf-dig             occurs 11   pic 9.
              05 wk-nome                 pic  X(040) value zeros.
-            03 wk-lat                   pic  9(011) value zeros.
-            03 wk-lon                   pic  9(011) value zeros.
-
-
-      *        copy arqvendedorfs.cpy.
+            03 wk-cep                   pic  9(008) value zeros.
+            03 wk-lat                   pic  s9(003)v9(008)
+                                         sign leading separate
+                                         value zeros.
+            03 wk-lon                   pic  s9(003)v9(008)
+                                         sign leading separate
+                                         value zeros.
+            03 wk-regiao-codigo         pic  9(007) value zeros.
+            03 wk-capacidade-max        pic  9(005) value zeros.
+            03 wk-taxa-comissao         pic  9(003)v9(002) value zeros.
+            03 wk-cota-vendas           pic  9(009)v9(002) value zeros.
+
+           01  wk-vendedor-ant.
+              05 wk-cpf-ant             pic  9(011) value zeros.
+              05 wk-nome-ant            pic  X(040) value spaces.
+              05 wk-cep-ant             pic  9(008) value zeros.
+              05 wk-lat-ant             pic  s9(003)v9(008)
+                                         sign leading separate
+                                         value zeros.
+              05 wk-lon-ant             pic  s9(003)v9(008)
+                                         sign leading separate
+                                         value zeros.
+              05 wk-regiao-codigo-ant   pic  9(007) value zeros.
+              05 wk-capacidade-max-ant  pic  9(005) value zeros.
+              05 wk-taxa-comissao-ant   pic  9(003)v9(002) value zeros.
+              05 wk-cota-vendas-ant     pic  9(009)v9(002) value zeros.
+
+           01  wk-valida-cpf.
+               05 wk-cpf-soma         pic 9(004) comp.
+               05 wk-cpf-resto        pic 9(004) comp.
+               05 wk-cpf-quoc         pic 9(004) comp.
+               05 wk-cpf-dv1          pic 9(001).
+               05 wk-cpf-dv2          pic 9(001).
+               05 wk-cpf-idx          pic 9(004) comp.
+               05 wk-cpf-ok           pic x(001) value 'S'.
+
+           01  tb-peso-cpf-1.
+               05 pic 9(002) value 10.
+               05 pic 9(002) value 9.
+               05 pic 9(002) value 8.
+               05 pic 9(002) value 7.
+               05 pic 9(002) value 6.
+               05 pic 9(002) value 5.
+               05 pic 9(002) value 4.
+               05 pic 9(002) value 3.
+               05 pic 9(002) value 2.
+           01  tb-peso-cpf-1-r redefines tb-peso-cpf-1.
+               05 wk-peso-cpf-1       occurs 9    pic 9(002).
+
+           01  tb-peso-cpf-2.
+               05 pic 9(002) value 11.
+               05 pic 9(002) value 10.
+               05 pic 9(002) value 9.
+               05 pic 9(002) value 8.
+               05 pic 9(002) value 7.
+               05 pic 9(002) value 6.
+               05 pic 9(002) value 5.
+               05 pic 9(002) value 4.
+               05 pic 9(002) value 3.
+               05 pic 9(002) value 2.
+           01  tb-peso-cpf-2-r redefines tb-peso-cpf-2.
+               05 wk-peso-cpf-2       occurs 10   pic 9(002).
+
+           01  wk-cep-idx             pic 9(004) comp.
+           01  wk-cep-achou           pic x(001) value 'N'.
+
+           01  tb-cep-dados.
+               05 filler.
+                07 pic 9(008) value 01000000.
+                07 pic 9(008) value 05999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -23,550000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -46,633000.
+               05 filler.
+                07 pic 9(008) value 20000000.
+                07 pic 9(008) value 23799999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -22,906000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -43,172000.
+               05 filler.
+                07 pic 9(008) value 30000000.
+                07 pic 9(008) value 39999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -19,916000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -43,934000.
+               05 filler.
+                07 pic 9(008) value 40000000.
+                07 pic 9(008) value 48999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -12,971000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -38,510000.
+               05 filler.
+                07 pic 9(008) value 70000000.
+                07 pic 9(008) value 72799999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -15,793000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -47,882000.
+               05 filler.
+                07 pic 9(008) value 80000000.
+                07 pic 9(008) value 87999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -25,428000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -49,273000.
+               05 filler.
+                07 pic 9(008) value 90000000.
+                07 pic 9(008) value 99999999.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -30,034000.
+                07 pic s9(003)v9(008) sign leading separate
+                                       value -51,217000.
+           01  tb-cep-dados-r redefines tb-cep-dados.
+               05 tb-cep-item          occurs 7 times.
+                07 tb-cep-ini          pic 9(008).
+                07 tb-cep-fim          pic 9(008).
+                07 tb-cep-lat          pic s9(003)v9(008)
+                                       sign leading separate.
+                07 tb-cep-lon          pic s9(003)v9(008)
+                                       sign leading separate.
+
+           copy "arqvendedorfs.cpy".
+           copy "arqregiaofs.cpy".
+           copy "arqauditoriafs.cpy".
+           copy "arqsaidafs.cpy".
+           copy "arqreatribuicaofs.cpy".
 
            SCREEN SECTION.
            01  SC-TELA-ARQUIVO.
@@ -73,13 +222,34 @@
                05  line  5   col  43   using wk-nome.
 
                05  line  6   col 05 value
-                         "Informe a latitude".
-               05  line  6   col  43   using wk-lat.
+                         "Informe o CEP".
+               05  line  6   col  43   using wk-cep.
 
                05  line  7   col 05 value
+                         "Informe a latitude".
+               05  line  7   col  43   using wk-lat.
+
+               05  line  8   col 05 value
                          "Informe a longitude".
-               05  line  7   col  43   using wk-lon.
-               05  line  10   col  43  using wk-msg.
+               05  line  8   col  43   using wk-lon.
+
+               05  line  9   col 05 value
+                         "Informe o codigo da regiao".
+               05  line  9   col  43   using wk-regiao-codigo.
+
+               05  line  10  col 05 value
+                         "Informe a capacidade maxima de clientes".
+               05  line  10   col  43  using wk-capacidade-max.
+
+               05  line  11  col 05 value
+                         "Informe a taxa de comissao (%)".
+               05  line  11   col  43  using wk-taxa-comissao.
+
+               05  line  12  col 05 value
+                         "Informe a cota de vendas".
+               05  line  12   col  43  using wk-cota-vendas.
+
+               05  line  13   col  43  using wk-msg.
       *------------------------------------------------------------------------
 
              01  SC-TELA-GENERICA.
@@ -91,6 +261,23 @@
                05  line  3   col  43   using wk-codigo.
 
                05  line  10   col  43  using wk-msg.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-CONFIRMA.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONFIRMAR EXCLUSAO DE VENDEDOR".
+               05  line  3   col 05 value
+                         "Codigo".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  4   col 05 value
+                         "Nome".
+               05  line  4   col  43   using wk-nome.
+
+               05  line  6   col 05 value
+                         "Confirma a exclusao (S/N)".
+               05  line  6   col  43   using wk-confirma.
 
        procedure division.
 
@@ -107,27 +294,36 @@
                      wk-workarea.
            DISPLAY   SC-TELA-ARQUIVO.
            ACCEPT    SC-TELA-ARQUIVO.
-
-      *     open i-o wid-arq-cliente.
-
-      *     display "fs-arqvendedor: " fs-arqvendedor.
-
-      *     if   fs-arqvendedor equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqvendedor = " fs-arqvendedor
-      *     else
-      *      if  fs-arqvendedor = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqvendedor = " fs-arqvendedor
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqvendedor = " fs-arvendedor.
-      *              display "fs-arqvendedor: " fs-arqvendedor.
-
-
-      *----------------------------------------------------------------
-
-
+           IF        wid-arq-cliente NOT EQUAL SPACES
+               MOVE  wid-arq-cliente TO      wk-caminho-arqvendedor
+           END-IF.
+           OPEN      I-O          ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR  EQUAL  '05'
+               CLOSE      ARQVENDEDOR
+               OPEN       OUTPUT      ARQVENDEDOR
+               CLOSE      ARQVENDEDOR
+               OPEN       I-O         ARQVENDEDOR
+           END-IF.
+           OPEN      INPUT        ARQREGIAO.
+           IF        FS-ARQREGIAO   EQUAL  '05'
+               CLOSE      ARQREGIAO
+               OPEN       OUTPUT      ARQREGIAO
+               CLOSE      ARQREGIAO
+               OPEN       INPUT       ARQREGIAO
+           END-IF.
+           OPEN      EXTEND       ARQAUDITORIA.
+           IF        FS-ARQAUDITORIA EQUAL '05'
+               OPEN       OUTPUT      ARQAUDITORIA
+               CLOSE      ARQAUDITORIA
+               OPEN       EXTEND      ARQAUDITORIA
+           END-IF.
+           OPEN      INPUT        ARQSAIDA.
+           OPEN      EXTEND       ARQREATRIBUICAO.
+           IF        FS-ARQREATRIBUICAO EQUAL '05'
+               OPEN       OUTPUT      ARQREATRIBUICAO
+               CLOSE      ARQREATRIBUICAO
+               OPEN       EXTEND      ARQREATRIBUICAO
+           END-IF.
       *---------------------------------------------------------------
        0010-GET-SC-TELA-INICIAL.
             INITIALIZE    wk-vendedor
@@ -162,8 +358,31 @@
 
            DISPLAY    SC-TELA-CADASTRO.
            ACCEPT     SC-TELA-CADASTRO.
+           IF        wk-cep         NOT EQUAL    ZEROS
+            AND      wk-lat         EQUAL        ZEROS
+            AND      wk-lon         EQUAL        ZEROS
+             PERFORM   0019-BUSCA-CEP
+           END-IF.
            initialize  wk-msg.
            PERFORM    0025-CONSISTE-GRAVA-TELA.
+      *---------------------------------------------------------------
+       0019-BUSCA-CEP.
+
+           MOVE      'N'            TO           WK-CEP-ACHOU.
+           PERFORM   0019A-PROCURA-FAIXA-CEP
+             VARYING WK-CEP-IDX     FROM         1
+               BY    1
+               UNTIL WK-CEP-IDX     >            7
+               OR    WK-CEP-ACHOU   EQUAL        'S'.
+      *---------------------------------------------------------------
+       0019A-PROCURA-FAIXA-CEP.
+
+           IF        wk-cep         >=           tb-cep-ini(wk-cep-idx)
+            AND      wk-cep         <=           tb-cep-fim(wk-cep-idx)
+               MOVE  tb-cep-lat(wk-cep-idx)      TO   wk-lat
+               MOVE  tb-cep-lon(wk-cep-idx)      TO   wk-lon
+               MOVE  'S'            TO           WK-CEP-ACHOU
+           END-IF.
       *---------------------------------------------------------------
        0025-CONSISTE-GRAVA-TELA.
 
@@ -182,11 +401,16 @@
            END-IF.
 
            IF        wk-cpf        EQUAL        zeros
-               MOVE  'Informar o cnpj'
+               MOVE  'Informar o cpf'
                                     to           wk-msg
                perform 0020-INCLUSAO
            ELSE
-               PERFORM              0017-consiste-cnpj
+               PERFORM              0018-VALIDA-DIGITO-CPF
+               IF     wk-cpf-ok    NOT EQUAL    'S'
+                MOVE  'CPF invalido'
+                                    to           wk-msg
+                perform 0020-INCLUSAO
+               END-IF
            END-IF.
 
            IF        wk-nome     EQUAL        SPACES
@@ -209,20 +433,102 @@
                perform 0020-INCLUSAO
            END-IF.
 
-      *    MOVE      WK-VENDEDOR     TO          ARQVENDEDOR-VENDEDOR.
-      *    WRITE     ARQVENDEDOR-VENDEDOR.
+           IF        wk-regiao-codigo  NOT EQUAL  ZEROS
+               PERFORM              0022-VALIDA-REGIAO
+           END-IF.
+
+           MOVE      wk-codigo      TO          arqvendedor-codigo.
+           MOVE      wk-cpf         TO          arqvendedor-cpf.
+           MOVE      wk-nome        TO          arqvendedor-nome.
+           MOVE      wk-lat         TO          arqvendedor-lat.
+           MOVE      wk-lon         TO          arqvendedor-lon.
+           MOVE      wk-regiao-codigo
+                             TO          arqvendedor-regiao-codigo.
+           MOVE      wk-capacidade-max
+                             TO          arqvendedor-capacidade-max.
+           MOVE      wk-taxa-comissao
+                             TO          arqvendedor-taxa-comissao.
+           MOVE      wk-cota-vendas
+                             TO          arqvendedor-cota-vendas.
+           SET       ARQVENDEDOR-ATIVO           TO          TRUE.
+           WRITE     ARQVENDEDOR-VENDEDOR
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQVENDEDOR
+                                                  WK-MSG
+             PERFORM              0020-INCLUSAO
+           END-WRITE.
 
            INITIALIZE WK-OPCAO.
       *-----------------------------------------------------------------
-           0017-consiste-cnpj.
-
-      *    move      wk-cnpj        to           arqvendedor-cnpj
-      *    read      arqvendedor
-      *     if       fs-arqvendedor  equal        zeros
-      *      MOVE    'CNPJ ja cadastradao'
-      *                              to          wk-msg
-      *      PERFORM                 0020-INCLUSAO
-      *     END-IF.
+           0022-VALIDA-REGIAO.
+
+           MOVE      wk-regiao-codigo  TO           ARQREGIAO-CODIGO.
+           READ      ARQREGIAO
+            INVALID KEY
+             MOVE    'Regiao nao cadastrada'
+                                    TO           WK-MSG
+             PERFORM              0020-INCLUSAO
+            NOT INVALID KEY
+             IF      arqregiao-inativo
+                 MOVE 'Regiao inativa'
+                                    TO           WK-MSG
+                 PERFORM           0020-INCLUSAO
+             END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+           0018-VALIDA-DIGITO-CPF.
+
+           MOVE      'S'            TO           WK-CPF-OK.
+
+           MOVE      ZEROS          TO           WK-CPF-SOMA.
+           PERFORM   0018A-SOMA-DIGITO-1
+             VARYING WK-CPF-IDX     FROM         1
+               BY    1
+               UNTIL WK-CPF-IDX     >            9.
+           DIVIDE    WK-CPF-SOMA    BY           11
+                                    GIVING       WK-CPF-QUOC
+                                    REMAINDER    WK-CPF-RESTO.
+           IF        WK-CPF-RESTO   <            2
+               MOVE  ZEROS          TO           WK-CPF-DV1
+           ELSE
+               COMPUTE WK-CPF-DV1   =            11 - WK-CPF-RESTO
+           END-IF.
+
+           MOVE      ZEROS          TO           WK-CPF-SOMA.
+           PERFORM   0018B-SOMA-DIGITO-2
+             VARYING WK-CPF-IDX     FROM         1
+               BY    1
+               UNTIL WK-CPF-IDX     >            10.
+           DIVIDE    WK-CPF-SOMA    BY           11
+                                    GIVING       WK-CPF-QUOC
+                                    REMAINDER    WK-CPF-RESTO.
+           IF        WK-CPF-RESTO   <            2
+               MOVE  ZEROS          TO           WK-CPF-DV2
+           ELSE
+               COMPUTE WK-CPF-DV2   =            11 - WK-CPF-RESTO
+           END-IF.
+
+           IF        WK-CPF-DV1     NOT =        WK-CPF-DIG(10)
+            OR       WK-CPF-DV2     NOT =        WK-CPF-DIG(11)
+               MOVE  'N'            TO           WK-CPF-OK
+           END-IF.
+      *-----------------------------------------------------------------
+           0018A-SOMA-DIGITO-1.
+
+           COMPUTE   WK-CPF-SOMA    =            WK-CPF-SOMA +
+                     (WK-CPF-DIG(WK-CPF-IDX) * WK-PESO-CPF-1
+                                                (WK-CPF-IDX)).
+      *-----------------------------------------------------------------
+           0018B-SOMA-DIGITO-2.
+
+           IF        WK-CPF-IDX     <            10
+               COMPUTE WK-CPF-SOMA  =            WK-CPF-SOMA +
+                     (WK-CPF-DIG(WK-CPF-IDX) * WK-PESO-CPF-2
+                                                (WK-CPF-IDX))
+           ELSE
+               COMPUTE WK-CPF-SOMA  =            WK-CPF-SOMA +
+                     (WK-CPF-DV1 * WK-PESO-CPF-2(WK-CPF-IDX))
+           END-IF.
       *---------------------------------------------------------------
        0030-ALTERACAO.
 
@@ -231,73 +537,293 @@
            ACCEPT     SC-TELA-GENERICA.
 
            initialize  wk-msg.
+           SET        wk-origem-alteracao         TO          TRUE.
            PERFORM    1000-CONSISTE-REGISTRO.
-      *     IF        fl-ok          equal       's'
-            PERFORM   0036-MOVER-DADOS.
-            PERFORM   0037-GRAVAR-ALTERACAO.
-      *     END-IF.
-
-      *---------------------------------------------------------------
+           IF        fl-ok          equal       'S'
+            PERFORM   0036-MOVER-DADOS
+            PERFORM   0037-GRAVAR-ALTERACAO
+           END-IF.
       *---------------------------------------------------------------
        0036-MOVER-DADOS.
 
-           INITIALIZE SC-TELA-CADASTRO.
+           MOVE       arqvendedor-cpf      TO    wk-cpf.
+           MOVE       arqvendedor-nome     TO    wk-nome.
+           MOVE       arqvendedor-lat      TO    wk-lat.
+           MOVE       arqvendedor-lon      TO    wk-lon.
+           MOVE       arqvendedor-regiao-codigo TO wk-regiao-codigo.
+           MOVE       arqvendedor-capacidade-max
+                                          TO    wk-capacidade-max.
+           MOVE       arqvendedor-taxa-comissao
+                                          TO    wk-taxa-comissao.
+           MOVE       arqvendedor-cota-vendas
+                                          TO    wk-cota-vendas.
+           MOVE       wk-cpf               TO    wk-cpf-ant.
+           MOVE       wk-nome              TO    wk-nome-ant.
+           MOVE       wk-cep               TO    wk-cep-ant.
+           MOVE       wk-lat               TO    wk-lat-ant.
+           MOVE       wk-lon               TO    wk-lon-ant.
+           MOVE       wk-regiao-codigo     TO    wk-regiao-codigo-ant.
+           MOVE       wk-capacidade-max    TO    wk-capacidade-max-ant.
+           MOVE       wk-taxa-comissao     TO    wk-taxa-comissao-ant.
+           MOVE       wk-cota-vendas       TO    wk-cota-vendas-ant.
+
            DISPLAY    SC-TELA-CADASTRO.
            ACCEPT     SC-TELA-CADASTRO.
-      *    MOVE       WK-VENDEDOR
-      *                              TO          ARQCIENTE-VENDEDOR.
-
+           IF        wk-cep         NOT EQUAL    wk-cep-ant
+            AND      wk-lat         EQUAL        wk-lat-ant
+            AND      wk-lon         EQUAL        wk-lon-ant
+             PERFORM   0019-BUSCA-CEP
+           END-IF.
       *---------------------------------------------------------------
+      *    Cpf, nome and regiao-codigo are part of arqvendedor-chave,
+      *    the record key -- COBOL does not allow REWRITE to change a
+      *    key value, so the record is removed and re-written under
+      *    its new key instead of rewritten in place. If the new key
+      *    collides with another vendedor's unique key, the WRITE
+      *    below fails after the DELETE already succeeded --
+      *    0037A-RESTAURA-REGISTRO puts the original record back
+      *    under its old key instead of leaving it permanently
+      *    deleted.
        0037-GRAVAR-ALTERACAO.
 
-      *     move      wk-chave       to          arqvendedor-chave.
-      *     start     arqvendedor key is ==       arqvendedor-chave.
-      *     if        fs-arqvendedor  equal       zeros
-      *         WRITE ARQVENDEDOR-VENDEDOR.
-      *     else
-      *         MOVE  'Registro foi excluido'
-      *                              to           wk-msg
-      *         PERFORM              0030-ALTERACAO
-      *     END-IF.
+           DELETE    ARQVENDEDOR
+            INVALID KEY
+             MOVE    'Registro foi excluido'
+                                    to           wk-msg
+             PERFORM              0030-ALTERACAO
+            NOT INVALID KEY
+             MOVE    wk-cpf         TO           arqvendedor-cpf
+             MOVE    wk-nome        TO           arqvendedor-nome
+             MOVE    wk-lat         TO           arqvendedor-lat
+             MOVE    wk-lon         TO           arqvendedor-lon
+             MOVE    wk-regiao-codigo
+                                    TO        arqvendedor-regiao-codigo
+             MOVE    wk-capacidade-max
+                                 TO      arqvendedor-capacidade-max
+             MOVE    wk-taxa-comissao
+                                 TO      arqvendedor-taxa-comissao
+             MOVE    wk-cota-vendas
+                                 TO      arqvendedor-cota-vendas
+             WRITE   ARQVENDEDOR-VENDEDOR
+              INVALID KEY
+               PERFORM            0037A-RESTAURA-REGISTRO
+              NOT INVALID KEY
+               PERFORM            0038-AUDITA-ALTERACAO
+              END-WRITE
+           END-DELETE.
+           UNLOCK    ARQVENDEDOR.
+      *---------------------------------------------------------------
+      *    Puts the record back exactly as it was before 0037-GRAVAR-
+      *    ALTERACAO deleted it, since the re-write under the edited
+      *    cpf/nome/regiao just failed on a duplicate key.
+       0037A-RESTAURA-REGISTRO.
+
+           MOVE      wk-cpf-ant         TO           arqvendedor-cpf.
+           MOVE      wk-nome-ant        TO           arqvendedor-nome.
+           MOVE      wk-lat-ant         TO           arqvendedor-lat.
+           MOVE      wk-lon-ant         TO           arqvendedor-lon.
+           MOVE      wk-regiao-codigo-ant
+                                 TO      arqvendedor-regiao-codigo.
+           MOVE      wk-capacidade-max-ant
+                                 TO      arqvendedor-capacidade-max.
+           MOVE      wk-taxa-comissao-ant
+                                 TO      arqvendedor-taxa-comissao.
+           MOVE      wk-cota-vendas-ant
+                                 TO      arqvendedor-cota-vendas.
+           WRITE     ARQVENDEDOR-VENDEDOR
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQVENDEDOR
+                                                  WK-MSG
+            NOT INVALID KEY
+             MOVE    'Cadastro duplicado'
+                                    to           wk-msg
+           END-WRITE.
+           PERFORM   0030-ALTERACAO.
+      *---------------------------------------------------------------
+       0038-AUDITA-ALTERACAO.
+
+           IF        wk-cpf-ant     NOT =        wk-cpf
+               MOVE  'CPF'          TO           arqauditoria-campo
+               MOVE  wk-cpf-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-cpf         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-regiao-codigo-ant  NOT =  wk-regiao-codigo
+               MOVE  'REGIAO'       TO           arqauditoria-campo
+               MOVE  wk-regiao-codigo-ant
+                                    TO           arqauditoria-valor-ant
+               MOVE  wk-regiao-codigo
+                                    TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-capacidade-max-ant  NOT =  wk-capacidade-max
+               MOVE  'CAPACIDADE'   TO           arqauditoria-campo
+               MOVE  wk-capacidade-max-ant
+                                    TO           arqauditoria-valor-ant
+               MOVE  wk-capacidade-max
+                                    TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-nome-ant    NOT =        wk-nome
+               MOVE  'NOME'         TO           arqauditoria-campo
+               MOVE  wk-nome-ant    TO           arqauditoria-valor-ant
+               MOVE  wk-nome        TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-taxa-comissao-ant  NOT =  wk-taxa-comissao
+               MOVE  'COMISSAO'     TO           arqauditoria-campo
+               MOVE  wk-taxa-comissao-ant
+                                    TO           arqauditoria-valor-ant
+               MOVE  wk-taxa-comissao
+                                    TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-cota-vendas-ant  NOT =    wk-cota-vendas
+               MOVE  'COTA'         TO           arqauditoria-campo
+               MOVE  wk-cota-vendas-ant
+                                    TO           arqauditoria-valor-ant
+               MOVE  wk-cota-vendas TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-lat-ant     NOT =        wk-lat
+               MOVE  'LATITUDE'     TO           arqauditoria-campo
+               MOVE  wk-lat-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-lat         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+           IF        wk-lon-ant     NOT =        wk-lon
+               MOVE  'LONGITUDE'    TO           arqauditoria-campo
+               MOVE  wk-lon-ant     TO           arqauditoria-valor-ant
+               MOVE  wk-lon         TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+      *---------------------------------------------------------------
+       0039-GRAVA-AUDITORIA.
+
+           MOVE      'VENDEDOR'     TO           arqauditoria-entidade.
+           MOVE      wk-codigo      TO           arqauditoria-codigo.
+           ACCEPT    arqauditoria-data           FROM         DATE.
+           ACCEPT    arqauditoria-hora           FROM         TIME.
+           WRITE     arqauditoria-registro.
       *---------------------------------------------------------------
        0040-EXCLUSAO.
       *---------------------------------------------------------------
-           INITIALIZE                SC-TELA-GENERICA
-                                     WK-MSG.
+           INITIALIZE                SC-TELA-GENERICA.
            DISPLAY    SC-TELA-GENERICA.
            ACCEPT     SC-TELA-GENERICA.
+
+           initialize  wk-msg.
+           SET        wk-origem-exclusao          TO          TRUE.
            PERFORM    1000-CONSISTE-REGISTRO.
-      *    if         fl-ok          equal        's'
-           PERFORM    0047-EXCLUIR.
-      *    END-IF.
+           if         fl-ok          equal        'S'
+            PERFORM    0045-CONFIRMA-EXCLUSAO
+           END-IF.
            INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0045-CONFIRMA-EXCLUSAO.
+
+           MOVE      arqvendedor-nome           TO   wk-nome.
+           INITIALIZE                SC-TELA-CONFIRMA.
+           DISPLAY    SC-TELA-CONFIRMA.
+           ACCEPT     SC-TELA-CONFIRMA.
+           IF        wk-confirma    equal        'S'
+            PERFORM   0047-EXCLUIR
+           ELSE
+            UNLOCK    ARQVENDEDOR
+            DISPLAY   'Exclusao cancelada'
+           END-IF.
       *---------------------------------------------------------------
        0047-EXCLUIR.
-      *     DELETE arqvendedor-vendedor RECORD
-      *      INVALID KEY DISPLAY 'codigo invalido'
-      *      NOT INVALID KEY DISPLAY 'Registro deletado'
-      *     END-DELETE.
+           SET       ARQVENDEDOR-INATIVO  TO       TRUE.
+           REWRITE   ARQVENDEDOR-VENDEDOR
+            INVALID KEY
+             DISPLAY 'codigo invalido'
+            NOT INVALID KEY
+             DISPLAY 'Registro inativado'
+             PERFORM 0048-FLAGA-REATRIBUICAO
+           END-REWRITE.
+           UNLOCK    ARQVENDEDOR.
+      *---------------------------------------------------------------
+      *    Sweeps arqsaida for clients still matched to the excluded
+      *    vendor and drops each into arqreatribuicao, so a
+      *    reassignment pass has a worklist instead of the clients
+      *    silently keeping a dangling vendor code.
+       0048-FLAGA-REATRIBUICAO.
+
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT         ARQSAIDA.
+           PERFORM   0048A-LE-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'.
+      *---------------------------------------------------------------
+       0048A-LE-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-vendedor-codigo
+                                    EQUAL       WK-CODIGO
+                 MOVE arqsaida-cliente-codigo
+                             TO     arqreatribuicao-cliente-codigo
+                 MOVE arqsaida-cliente-raz-soc
+                             TO     arqreatribuicao-cliente-raz-soc
+                 MOVE WK-CODIGO
+                             TO     arqreatribuicao-vendedor-codigo
+                 MOVE 'VENDEDOR EXCLUIDO'
+                             TO     arqreatribuicao-motivo
+                 ACCEPT arqreatribuicao-data          FROM        DATE
+                 ACCEPT arqreatribuicao-hora          FROM        TIME
+                 WRITE  arqreatribuicao-registro
+             END-IF
+           END-READ.
       *---------------------------------------------------------------
-
        1000-CONSISTE-REGISTRO.
 
-      *     move      wk-codigo      to           arqvendedor-codigo.
-      *     start     arqvendedor key IS
-      *                              EQUAL        arqvendedor-chave.
-      *     if        fs-arqvendedor  equal       zeros
-      *         MOVE  'S'            TO           FL-OK
-      *     else
-      *         MOVE  'Registro inexistente'
-      *                              to           wk-msg
-      *         PERFORM              0030-ALTERACAO
-      *     END-IF.
+           move      wk-codigo      to           arqvendedor-codigo.
+           read      arqvendedor    with lock
+                                    key is       arqvendedor-codigo
+            invalid key
+             MOVE    'Registro inexistente'
+                                    to           wk-msg
+             PERFORM              1000A-RETORNA-ORIGEM
+            not invalid key
+             IF      FS-ARQVENDEDOR EQUAL        '51'
+                 CALL 'fsmensagem' USING        FS-ARQVENDEDOR
+                                                 WK-MSG
+                 PERFORM           1000A-RETORNA-ORIGEM
+             ELSE
+              IF     arqvendedor-inativo
+                 MOVE 'Registro inativo'
+                                    to           wk-msg
+                 UNLOCK             ARQVENDEDOR
+                 PERFORM           1000A-RETORNA-ORIGEM
+              ELSE
+                 MOVE 'S'          TO           FL-OK
+              END-IF
+             END-IF
+           end-read.
+      *---------------------------------------------------------------
+      *    Sends the operator back to whichever screen actually asked
+      *    for the consistency check, so a failed exclusao no longer
+      *    lands on the alteracao screen.
+       1000A-RETORNA-ORIGEM.
+
+           IF        wk-origem-exclusao
+               PERFORM              0040-EXCLUSAO
+           ELSE
+               PERFORM              0030-ALTERACAO
+           END-IF.
 
 
 
 
        9999-fim-programa.
+                 close arqvendedor.
+                 close arqregiao.
+                 close arqauditoria.
+                 close arqsaida.
+                 close arqreatribuicao.
                  GOBACK.
-      *    close arqvendedor.
            exit program.
 
        end program cadastrovendedor.
