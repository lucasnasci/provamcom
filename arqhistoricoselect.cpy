@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqhistorico assign to
+                   wk-caminho-arqhistorico
+                 organization       is line sequential
+
+                 file status        is fs-arqhistorico.
