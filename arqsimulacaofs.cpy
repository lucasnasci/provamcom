@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqsimulacao.
+           05  fs-arqsimulacao-1   PIC  X(001).
+           05  fs-arqsimulacao-2   pic  x(001).
+           05  fs-arqsimulacao-r   redefines
+               fs-arqsimulacao-2  pic 99 comp-x.
