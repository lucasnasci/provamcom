@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook
+           select arqimporterro assign to
+                   wk-caminho-arqimporterro
+                 organization       is line sequential
+                 file status        is fs-arqimporterro.
