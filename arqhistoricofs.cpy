@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqhistorico.
+           05  fs-arqhistorico-1   PIC  X(001).
+           05  fs-arqhistorico-2   pic  x(001).
+           05  fs-arqhistorico-r   redefines fs-arqhistorico-2  pic
+           99 comp-x.
