@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqexcecao.
+           05  fs-arqexcecao-1   PIC  X(001).
+           05  fs-arqexcecao-2   pic  x(001).
+           05  fs-arqexcecao-r   redefines fs-arqexcecao-2  pic 99
+           comp-x.
