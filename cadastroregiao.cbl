@@ -0,0 +1,335 @@
+       program-id. cadastroregiao as "cadastroregiao".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqregiaoselect.cpy".
+           copy "arqauditoriaselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqregiaofd.cpy".
+           copy "arqauditoriafd.cpy".
+
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqregiao     pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqregiao.dat".
+
+           01 wk-workarea.
+              05 wid-arq-cliente        pic x(070) value spaces.
+              05 wk-STOP                pic 9(001) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic X(050) value spaces.
+              05 wk-confirma            pic x(001) value spaces.
+              05 wk-origem-consiste     pic x(001) value spaces.
+                  88 wk-origem-alteracao value 'A'.
+                  88 wk-origem-exclusao  value 'E'.
+           01  wk-regiao.
+            03  wk-codigo               pic  9(007) value zeros.
+            03  wk-nome                 pic  X(040) value spaces.
+
+           01  wk-regiao-ant.
+              05 wk-nome-ant            pic  X(040) value spaces.
+
+           copy "arqregiaofs.cpy".
+           copy "arqauditoriafs.cpy".
+
+           SCREEN SECTION.
+           01  SC-TELA-ARQUIVO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "Informe o caminho do arquivo".
+               05  line  1   col  40   using wid-arq-cliente.
+           01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CADASTRO DE REGIAO".
+               05  line  3   col 05 value
+                         "1 Para inclusao".
+               05  line  4   col 05 value
+                         "2 Para alteracao".
+               05  line  5   col 05 value
+                         "3 Para exclusao".
+               05  line  6   col 05 value
+                         "9 Para encerrar".
+               05  line  6   col  30   using wk-opcao.
+               05  line  10  col  43   using wk-msg.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-CADASTRO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CADASTRO DE REGIAO".
+               05  line  3   col 05 value
+                         "Informe o codigo da regiao".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  4   col 05 value
+                         "Informe o nome da regiao".
+               05  line  4   col  43   using wk-nome.
+               05  line  10   col  43  using wk-msg.
+      *------------------------------------------------------------------------
+
+             01  SC-TELA-GENERICA.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONSISTIR  REGIAO".
+               05  line  3   col 05 value
+                         "Informe o codigo da regiao".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  10   col  43  using wk-msg.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-CONFIRMA.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONFIRMAR EXCLUSAO DE REGIAO".
+               05  line  3   col 05 value
+                         "Codigo".
+               05  line  3   col  43   using wk-codigo.
+
+               05  line  4   col 05 value
+                         "Nome".
+               05  line  4   col  43   using wk-nome.
+
+               05  line  6   col 05 value
+                         "Confirma a exclusao (S/N)".
+               05  line  6   col  43   using wk-confirma.
+
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+
+       0000-controle.
+       INITIALIZE    wk-regiao
+                     wk-workarea.
+           DISPLAY   SC-TELA-ARQUIVO.
+           ACCEPT    SC-TELA-ARQUIVO.
+           IF        wid-arq-cliente NOT EQUAL SPACES
+               MOVE  wid-arq-cliente TO      wk-caminho-arqregiao
+           END-IF.
+           OPEN      I-O          ARQREGIAO.
+           IF        FS-ARQREGIAO  EQUAL  '05'
+               CLOSE      ARQREGIAO
+               OPEN       OUTPUT      ARQREGIAO
+               CLOSE      ARQREGIAO
+               OPEN       I-O         ARQREGIAO
+           END-IF.
+           OPEN      EXTEND       ARQAUDITORIA.
+           IF        FS-ARQAUDITORIA EQUAL '05'
+               OPEN       OUTPUT      ARQAUDITORIA
+               CLOSE      ARQAUDITORIA
+               OPEN       EXTEND      ARQAUDITORIA
+           END-IF.
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+            INITIALIZE    wk-regiao
+                          wk-workarea
+                          SC-TELA-INICIAL
+                          SC-TELA-CADASTRO
+                          SC-TELA-GENERICA.
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      '1'
+             INITIALIZE wk-regiao
+                       wk-workarea
+             PERFORM   0020-INCLUSAO
+           END-IF.
+           IF          WK-OPCAO      EQUAL      '2'
+             INITIALIZE wk-regiao
+                       wk-workarea
+             PERFORM   0030-ALTERACAO
+           END-IF.
+           IF          WK-OPCAO      EQUAL      '3'
+             INITIALIZE wk-regiao
+                       wk-workarea
+             PERFORM   0040-EXCLUSAO
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  '9'
+            PERFORM     0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+       0020-INCLUSAO.
+
+           DISPLAY    SC-TELA-CADASTRO.
+           ACCEPT     SC-TELA-CADASTRO.
+           initialize  wk-msg.
+           PERFORM    0025-CONSISTE-GRAVA-TELA.
+      *---------------------------------------------------------------
+       0025-CONSISTE-GRAVA-TELA.
+
+           IF        wk-codigo      EQUAL        ZEROS
+            OR       wk-codigo      EQUAL        SPACES
+               MOVE  'Informar o codigo da regiao'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           END-IF.
+
+           IF        wk-nome     EQUAL        SPACES
+               MOVE  'Informar o nome da regiao'
+                                    to           wk-msg
+               perform 0020-INCLUSAO
+           END-IF.
+
+           MOVE      WK-CODIGO      TO          ARQREGIAO-CODIGO.
+           MOVE      WK-NOME        TO          ARQREGIAO-NOME.
+           SET       ARQREGIAO-ATIVO             TO          TRUE.
+           WRITE     ARQREGIAO-REGIAO
+            INVALID KEY
+             CALL    'fsmensagem' USING          FS-ARQREGIAO
+                                                  WK-MSG
+             PERFORM              0020-INCLUSAO
+           END-WRITE.
+
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0030-ALTERACAO.
+
+           INITIALIZE SC-TELA-GENERICA.
+           DISPLAY    SC-TELA-GENERICA.
+           ACCEPT     SC-TELA-GENERICA.
+
+           initialize  wk-msg.
+           SET        wk-origem-alteracao         TO          TRUE.
+           PERFORM    1000-CONSISTE-REGISTRO.
+           IF        fl-ok          equal       'S'
+            PERFORM   0036-MOVER-DADOS
+            PERFORM   0037-GRAVAR-ALTERACAO
+           END-IF.
+      *---------------------------------------------------------------
+       0036-MOVER-DADOS.
+
+           MOVE       arqregiao-nome       TO    wk-nome.
+           MOVE       wk-nome              TO    wk-nome-ant.
+
+           DISPLAY    SC-TELA-CADASTRO.
+           ACCEPT     SC-TELA-CADASTRO.
+      *---------------------------------------------------------------
+       0037-GRAVAR-ALTERACAO.
+
+           MOVE      wk-nome        TO           arqregiao-nome.
+           REWRITE   ARQREGIAO-REGIAO
+            INVALID KEY
+             MOVE    'Registro foi excluido'
+                                    to           wk-msg
+             PERFORM              0030-ALTERACAO
+            NOT INVALID KEY
+             PERFORM              0038-AUDITA-ALTERACAO
+           END-REWRITE.
+           UNLOCK    ARQREGIAO.
+      *---------------------------------------------------------------
+       0038-AUDITA-ALTERACAO.
+
+           IF        wk-nome-ant    NOT =        wk-nome
+               MOVE  'NOME'         TO           arqauditoria-campo
+               MOVE  wk-nome-ant    TO           arqauditoria-valor-ant
+               MOVE  wk-nome        TO           arqauditoria-valor-novo
+               PERFORM              0039-GRAVA-AUDITORIA
+           END-IF.
+      *---------------------------------------------------------------
+       0039-GRAVA-AUDITORIA.
+
+           MOVE      'REGIAO'       TO           arqauditoria-entidade.
+           MOVE      wk-codigo      TO           arqauditoria-codigo.
+           ACCEPT    arqauditoria-data           FROM         DATE.
+           ACCEPT    arqauditoria-hora           FROM         TIME.
+           WRITE     arqauditoria-registro.
+      *---------------------------------------------------------------
+       0040-EXCLUSAO.
+      *---------------------------------------------------------------
+           INITIALIZE                SC-TELA-GENERICA.
+           DISPLAY    SC-TELA-GENERICA.
+           ACCEPT     SC-TELA-GENERICA.
+
+           initialize  wk-msg.
+           SET        wk-origem-exclusao          TO          TRUE.
+           PERFORM    1000-CONSISTE-REGISTRO.
+           if         fl-ok          equal        'S'
+            PERFORM    0045-CONFIRMA-EXCLUSAO
+           END-IF.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0045-CONFIRMA-EXCLUSAO.
+
+           MOVE      arqregiao-nome             TO   wk-nome.
+           INITIALIZE                SC-TELA-CONFIRMA.
+           DISPLAY    SC-TELA-CONFIRMA.
+           ACCEPT     SC-TELA-CONFIRMA.
+           IF        wk-confirma    equal        'S'
+            PERFORM   0047-EXCLUIR
+           ELSE
+            UNLOCK    ARQREGIAO
+            DISPLAY   'Exclusao cancelada'
+           END-IF.
+      *---------------------------------------------------------------
+       0047-EXCLUIR.
+           SET       ARQREGIAO-INATIVO   TO       TRUE.
+           REWRITE   ARQREGIAO-REGIAO
+            INVALID KEY
+             DISPLAY 'codigo invalido'
+            NOT INVALID KEY
+             DISPLAY 'Registro inativado'
+           END-REWRITE.
+           UNLOCK    ARQREGIAO.
+      *---------------------------------------------------------------
+       1000-CONSISTE-REGISTRO.
+
+           move      wk-codigo      to           arqregiao-codigo.
+           read      arqregiao      with lock
+            invalid key
+             MOVE    'Registro inexistente'
+                                    to           wk-msg
+             PERFORM              1000A-RETORNA-ORIGEM
+            not invalid key
+             IF      FS-ARQREGIAO   EQUAL        '51'
+                 CALL 'fsmensagem' USING        FS-ARQREGIAO
+                                                 WK-MSG
+                 PERFORM           1000A-RETORNA-ORIGEM
+             ELSE
+              IF     arqregiao-inativo
+                 MOVE 'Registro inativo'
+                                    to           wk-msg
+                 UNLOCK             ARQREGIAO
+                 PERFORM           1000A-RETORNA-ORIGEM
+              ELSE
+                 MOVE 'S'          TO           FL-OK
+              END-IF
+             END-IF
+           end-read.
+      *---------------------------------------------------------------
+      *    Sends the operator back to whichever screen actually asked
+      *    for the consistency check, so a failed exclusao no longer
+      *    lands on the alteracao screen.
+       1000A-RETORNA-ORIGEM.
+
+           IF        wk-origem-exclusao
+               PERFORM              0040-EXCLUSAO
+           ELSE
+               PERFORM              0030-ALTERACAO
+           END-IF.
+
+
+
+
+       9999-fim-programa.
+                 close arqregiao.
+                 close arqauditoria.
+                 GOBACK.
+           exit program.
+
+       end program cadastroregiao.
