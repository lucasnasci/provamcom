@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqmerge assign to
+                   wk-caminho-arqmerge
+                 organization       is line sequential
+
+                 file status        is fs-arqmerge.
