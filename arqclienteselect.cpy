@@ -1,9 +1,11 @@
-      *Skeleton COBOL Copybook
-       select arqcliente assign to
-               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat"
-             organization       is indexed
-             access mode        is dynamic
-             record key         is arqcliente-chave
-             lock mode          is manual
-
-             file status        is fs-arqcliente.
+      *Skeleton COBOL Copybook
+       select arqcliente assign to
+               wk-caminho-arqcliente
+             organization       is indexed
+             access mode        is dynamic
+             record key         is arqcliente-chave
+             alternate record key is arqcliente-cnpj
+             alternate record key is arqcliente-codigo
+             lock mode          is manual
+
+             file status        is fs-arqcliente.
