@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqreatribuicao assign to
+                   wk-caminho-arqreatribuicao
+                 organization       is line sequential
+
+                 file status        is fs-arqreatribuicao.
