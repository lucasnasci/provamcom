@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook
+           fd arqcheckpoint.
+
+       01  arqcheckpoint-registro.
+           03 arqcheckpoint-codigo    pic  9(007) value zeros.
+           03 arqcheckpoint-data      pic  9(008) value zeros.
+           03 arqcheckpoint-hora      pic  9(006) value zeros.
