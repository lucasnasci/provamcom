@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+           fd arqimporterro.
+
+       01  arqimporterro-registro.
+           03 arqimporterro-linha        pic  9(007) value zeros.
+           03 arqimporterro-codigo       pic  9(007) value zeros.
+           03 arqimporterro-motivo       pic  X(050) value spaces.
+           03 arqimporterro-data         pic  9(008) value zeros.
+           03 arqimporterro-hora         pic  9(006) value zeros.
