@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook
+           select arqimporterrovendedor assign to
+                   wk-caminho-arqimporterrovendedor
+                 organization       is line sequential
+                 file status        is fs-arqimporterrovendedor.
