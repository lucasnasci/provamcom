@@ -0,0 +1,19 @@
+      *Skeleton COBOL Copybook
+           fd arqrelvendedor.
+
+       01  arqrelvendedor-linha.
+           03 arqrelvendedor-codigo   pic  9(007).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-cpf      pic  9(011).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-nome     pic  x(040).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-lat      pic -999,99999999.
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-lon      pic -999,99999999.
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-regiao   pic  9(007).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-comissao pic  zz9,99.
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelvendedor-cota     pic  zzzzzzzz9,99.
