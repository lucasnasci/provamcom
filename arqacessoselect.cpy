@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       select arqacesso assign to
+               "C:\Users\Acesso\PROVACOBOL\arqacesso.dat"
+             organization       is line sequential
+
+             file status        is fs-arqacesso.
