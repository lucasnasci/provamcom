@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqcsv assign to
+                   wk-caminho-arqcsv
+                 organization       is line sequential
+
+                 file status        is fs-arqcsv.
