@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqultimaexec assign to
+                   wk-caminho-arqultimaexec
+                 organization       is line sequential
+
+                 file status        is fs-arqultimaexec.
