@@ -14,18 +14,30 @@
            input-output section.
            file-control.
       *    copy arqclienteselect.
+               copy "arqacessoselect.cpy".
 
            DATA DIVISION.
             FILE SECTION.
       *      copy arqclientefd.
+               copy "arqacessofd.cpy".
 
             WORKING-STORAGE SECTION.
            01 wk-workarea.
               05 wk-opcao             pic 9(005) value zeros.
+              05 wk-operador          pic x(010) value spaces.
 
       *        copy arqclientefs.
+               copy "arqacessofs.cpy".
 
             SCREEN SECTION.
+              01  SC-TELA-LOGIN.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "MENU - IDENTIFICACAO".
+               05  line  3   col  05 value
+                         "Informe o codigo do operador".
+               05  line  3   col  43   using wk-operador.
+
               01  SC-TELA-INICIAL.
                05  blank screen.
                05  line  1   col  05 VALUE
@@ -36,25 +48,56 @@
                          "01.01 - Cadastro de Cliente".
                05  line  5   col  05 value
                          "01.02 - Cadastro de Vendedor".
+               05  line  6   col  05 value
+                         "01.03 - Cadastro de Regiao".
                05  line  7   col  05 value
                          "RELATORIOS".
                05  line  8   col  05 value
                          "02.01 - Relatorio de Clientes".
                05  line  9   col  05 value
-                         "03.02 - Relatorio de Vendedores".
+                         "02.02 - Relatorio de Vendedores".
+               05  line  10  col  05 value
+                         "02.03 - Portfolio de Clientes por Vendedor".
                05  line  11  col  05 value
-                         "EXECUTAR".
+                         "02.04 - Dashboard de Vendedores".
                05  line  12  col  05 value
+                         "EXECUTAR".
+               05  line  13  col  05 value
                          "03.01 - Executar Distribuição de Clientes".
-               05  line  13   col  20 value " Informe o Processo: ".
-               05  line  13   col  43  pic x(005) using wk-opcao.
+               05  line  14  col  05 value
+                         "03.02 - Simulacao de Contratacao (What-If)".
+               05  line  15  col  05 value
+                         "UTILITARIOS".
+               05  line  16  col  05 value
+                         "04.01 - Deduplicacao de Clientes (CNPJ)".
+               05  line  17  col  05 value
+                         "04.02 - Importacao de Clientes em Lote".
+               05  line  18  col  05 value
+                         "04.03 - Importacao de Vendedores em Lote".
+               05  line  19   col  20 value " Informe o Processo: ".
+               05  line  19   col  43  pic x(005) using wk-opcao.
 
            PROCEDURE DIVISION.
             0000-INICIO.
 
+               OPEN        EXTEND       ARQACESSO.
+               IF          FS-ARQACESSO EQUAL       '05'
+                   OPEN       OUTPUT      ARQACESSO
+                   CLOSE      ARQACESSO
+                   OPEN       EXTEND      ARQACESSO
+               END-IF.
+               PERFORM     0005-LOGIN.
                PERFORM     0010-GET-SC-TELA-INICIAL.
 
 
+            0005-LOGIN.
+
+                display    SC-TELA-LOGIN.
+                accept     SC-TELA-LOGIN.
+                IF         wk-operador   EQUAL       SPACES
+                    PERFORM 0005-LOGIN
+                END-IF.
+
             0010-GET-SC-TELA-INICIAL.
 
                 display    SC-TELA-INICIAL.
@@ -62,22 +105,46 @@
                 PERFORM    0015-CONSISTE-TELA.
 
             0015-CONSISTE-TELA.
+                PERFORM    0016-GRAVA-ACESSO.
                 EVALUATE   WK-OPCAO
                  WHEN      '01.01'
                   call     "cadastrocliente" using wk-opcao
                  WHEN      '01.02'
                   call     "cadastrovendedor" using wk-opcao
+                 WHEN      '01.03'
+                  call     "cadastroregiao" using wk-opcao
                  WHEN      '02.01'
-                  call     "realtoriocliente" using wk-opcao
+                  call     "relatoriocliente" using wk-opcao
                  WHEN      '02.02'
                   call     "relatoriovendedor" using wk-opcao
+                 WHEN      '02.03'
+                  call     "relatorioatribuicao" using wk-opcao
+                 WHEN      '02.04'
+                  call     "relatoriodashboard" using wk-opcao
                  WHEN      '03.01'
                   call     "executar" using wk-opcao
+                 WHEN      '03.02'
+                  call     "simulacontratacao" using wk-opcao
+                 WHEN      '04.01'
+                  call     "dedupecliente" using wk-opcao
+                 WHEN      '04.02'
+                  call     "importcliente" using wk-opcao
+                 WHEN      '04.03'
+                  call     "importvendedor" using wk-opcao
+                END-EVALUATE.
+                STOP RUN.
+
+            0016-GRAVA-ACESSO.
+
+                MOVE       wk-operador  TO          arqacesso-operador.
+                MOVE       wk-opcao     TO          arqacesso-opcao.
+                ACCEPT     arqacesso-data           FROM         DATE.
+                ACCEPT     arqacesso-hora           FROM         TIME.
+                WRITE      arqacesso-registro.
 
-
-            STOP RUN.
            9999-fim-programa.
 
+               CLOSE       ARQACESSO.
                EXIT PROGRAM.
 
 
