@@ -0,0 +1,8 @@
+      *Skeleton COBOL Copybook
+           fd arqacesso.
+
+       01  arqacesso-registro.
+           03 arqacesso-data          pic  9(008) value zeros.
+           03 arqacesso-hora          pic  9(006) value zeros.
+           03 arqacesso-operador      pic  X(010) value spaces.
+           03 arqacesso-opcao         pic  X(005) value spaces.
