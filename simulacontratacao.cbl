@@ -0,0 +1,320 @@
+       program-id. simulacontratacao as "simulacontratacao".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqsaidaselect.cpy".
+           copy "arqsimulacaoselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+
+           copy "arqsaidafd.cpy".
+
+           copy "arqsimulacaofd.cpy".
+
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+           01  wk-caminho-arqsimulacao  pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\simulacao.txt".
+
+           01  wk-limite-distancia      pic 9(005)v9(002) value 50,00.
+
+           01 wk-workarea.
+              05 wk-linha               pic 9(002) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-achou-atual         pic x(001) value 'N'.
+
+      *    Candidate vendor being evaluated -- never written to
+      *    arqvendedor, held here only for the duration of the what-if.
+           01  wk-candidato.
+              05 wk-cand-codigo         pic  9(007) value zeros.
+              05 wk-cand-nome           pic  X(040) value spaces.
+              05 wk-cand-lat            pic s9(003)v9(008) value zeros.
+              05 wk-cand-lon            pic s9(003)v9(008) value zeros.
+
+           01  wk-cliente-atual.
+              05 wk-cli-codigo          pic  9(007) value zeros.
+              05 wk-cli-raz-soc         pic  X(040) value spaces.
+
+           01  wk-atribuicao-atual.
+              05 wk-vend-atu-codigo     pic  9(007) value zeros.
+              05 wk-vend-atu-nome       pic  X(040) value spaces.
+              05 wk-distancia-atual     pic s9(005)v9(002)
+                                        value 99999,99.
+
+           01  wk-distancia-candidata   pic s9(005)v9(002)
+                                        value zeros.
+           01  wk-melhoria              pic s9(005)v9(002)
+                                        value zeros.
+
+           01  wk-estatisticas.
+              05 wk-tot-analisados      pic  9(007) value zeros.
+              05 wk-tot-moveria         pic  9(007) value zeros.
+              05 wk-soma-melhoria       pic s9(007)v9(02)
+                                        value zeros.
+              05 wk-melhoria-media      pic s9(005)v9(02)
+                                        value zeros.
+
+           01  wk-calculo-distancia.
+              05 wk-pi                  usage comp-2
+                                         value 3,14159265358979.
+              05 wk-raio-terra          usage comp-2 value 6371.
+              05 wk-dlat-rad            usage comp-2 value zeros.
+              05 wk-dlon-rad            usage comp-2 value zeros.
+              05 wk-hav-a               usage comp-2 value zeros.
+              05 wk-hav-c               usage comp-2 value zeros.
+
+           copy "arqclientefs.cpy".
+           copy "arqsaidafs.cpy".
+           copy "arqsimulacaofs.cpy".
+
+            SCREEN SECTION.
+            01  SC-TELA-PARAMETROS.
+               05  blank screen.
+               05  line  1   col  05 value
+                         "SIMULACAO DE CONTRATACAO (WHAT-IF)".
+               05  line  3   col  05 value
+                         "Codigo do candidato (provisorio)".
+               05  line  3   col  43   using wk-cand-codigo.
+               05  line  4   col  05 value
+                         "Nome do candidato".
+               05  line  4   col  43   using wk-cand-nome.
+               05  line  5   col  05 value
+                         "Latitude do candidato".
+               05  line  5   col  43   using wk-cand-lat.
+               05  line  6   col  05 value
+                         "Longitude do candidato".
+               05  line  6   col  43   using wk-cand-lon.
+               05  line  7   col  05 value
+                         "Distancia maxima de busca (KM)".
+               05  line  7   col  43   using wk-limite-distancia.
+               05  line  10  col  05   using wk-msg.
+      *-----------------------------------------------------------------
+            01  SC-TELA-REGISTRO.
+               05  blank screen.
+               05  line  1   col  05 value
+                         "SIMULACAO DE CONTRATACAO (WHAT-IF)".
+               05  line  3   col 05 value
+                         "|Cliente ".
+               05  line  3   col 14 value
+                         "|Vendedor Atual ".
+               05  line  3   col 56 value
+                         "|Dist Atual ".
+               05  line  3   col 70 value
+                         "|Dist Nova ".
+               05  line  3   col 84 value
+                         "|Melhoria ".
+            01 SC-REGISTRO.
+               05  line  wk-linha   col  05   using wk-cli-codigo.
+               05  line  wk-linha   col  14   using wk-vend-atu-nome.
+               05  line  wk-linha   col  56   using wk-distancia-atual.
+               05  line  wk-linha   col  70   using
+                                              wk-distancia-candidata.
+               05  line  wk-linha   col  84   using wk-melhoria.
+      *-----------------------------------------------------------------
+            01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 value
+                         "RESUMO DA SIMULACAO".
+               05  line  3   col  05 value
+                         "Clientes analisados......".
+               05  line  3   col  33   using wk-tot-analisados.
+               05  line  4   col  05 value
+                         "Clientes que mudariam.....".
+               05  line  4   col  33   using wk-tot-moveria.
+               05  line  5   col  05 value
+                         "Melhoria media (KM).......".
+               05  line  5   col  33   using wk-melhoria-media.
+               05  line  10  col  05   using wk-msg.
+      *-----------------------------------------------------------------
+
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-PARAMETROS.
+
+       perform       9999-fim-programa.
+
+       0000-controle.
+       INITIALIZE    wk-workarea
+                     wk-candidato.
+
+           OPEN      INPUT        ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de clientes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      INPUT        ARQSAIDA.
+
+           OPEN      OUTPUT       ARQSIMULACAO.
+
+      *----------------------------------------------------------------
+       0010-GET-SC-TELA-PARAMETROS.
+
+           DISPLAY    SC-TELA-PARAMETROS.
+           ACCEPT     SC-TELA-PARAMETROS.
+           IF         wk-limite-distancia EQUAL  ZEROS
+               MOVE   50,00          TO          wk-limite-distancia
+           END-IF.
+           PERFORM    0011-CONSISTE-PARAMETROS.
+      *----------------------------------------------------------------
+       0011-CONSISTE-PARAMETROS.
+
+           IF        wk-cand-lat    EQUAL        ZEROS
+            AND      wk-cand-lon    EQUAL        ZEROS
+               MOVE  'Informar a localizacao do candidato'
+                                    TO           wk-msg
+               PERFORM              0010-GET-SC-TELA-PARAMETROS
+           ELSE
+               PERFORM              0020-PROCESSA-CLIENTES
+               PERFORM              0030-EXIBE-RESUMO
+           END-IF.
+      *----------------------------------------------------------------
+       0020-PROCESSA-CLIENTES.
+
+           MOVE      4              TO          WK-LINHA.
+           DISPLAY   SC-TELA-REGISTRO.
+           MOVE      LOW-VALUES     TO          ARQCLIENTE-CHAVE.
+           START     ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQCLIENTE
+           END-START.
+           PERFORM   0021-PROCESSA-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'.
+      *----------------------------------------------------------------
+       0021-PROCESSA-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             IF      arqcliente-ativo
+                 MOVE arqcliente-codigo  TO      wk-cli-codigo
+                 MOVE arqcliente-raz-soc TO      wk-cli-raz-soc
+                 ADD  1             TO          wk-tot-analisados
+                 PERFORM            0022-CALCULA-HAVERSINE
+                 PERFORM            0023-BUSCA-ATRIBUICAO-ATUAL
+                 PERFORM            0024-AVALIA-MELHORIA
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+       0022-CALCULA-HAVERSINE.
+
+           COMPUTE   wk-dlat-rad    =
+                     (wk-cand-lat - arqcliente-lat) * wk-pi / 180.
+           COMPUTE   wk-dlon-rad    =
+                     (wk-cand-lon - arqcliente-lon) * wk-pi / 180.
+           COMPUTE   wk-hav-a       =
+                     FUNCTION SIN(wk-dlat-rad / 2) ** 2 +
+                     FUNCTION COS(arqcliente-lat * wk-pi / 180) *
+                     FUNCTION COS(wk-cand-lat * wk-pi / 180) *
+                     FUNCTION SIN(wk-dlon-rad / 2) ** 2.
+           COMPUTE   wk-hav-c       =
+                     2 * FUNCTION ASIN(FUNCTION SQRT(wk-hav-a)).
+           COMPUTE   wk-distancia-candidata =
+                     wk-hav-c * wk-raio-terra.
+      *----------------------------------------------------------------
+      *    Rewinds arqsaida and sweeps it for this client's existing
+      *    primary assignment, the same rewind-and-sweep idiom used by
+      *    the other reports to total up a single vendor's arqsaida
+      *    rows -- here it is one client's row instead.
+       0023-BUSCA-ATRIBUICAO-ATUAL.
+
+           MOVE      99999,99       TO          wk-distancia-atual.
+           MOVE      ZEROS          TO          wk-vend-atu-codigo.
+           MOVE      SPACES         TO          wk-vend-atu-nome.
+           MOVE      'N'            TO          wk-achou-atual.
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT          ARQSAIDA.
+           PERFORM   0023A-VARRE-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'
+              OR     wk-achou-atual EQUAL       'S'.
+      *----------------------------------------------------------------
+       0023A-VARRE-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-cliente-codigo  EQUAL  wk-cli-codigo
+               MOVE  'S'            TO          wk-achou-atual
+               MOVE  arqsaida-vendedor-codigo TO wk-vend-atu-codigo
+               MOVE  arqsaida-vendedor-nome   TO wk-vend-atu-nome
+               MOVE  arqsaida-distancia       TO wk-distancia-atual
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+      *    A client counts as moving to the candidate only when the
+      *    candidate is both closer than today's vendor (or the client
+      *    currently has none) and still within the search radius --
+      *    otherwise the candidate wouldn't actually win the match.
+       0024-AVALIA-MELHORIA.
+
+           IF        wk-distancia-candidata NOT GREATER
+                                    wk-limite-distancia
+            AND      wk-distancia-candidata <    wk-distancia-atual
+               COMPUTE wk-melhoria = wk-distancia-atual -
+                                    wk-distancia-candidata
+               ADD    1             TO          wk-tot-moveria
+               ADD    wk-melhoria   TO          wk-soma-melhoria
+               DISPLAY SC-REGISTRO
+               PERFORM              0025-GRAVA-SIMULACAO
+               ADD    1             TO          WK-LINHA
+           END-IF.
+      *----------------------------------------------------------------
+       0025-GRAVA-SIMULACAO.
+
+           MOVE      wk-cli-codigo  TO
+                                    arqsimulacao-cliente-codigo.
+           MOVE      wk-cli-raz-soc TO
+                                    arqsimulacao-cliente-raz-soc.
+           MOVE      wk-vend-atu-codigo
+                                    TO
+                                    arqsimulacao-vendedor-atu-cod.
+           MOVE      wk-vend-atu-nome
+                                    TO
+                                    arqsimulacao-vendedor-atu-nom.
+           MOVE      wk-distancia-atual
+                                    TO
+                                    arqsimulacao-distancia-atual.
+           MOVE      wk-distancia-candidata
+                                    TO      arqsimulacao-distancia-nova.
+           MOVE      wk-melhoria    TO      arqsimulacao-melhoria.
+           WRITE     arqsimulacao-linha.
+      *----------------------------------------------------------------
+       0030-EXIBE-RESUMO.
+
+           IF        wk-tot-moveria GREATER    ZEROS
+             COMPUTE wk-melhoria-media =
+                     wk-soma-melhoria / wk-tot-moveria
+           END-IF.
+           INITIALIZE wk-msg.
+           DISPLAY   SC-TELA-RESUMO.
+           ACCEPT    SC-TELA-RESUMO.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQCLIENTE.
+           CLOSE     ARQSAIDA.
+           CLOSE     ARQSIMULACAO.
+           GOBACK.
+           exit program.
+
+           end program simulacontratacao.
