@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqreconciliacao.
+           05  fs-arqreconciliacao-1   PIC  X(001).
+           05  fs-arqreconciliacao-2   pic  x(001).
+           05  fs-arqreconciliacao-r   redefines fs-arqreconciliacao-2
+           pic 99 comp-x.
