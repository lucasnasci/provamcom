@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqimportcliente.
+           05  fs-arqimportcliente-1   PIC  X(001).
+           05  fs-arqimportcliente-2   pic  x(001).
+           05  fs-arqimportcliente-r   redefines fs-arqimportcliente-2
+           pic 99 comp-x.
