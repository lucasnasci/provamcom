@@ -0,0 +1,260 @@
+       program-id. relatorioatribuicao as "relatorioatribuicao".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqvendedorselect.cpy".
+           copy "arqsaidaselect.cpy".
+           select    sort-atribuicao-work assign to "SORTATRIB".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+           copy "arqvendedorfd.cpy".
+           copy "arqsaidafd.cpy".
+
+           SD  SORT-ATRIBUICAO-WORK.
+           01  SORT-ATRIBUICAO-REG.
+               05 SORT-CLIENTE-CODIGO   pic  9(007).
+               05 SORT-CLIENTE-RAZ-SOC  pic  X(040).
+               05 SORT-DISTANCIA        pic s9(005)v9(002).
+      *-----------------------------------------------------------------
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+
+           01 wk-workarea.
+              05 wk-linha               pic 9(002) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value spaces.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-fim-ordenacao       pic x(001) value 'N'.
+
+           01  wk-vendedor-filtro.
+               05 wk-vendedor-codigo    pic  9(007) value zeros.
+               05 wk-vendedor-nome      pic  X(040) value spaces.
+
+           01  wk-atribuicao.
+               05 wk-cliente-codigo     pic  9(007) value zeros.
+               05 wk-cliente-raz-soc    pic  X(040) value zeros.
+               05 wk-distancia          pic s9(005)v9(002) value zeros.
+
+           01  wk-totais.
+               05 wk-tot-clientes       pic  9(005) value zeros.
+      *-----------------------------------------------------------------
+           copy "arqclientefs.cpy".
+           copy "arqvendedorfs.cpy".
+           copy "arqsaidafs.cpy".
+      *-----------------------------------------------------------------
+            SCREEN SECTION.
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "Relatorio de atribuicoes por vendedor ".
+               05  line  3   col  05 value
+                         "1 Informar codigo do vendedor".
+               05  line  3   col  40   using wk-opcao.
+               05  line  4   col  05 value
+                         "9 Encerrar".
+               05  line  10  col  43   using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-CODIGO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONSISTIR VENDEDOR".
+               05  line  3   col 05 value
+                         "Informe o codigo do vendedor".
+               05  line  3   col  43   using wk-vendedor-codigo.
+
+               05  line  10  col  43  using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-CABECALHO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "ATRIBUICOES DO VENDEDOR".
+               05  line  2   col  05   using wk-vendedor-codigo.
+               05  line  2   col  15   using wk-vendedor-nome.
+               05  line  4   col 05 value
+                         "|Cod.Cliente ".
+               05  line  4   col 20 value
+                         "|Razao social ".
+               05  line  4   col 61 value
+                         "|Distancia (km) ".
+      *-----------------------------------------------------------------
+             01  SC-REGISTRO.
+               05  line  wk-linha   col  05   using wk-cliente-codigo.
+               05  line  wk-linha   col  20   using wk-cliente-raz-soc.
+               05  line  wk-linha   col  61   using wk-distancia.
+      *-----------------------------------------------------------------
+             01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "RESUMO DA ATRIBUICAO".
+               05  line  3   col  05 VALUE
+                         "Total de clientes atribuidos a este vendedor".
+               05  line  3   col  55   using wk-tot-clientes.
+               05  line  10  col  05 value
+                         "Pressione ENTER para continuar".
+               05  line  10  col  43   using fl-ok.
+      *-----------------------------------------------------------------
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+      *-----------------------------------------------------------------
+       0000-controle.
+      *-----------------------------------------------------------------
+       INITIALIZE    wk-workarea
+                     wk-vendedor-filtro.
+
+           OPEN      INPUT        ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de clientes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      INPUT        ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de vendedores'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      INPUT        ARQSAIDA.
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      '1'
+             INITIALIZE wk-vendedor-filtro
+             PERFORM   0020-FILTRO-CODIGO
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  '9'
+            PERFORM    0010-GET-SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+       0020-FILTRO-CODIGO.
+
+           DISPLAY    SC-TELA-CODIGO.
+           ACCEPT     SC-TELA-CODIGO.
+           initialize  wk-msg.
+           PERFORM    0025-CONSISTE-TELA.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0025-CONSISTE-TELA.
+
+           IF        wk-vendedor-codigo  EQUAL      ZEROS
+            OR       wk-vendedor-codigo  EQUAL      SPACES
+               MOVE  'Informar o codigo do vendedor'
+                                    to           wk-msg
+               PERFORM              0020-FILTRO-CODIGO
+           ELSE
+               MOVE  wk-vendedor-codigo TO      ARQVENDEDOR-CODIGO
+               READ  ARQVENDEDOR    KEY IS      ARQVENDEDOR-CODIGO
+                INVALID KEY
+                 MOVE 'Vendedor nao cadastrado'
+                                    TO           WK-MSG
+                 PERFORM             0020-FILTRO-CODIGO
+                NOT INVALID KEY
+                 MOVE arqvendedor-nome   TO      WK-VENDEDOR-NOME
+                 PERFORM             0030-LISTA-ATRIBUICOES
+               END-READ
+           END-IF.
+      *-----------------------------------------------------------------
+       0030-LISTA-ATRIBUICOES.
+
+           MOVE      ZEROS          TO          WK-TOT-CLIENTES.
+           MOVE      4              TO          WK-LINHA.
+           DISPLAY   SC-TELA-CABECALHO.
+
+      *    Sorted by distance ascending so the closest clients on the
+      *    vendor's route print first, for the field rep's handout.
+           SORT      SORT-ATRIBUICAO-WORK
+                     ON ASCENDING KEY        SORT-DISTANCIA
+                     INPUT PROCEDURE IS      0031-CARREGA-ORDENACAO
+                     OUTPUT PROCEDURE IS     0032-LISTA-ORDENADO.
+
+           DISPLAY   SC-TELA-RESUMO.
+           ACCEPT    SC-TELA-RESUMO.
+      *---------------------------------------------------------------
+       0031-CARREGA-ORDENACAO.
+
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT         ARQSAIDA.
+
+           PERFORM   0031A-RELEASE-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'.
+      *---------------------------------------------------------------
+       0031A-RELEASE-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-vendedor-codigo EQUAL WK-VENDEDOR-CODIGO
+                 MOVE arqsaida-cliente-codigo
+                                    TO          SORT-CLIENTE-CODIGO
+                 MOVE arqsaida-cliente-raz-soc
+                                    TO          SORT-CLIENTE-RAZ-SOC
+                 MOVE arqsaida-distancia
+                                    TO          SORT-DISTANCIA
+                 RELEASE SORT-ATRIBUICAO-REG
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0032-LISTA-ORDENADO.
+
+           MOVE      'N'            TO          WK-FIM-ORDENACAO.
+           PERFORM   0032A-RETURN-ATRIBUICAO
+             UNTIL   WK-FIM-ORDENACAO EQUAL     'S'.
+      *---------------------------------------------------------------
+       0032A-RETURN-ATRIBUICAO.
+
+           RETURN    SORT-ATRIBUICAO-WORK
+            AT END
+             MOVE    'S'            TO          WK-FIM-ORDENACAO
+            NOT AT END
+             MOVE    SORT-CLIENTE-CODIGO  TO    WK-CLIENTE-CODIGO
+             MOVE    SORT-CLIENTE-RAZ-SOC TO    WK-CLIENTE-RAZ-SOC
+             MOVE    SORT-DISTANCIA       TO    WK-DISTANCIA
+             PERFORM 0032B-EXIBE-ATRIBUICAO
+           END-RETURN.
+      *---------------------------------------------------------------
+       0032B-EXIBE-ATRIBUICAO.
+
+           MOVE      WK-CLIENTE-CODIGO        TO    ARQCLIENTE-CODIGO.
+           READ      ARQCLIENTE    KEY IS     ARQCLIENTE-CODIGO
+            NOT INVALID KEY
+             MOVE    arqcliente-raz-soc       TO    WK-CLIENTE-RAZ-SOC
+           END-READ.
+
+           DISPLAY   SC-REGISTRO.
+           ADD       1              TO          WK-LINHA.
+           ADD       1              TO          WK-TOT-CLIENTES.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQCLIENTE.
+           CLOSE     ARQVENDEDOR.
+           CLOSE     ARQSAIDA.
+           GOBACK.
+           exit program.
+
+           end program relatorioatribuicao.
