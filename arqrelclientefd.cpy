@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook
+           fd arqrelcliente.
+
+       01  arqrelcliente-linha.
+           03 arqrelcliente-codigo    pic  9(007).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelcliente-cnpj      pic  9(014).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelcliente-raz-soc   pic  x(040).
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelcliente-lat       pic -999,99999999.
+           03 filler                  pic  x(002) value spaces.
+           03 arqrelcliente-lon       pic -999,99999999.
