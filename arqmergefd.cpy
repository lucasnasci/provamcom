@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+           fd arqmerge.
+
+       01  arqmerge-registro.
+           03 arqmerge-cnpj             pic  9(014) value zeros.
+           03 arqmerge-codigo-mantido   pic  9(007) value zeros.
+           03 arqmerge-codigo-eliminado pic  9(007) value zeros.
+           03 arqmerge-data             pic  9(008) value zeros.
+           03 arqmerge-hora             pic  9(006) value zeros.
