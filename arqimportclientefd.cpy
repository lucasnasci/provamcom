@@ -0,0 +1,17 @@
+      *Skeleton COBOL Copybook
+           fd arqimportcliente.
+
+       01  arqimportcliente-registro.
+           03 arqimportcliente-codigo      pic  9(007).
+           03 arqimportcliente-cnpj        pic  9(014).
+           03 arqimportcliente-raz-soc     pic  X(040).
+           03 arqimportcliente-logradouro  pic  X(040).
+           03 arqimportcliente-numero      pic  9(005).
+           03 arqimportcliente-bairro      pic  X(030).
+           03 arqimportcliente-cidade      pic  X(030).
+           03 arqimportcliente-uf          pic  X(002).
+           03 arqimportcliente-cep         pic  9(008).
+           03 arqimportcliente-lat         pic s9(003)v9(008)
+                                            sign leading separate.
+           03 arqimportcliente-lon         pic s9(003)v9(008)
+                                            sign leading separate.
