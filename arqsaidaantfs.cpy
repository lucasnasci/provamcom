@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqsaidaant.
+           05  fs-arqsaidaant-1   PIC  X(001).
+           05  fs-arqsaidaant-2   pic  x(001).
+           05  fs-arqsaidaant-r   redefines fs-arqsaidaant-2  pic
+           99 comp-x.
