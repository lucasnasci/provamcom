@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqsimulacao assign to
+                   wk-caminho-arqsimulacao
+                 organization       is line sequential
+
+                 file status        is fs-arqsimulacao.
