@@ -1,11 +1,15 @@
-      *Skeleton COBOL Copybook
-           fd arqcliente.
-
-       01  arqcliente-cliente.
-           03 arqcliente-chave.
-            05 arqcliente-codigo           pic  9(007) value zeros.
-            05 arqcliente-cnpj             pic  9(014) value zeros.
-            05 arqcliente-raz-soc          pic  X(040) value spaces.
-           03 arqvendedor-latlong.
-            05 arqcliente-lat              pic s9(003)v9(008) value zeros.
-            05 arqcliente-lon              pic s9(003)v9(008) value zeros.
+      *Skeleton COBOL Copybook
+           fd arqsaida.
+
+       01  arqsaida-registro.
+           03 arqsaida-cliente-codigo     pic  9(007) value zeros.
+           03 arqsaida-cliente-raz-soc    pic  X(040) value spaces.
+           03 arqsaida-vendedor-codigo    pic  9(007) value zeros.
+           03 arqsaida-vendedor-nome      pic  X(040) value spaces.
+           03 arqsaida-distancia       pic s9(005)v9(002) value zeros.
+           03 arqsaida-vendedor2-codigo   pic  9(007) value zeros.
+           03 arqsaida-vendedor2-nome     pic  X(040) value spaces.
+           03 arqsaida-distancia2      pic s9(005)v9(002) value zeros.
+           03 arqsaida-vendedor3-codigo   pic  9(007) value zeros.
+           03 arqsaida-vendedor3-nome     pic  X(040) value spaces.
+           03 arqsaida-distancia3      pic s9(005)v9(002) value zeros.
