@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqimporterrovendedor.
+           05  fs-arqimporterrovendedor-1   PIC  X(001).
+           05  fs-arqimporterrovendedor-2   pic  x(001).
+           05  fs-arqimporterrovendedor-r   redefines
+               fs-arqimporterrovendedor-2  pic 99 comp-x.
