@@ -0,0 +1,108 @@
+       program-id. fsmensagem as "fsmensagem".
+
+       environment division.
+       configuration section.
+
+       data division.
+
+           WORKING-STORAGE SECTION.
+
+           01  wk-fs-idx               pic 9(004) comp.
+           01  wk-fs-achou             pic x(001) value 'N'.
+
+           01  tb-fs-dados.
+               05 filler.
+                07 pic x(002) value "00".
+                07 pic x(040) value "Operacao realizada com sucesso".
+               05 filler.
+                07 pic x(002) value "02".
+                07 pic x(040) value "Chave alternativa duplicada".
+               05 filler.
+                07 pic x(002) value "05".
+                07 pic x(040) value "Arquivo nao encontrado".
+               05 filler.
+                07 pic x(002) value "10".
+                07 pic x(040) value "Fim de arquivo".
+               05 filler.
+                07 pic x(002) value "21".
+                07 pic x(040) value "Chave fora de sequencia".
+               05 filler.
+                07 pic x(002) value "22".
+                07 pic x(040) value "Registro com chave duplicada".
+               05 filler.
+                07 pic x(002) value "23".
+                07 pic x(040) value "Registro nao encontrado".
+               05 filler.
+                07 pic x(002) value "24".
+                07 pic x(040) value "Limite do arquivo excedido".
+               05 filler.
+                07 pic x(002) value "30".
+                07 pic x(040) value "Erro permanente de E/S".
+               05 filler.
+                07 pic x(002) value "35".
+                07 pic x(040) value "Arquivo nao existe para abertura".
+               05 filler.
+                07 pic x(002) value "41".
+                07 pic x(040) value "Arquivo ja se encontra aberto".
+               05 filler.
+                07 pic x(002) value "42".
+                07 pic x(040) value "Arquivo nao esta aberto".
+               05 filler.
+                07 pic x(002) value "43".
+                07 pic x(040) value "Nao ha registro atual".
+               05 filler.
+                07 pic x(002) value "44".
+                07 pic x(040) value "Tamanho de registro invalido".
+               05 filler.
+                07 pic x(002) value "46".
+                07 pic x(040) value "Leitura fora de sequencia".
+               05 filler.
+                07 pic x(002) value "47".
+                07 pic x(040) value "Arquivo nao aberto p/ leitura".
+               05 filler.
+                07 pic x(002) value "48".
+                07 pic x(040) value "Arquivo nao aberto p/ gravacao".
+               05 filler.
+                07 pic x(002) value "49".
+                07 pic x(040) value "Modo de abertura invalido".
+               05 filler.
+                07 pic x(002) value "91".
+                07 pic x(040) value "Falha de acesso ao indice".
+               05 filler.
+                07 pic x(002) value "51".
+                07 pic x(040) value "Registro em uso por outro usuario".
+           01  tb-fs-dados-r redefines tb-fs-dados.
+               05 tb-fs-item           occurs 20 times.
+                07 tb-fs-codigo        pic x(002).
+                07 tb-fs-texto         pic x(040).
+
+           LINKAGE SECTION.
+
+           01  wk-fs-codigo            pic x(002).
+           01  wk-fs-mensagem          pic x(050).
+
+       procedure division using wk-fs-codigo wk-fs-mensagem.
+
+       0000-controle.
+
+           MOVE      SPACES         TO           WK-FS-MENSAGEM.
+           MOVE      'N'            TO           WK-FS-ACHOU.
+           PERFORM   0010-PROCURA-CODIGO
+             VARYING WK-FS-IDX      FROM         1
+               BY    1
+               UNTIL WK-FS-IDX      >            20
+               OR    WK-FS-ACHOU    EQUAL        'S'.
+           IF        WK-FS-ACHOU    NOT EQUAL    'S'
+               MOVE  'Codigo de status de arquivo desconhecido'
+                                    TO           WK-FS-MENSAGEM
+           END-IF.
+           EXIT PROGRAM.
+      *---------------------------------------------------------------
+       0010-PROCURA-CODIGO.
+
+           IF        wk-fs-codigo   EQUAL        tb-fs-codigo(wk-fs-idx)
+               MOVE  tb-fs-texto(wk-fs-idx)      TO   wk-fs-mensagem
+               MOVE  'S'            TO           WK-FS-ACHOU
+           END-IF.
+
+           end program fsmensagem.
