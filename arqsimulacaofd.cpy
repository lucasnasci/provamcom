@@ -0,0 +1,17 @@
+      *Skeleton COBOL Copybook
+           fd arqsimulacao.
+
+       01  arqsimulacao-linha.
+           03 arqsimulacao-cliente-codigo    pic  9(007).
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-cliente-raz-soc   pic  x(040).
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-vendedor-atu-cod  pic  9(007).
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-vendedor-atu-nom  pic  x(040).
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-distancia-atual   pic -999,99999999.
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-distancia-nova    pic -999,99999999.
+           03 filler                         pic  x(002) value spaces.
+           03 arqsimulacao-melhoria          pic -999,99999999.
