@@ -0,0 +1,12 @@
+      *Skeleton COBOL Copybook
+           fd arqcobertura.
+
+       01  arqcobertura-registro.
+           03 arqcobertura-cliente-codigo  pic  9(007) value zeros.
+           03 arqcobertura-cliente-raz-soc pic  X(040) value spaces.
+           03 arqcobertura-qtd-encontrada  pic  9(001) value zeros.
+           03 arqcobertura-qtd-minima      pic  9(001) value zeros.
+           03 arqcobertura-limite          pic s9(005)v9(002)
+                                            value zeros.
+           03 arqcobertura-data            pic  9(008) value zeros.
+           03 arqcobertura-hora            pic  9(006) value zeros.
