@@ -8,30 +8,72 @@
        input-output section.
        file-control.
 
-      * copy arqclienteselect.
+           copy "arqclienteselect.cpy".
+           copy "arqrelclienteselect.cpy".
+           copy "arqsaidaselect.cpy".
+           select    sort-cliente-work assign to "SORTCLI".
 
        data division.
 
            file section.
 
-      *     copy arqclientefd.
+           copy "arqclientefd.cpy".
+
+           copy "arqrelclientefd.cpy".
+
+           copy "arqsaidafd.cpy".
+
+           SD  SORT-CLIENTE-WORK.
+           01  SORT-CLIENTE-REG.
+               05 SORT-CODIGO           pic  9(007).
+               05 SORT-CNPJ             pic  9(014).
+               05 SORT-RAZ-SOC          pic  X(040).
+               05 SORT-LAT              pic s9(003)v9(008).
+               05 SORT-LON              pic s9(003)v9(008).
       *-----------------------------------------------------------------
            WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqrelcliente pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\relcliente.txt".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
            01 wk-workarea.
-              05 wk-linha               pic 9(001) value zeros.
+              05 wk-linha               pic 9(002) value zeros.
               05 wk-ordem               pic 9(001) value zeros.
               05 wk-opcao               pic 9(001) value zeros.
               05 fl-ok                  pic x(001) value spaces.
               05 wk-msg                 pic x(050) value spaces.
+              05 wk-fim-ordenacao       pic x(001) value 'N'.
+              05 wk-tem-vendedor        pic x(001) value 'N'.
+              05 wk-max-linha-tela      pic 9(002) value 23.
+              05 wk-parar-listagem      pic x(001) value 'N'.
+              05 wk-pag-opcao           pic x(001) value spaces.
            01  wk-cliente.
             03  wk-chave.
              05 wk-codigo               pic  9(007) value zeros.
              05 wk-cnpj                 pic  9(014) value zeros.
              05 wk-raz-soc              pic  X(040) value zeros.
-            03 wk-lat                   pic  9(011) value zeros.
-            03 wk-lon                   pic  9(011) value zeros.
+            03 wk-lat                   pic s9(003)v9(008) value zeros.
+            03 wk-lon                   pic s9(003)v9(008) value zeros.
       *-----------------------------------------------------------------
-      *        copy arqclientefs.
+           01  wk-raio-busca.
+             05 wk-raio-lat             pic s9(003)v9(008) value zeros.
+             05 wk-raio-lon             pic s9(003)v9(008) value zeros.
+             05 wk-raio-km              pic  9(005)v9(002) value zeros.
+             05 wk-raio-distancia       pic s9(005)v9(002) value zeros.
+           01  wk-calculo-distancia.
+              05 wk-pi                  usage comp-2
+                                         value 3,14159265358979.
+              05 wk-raio-terra          usage comp-2 value 6371.
+              05 wk-dlat-rad            usage comp-2 value zeros.
+              05 wk-dlon-rad            usage comp-2 value zeros.
+              05 wk-hav-a               usage comp-2 value zeros.
+              05 wk-hav-c               usage comp-2 value zeros.
+      *-----------------------------------------------------------------
+           copy "arqclientefs.cpy".
+           copy "arqrelclientefs.cpy".
+           copy "arqsaidafs.cpy".
       *-----------------------------------------------------------------
             SCREEN SECTION.
             01  SC-TELA-INICIAL.
@@ -49,8 +91,14 @@
                          "4 Por razao soial de cliente".
                05  line  6   col  40   using wk-opcao.
                05  line  7   col  05 value
+                         "5 Por CNPJ de cliente".
+               05  line  8   col  05 value
+                         "6 Clientes sem vendedor atribuido".
+               05  line  9   col  05 value
+                         "7 Clientes num raio geografico".
+               05  line  10  col  05 value
                          "9 Encerrar".
-               05  line  10  col  43   using wk-msg.
+               05  line  11  col  43   using wk-msg.
       *-----------------------------------------------------------------
             01  SC-TELA-REGISTRO.
                05  blank screen.
@@ -73,6 +121,11 @@
                05  line  wk-linha   col  20   using wk-raz-soc.
                05  line  wk-linha   col  30   using wk-lat.
                05  line  wk-linha   col  41   using wk-lon.
+      *-----------------------------------------------------------------
+            01  SC-TELA-PAGINACAO.
+               05  line  24  col  05 value
+                    "ENTER continua, 9 encerra a listagem: ".
+               05  line  24  col  50  pic x(001) using wk-pag-opcao.
       *-----------------------------------------------------------------
              01  SC-TELA-CODIGO.
                05  blank screen.
@@ -94,6 +147,32 @@
 
                05  line  10  col  43  using wk-msg.
       *-----------------------------------------------------------------
+             01  SC-TELA-CNPJ.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONSISTIR CLIENTE".
+               05  line  3   col 05 value
+                         "Informe o CNPJ do cliente".
+               05  line  3   col  43   using wk-cnpj.
+
+               05  line  10  col  43  using wk-msg.
+      *-----------------------------------------------------------------
+             01  SC-TELA-RAIO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CLIENTES NUM RAIO GEOGRAFICO".
+               05  line  3   col 05 value
+                         "Informe a latitude do ponto".
+               05  line  3   col  43   using wk-raio-lat.
+               05  line  4   col 05 value
+                         "Informe a longitude do ponto".
+               05  line  4   col  43   using wk-raio-lon.
+               05  line  5   col 05 value
+                         "Informe o raio de busca em KM".
+               05  line  5   col  43   using wk-raio-km.
+
+               05  line  10  col  43  using wk-msg.
+      *-----------------------------------------------------------------
        procedure division.
 
        perform       0000-controle.
@@ -106,21 +185,16 @@
       *-----------------------------------------------------------------
        INITIALIZE    wk-cliente
                      wk-workarea.
-      *     open i-o arqcliente.
-
-      *     display "fs-arqcliente: " fs-arqcliente.
-
-      *     if   fs-arqcliente equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqcliente = " fs-arqcliente
-      *     else
-      *      if  fs-arqcliente = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqcliente = " fs-arqcliente
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqcliente = " fs-arqcliente.
-      *              display "fs-arqcliente: " fs-arqcliente.
+
+           OPEN      INPUT        ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de clientes'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      OUTPUT       ARQRELCLIENTE.
+
+           OPEN      INPUT        ARQSAIDA.
       *---------------------------------------------------------------
        0010-GET-SC-TELA-INICIAL.
 
@@ -137,6 +211,25 @@
              PERFORM   0030-FILTRO-RAZSOC
            END-IF.
 
+           IF          WK-OPCAO      EQUAL      '5'
+             INITIALIZE wk-cliente
+                       wk-workarea
+             PERFORM   0021-FILTRO-CNPJ
+           END-IF.
+
+           IF          WK-OPCAO      EQUAL      '6'
+             INITIALIZE wk-cliente
+                       wk-workarea
+             PERFORM   0040-LISTA-SEM-VENDEDOR
+           END-IF.
+
+           IF          WK-OPCAO      EQUAL      '7'
+             INITIALIZE wk-cliente
+                       wk-workarea
+                       wk-raio-busca
+             PERFORM   0021A-FILTRO-RAIO
+           END-IF.
+
            IF          WK-OPCAO      NOT EQUAL  '9'
             PERFORM    0010-GET-SC-TELA-INICIAL
            END-IF.
@@ -175,6 +268,103 @@
       *        END-IF.
            END-IF.
            INITIALIZE WK-OPCAO.
+      *-----------------------------------------------------------------
+       0021-FILTRO-CNPJ.
+
+           DISPLAY    SC-TELA-CNPJ.
+           ACCEPT     SC-TELA-CNPJ.
+           initialize  wk-msg.
+           PERFORM    0025A-CONSISTE-CNPJ.
+      *---------------------------------------------------------------
+       0025A-CONSISTE-CNPJ.
+
+           IF        wk-cnpj        EQUAL        ZEROS
+            OR       wk-cnpj        EQUAL        SPACES
+               MOVE  'Informar o CNPJ do cliente'
+                                    to           wk-msg
+               PERFORM              0021-FILTRO-CNPJ
+           ELSE
+               MOVE  wk-cnpj        TO           ARQCLIENTE-CNPJ
+               READ  ARQCLIENTE     KEY IS       ARQCLIENTE-CNPJ
+                INVALID KEY
+                 MOVE 'Cliente nao cadastrado'
+                                    TO           WK-MSG
+                 PERFORM             0021-FILTRO-CNPJ
+                NOT INVALID KEY
+                 MOVE arqcliente-codigo  TO      WK-CODIGO
+                 MOVE arqcliente-cnpj    TO      WK-CNPJ
+                 MOVE arqcliente-raz-soc TO      WK-RAZ-SOC
+                 MOVE arqcliente-lat     TO      WK-LAT
+                 MOVE arqcliente-lon     TO      WK-LON
+                 MOVE 4                  TO      WK-LINHA
+                 DISPLAY             SC-TELA-REGISTRO
+                 PERFORM             0027-DISPLAY
+               END-READ
+           END-IF.
+           INITIALIZE WK-OPCAO.
+      *-----------------------------------------------------------------
+       0021A-FILTRO-RAIO.
+
+           DISPLAY    SC-TELA-RAIO.
+           ACCEPT     SC-TELA-RAIO.
+           initialize  wk-msg.
+           PERFORM    0021B-CONSISTE-RAIO.
+      *---------------------------------------------------------------
+       0021B-CONSISTE-RAIO.
+
+           IF        wk-raio-km     EQUAL        ZEROS
+               MOVE  'Informar o raio de busca em KM'
+                                    to           wk-msg
+               PERFORM              0021A-FILTRO-RAIO
+           ELSE
+               MOVE  4              TO          WK-LINHA
+               MOVE  'N'            TO          WK-PARAR-LISTAGEM
+               DISPLAY             SC-TELA-REGISTRO
+               MOVE  LOW-VALUES    TO           ARQCLIENTE-CHAVE
+               START ARQCLIENTE    KEY IS       NOT LESS
+                                    ARQCLIENTE-CHAVE
+                INVALID KEY
+                 MOVE '10'         TO           FS-ARQCLIENTE
+               END-START
+               PERFORM             0021C-VERIFICA-RAIO
+                 UNTIL             FS-ARQCLIENTE EQUAL '10'
+                  OR               WK-PARAR-LISTAGEM EQUAL 'S'
+           END-IF.
+           INITIALIZE WK-OPCAO.
+      *-----------------------------------------------------------------
+       0021C-VERIFICA-RAIO.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             PERFORM 0021D-CALCULA-HAVERSINE
+             IF      WK-RAIO-DISTANCIA  NOT GREATER  WK-RAIO-KM
+               MOVE  arqcliente-codigo  TO      WK-CODIGO
+               MOVE  arqcliente-cnpj    TO      WK-CNPJ
+               MOVE  arqcliente-raz-soc TO      WK-RAZ-SOC
+               MOVE  arqcliente-lat     TO      WK-LAT
+               MOVE  arqcliente-lon     TO      WK-LON
+               PERFORM 0027-DISPLAY
+               ADD   1                TO        WK-LINHA
+             END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+       0021D-CALCULA-HAVERSINE.
+
+           COMPUTE   wk-dlat-rad    =
+                     (wk-raio-lat - arqcliente-lat) * wk-pi / 180.
+           COMPUTE   wk-dlon-rad    =
+                     (wk-raio-lon - arqcliente-lon) * wk-pi / 180.
+           COMPUTE   wk-hav-a       =
+                     FUNCTION SIN(wk-dlat-rad / 2) ** 2 +
+                     FUNCTION COS(arqcliente-lat * wk-pi / 180) *
+                     FUNCTION COS(wk-raio-lat * wk-pi / 180) *
+                     FUNCTION SIN(wk-dlon-rad / 2) ** 2.
+           COMPUTE   wk-hav-c       =
+                     2 * FUNCTION ASIN(FUNCTION SQRT(wk-hav-a)).
+           COMPUTE   wk-raio-distancia =
+                     wk-hav-c * wk-raio-terra.
       *-----------------------------------------------------------------
        0026-LISTA-CLIENTE.
       *
@@ -190,7 +380,31 @@
       *     END-IF.
       *---------------------------------------------------------------
        0027-DISPLAY.
-      *    DISPLAY    SC-REGISTRO.
+           DISPLAY    SC-REGISTRO.
+           PERFORM    0028-GRAVA-RELATORIO.
+           IF         WK-LINHA       GREATER OR EQUAL WK-MAX-LINHA-TELA
+             PERFORM  0027A-PAGINACAO
+             IF       WK-PARAR-LISTAGEM NOT EQUAL 'S'
+               MOVE   3              TO          WK-LINHA
+               DISPLAY SC-TELA-REGISTRO
+             END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       0027A-PAGINACAO.
+           DISPLAY    SC-TELA-PAGINACAO.
+           ACCEPT     SC-TELA-PAGINACAO.
+           IF         WK-PAG-OPCAO   EQUAL       '9'
+             MOVE     'S'            TO          WK-PARAR-LISTAGEM
+           END-IF.
+      *---------------------------------------------------------------
+       0028-GRAVA-RELATORIO.
+
+           MOVE      WK-CODIGO      TO          ARQRELCLIENTE-CODIGO.
+           MOVE      WK-CNPJ        TO          ARQRELCLIENTE-CNPJ.
+           MOVE      WK-RAZ-SOC     TO          ARQRELCLIENTE-RAZ-SOC.
+           MOVE      WK-LAT         TO          ARQRELCLIENTE-LAT.
+           MOVE      WK-LON         TO          ARQRELCLIENTE-LON.
+           WRITE     ARQRELCLIENTE-LINHA.
       *---------------------------------------------------------------
        0030-FILTRO-RAZSOC.
            DISPLAY    SC-TELA-RAZSOC.
@@ -206,12 +420,68 @@
                       wk-workarea.
       *---------------------------------------------------------------
        0033-SORT-CRESCENTE.
-      *    SORT ARQCLIENTE ON ASCENDING         ARQCLIENTE-RAZ-SOC.
-      *    USING INPUT GIVING OUTPUT.
+
+           SORT      SORT-CLIENTE-WORK
+                     ON ASCENDING KEY        SORT-RAZ-SOC
+                     INPUT PROCEDURE IS      0033A-CARREGA-ORDENACAO
+                     OUTPUT PROCEDURE IS     0033B-LISTA-ORDENADO.
       *---------------------------------------------------------------
        0034-SORT-DECRESCENTE.
-      *    SORT ARQCLIENTE ON ASCENDING         ARQCLIENTE-RAZ-SOC.
-      *    USING INPUT GIVING OUTPUT.
+
+           SORT      SORT-CLIENTE-WORK
+                     ON DESCENDING KEY       SORT-RAZ-SOC
+                     INPUT PROCEDURE IS      0033A-CARREGA-ORDENACAO
+                     OUTPUT PROCEDURE IS     0033B-LISTA-ORDENADO.
+      *---------------------------------------------------------------
+       0033A-CARREGA-ORDENACAO.
+
+           MOVE      LOW-VALUES     TO          ARQCLIENTE-CHAVE.
+           START     ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQCLIENTE
+           END-START.
+           PERFORM   0033C-RELEASE-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'.
+      *---------------------------------------------------------------
+       0033C-RELEASE-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             MOVE    arqcliente-codigo  TO      SORT-CODIGO
+             MOVE    arqcliente-cnpj    TO      SORT-CNPJ
+             MOVE    arqcliente-raz-soc TO      SORT-RAZ-SOC
+             MOVE    arqcliente-lat     TO      SORT-LAT
+             MOVE    arqcliente-lon     TO      SORT-LON
+             RELEASE SORT-CLIENTE-REG
+           END-READ.
+      *---------------------------------------------------------------
+       0033B-LISTA-ORDENADO.
+
+           MOVE      4              TO          WK-LINHA.
+           MOVE      'N'            TO          WK-FIM-ORDENACAO.
+           MOVE      'N'            TO          WK-PARAR-LISTAGEM.
+           DISPLAY   SC-TELA-REGISTRO.
+           PERFORM   0033D-RETURN-CLIENTE
+             UNTIL   WK-FIM-ORDENACAO EQUAL     'S'
+              OR     WK-PARAR-LISTAGEM EQUAL    'S'.
+      *---------------------------------------------------------------
+       0033D-RETURN-CLIENTE.
+
+           RETURN    SORT-CLIENTE-WORK
+            AT END
+             MOVE    'S'            TO          WK-FIM-ORDENACAO
+            NOT AT END
+             MOVE    SORT-CODIGO    TO          WK-CODIGO
+             MOVE    SORT-CNPJ      TO          WK-CNPJ
+             MOVE    SORT-RAZ-SOC   TO          WK-RAZ-SOC
+             MOVE    SORT-LAT       TO          WK-LAT
+             MOVE    SORT-LON       TO          WK-LON
+             PERFORM 0027-DISPLAY
+             ADD     1              TO          WK-LINHA
+           END-RETURN.
       *---------------------------------------------------------------
        0035-CONSISTE-TELA.
 
@@ -249,11 +519,71 @@
       *----------------------------------------------------------------
        0037-DISPLAY.
       *    DISPLAY    SC-REGISTRO.
+      *----------------------------------------------------------------
+       0040-LISTA-SEM-VENDEDOR.
+
+           MOVE      4              TO          WK-LINHA.
+           MOVE      'N'            TO          WK-PARAR-LISTAGEM.
+           DISPLAY   SC-TELA-REGISTRO.
+
+           MOVE      LOW-VALUES     TO          ARQCLIENTE-CHAVE.
+           START     ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQCLIENTE
+           END-START.
+           PERFORM   0040A-VERIFICA-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'
+              OR     WK-PARAR-LISTAGEM EQUAL    'S'.
+
+           INITIALIZE wk-cliente
+                      wk-workarea.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0040A-VERIFICA-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             MOVE    'N'            TO          WK-TEM-VENDEDOR
+             PERFORM 0040B-VERIFICA-ARQSAIDA
+             IF      WK-TEM-VENDEDOR  EQUAL     'N'
+               MOVE  arqcliente-codigo  TO      WK-CODIGO
+               MOVE  arqcliente-cnpj    TO      WK-CNPJ
+               MOVE  arqcliente-raz-soc TO      WK-RAZ-SOC
+               MOVE  arqcliente-lat     TO      WK-LAT
+               MOVE  arqcliente-lon     TO      WK-LON
+               PERFORM 0027-DISPLAY
+               ADD   1                TO        WK-LINHA
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0040B-VERIFICA-ARQSAIDA.
+
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT          ARQSAIDA.
+           PERFORM   0040C-LE-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'
+              OR     WK-TEM-VENDEDOR  EQUAL     'S'.
+      *---------------------------------------------------------------
+       0040C-LE-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-cliente-codigo  EQUAL  arqcliente-codigo
+               MOVE  'S'            TO          WK-TEM-VENDEDOR
+             END-IF
+           END-READ.
       *----------------------------------------------------------------
        9999-fim-programa.
 
+           CLOSE     ARQCLIENTE.
+           CLOSE     ARQRELCLIENTE.
+           CLOSE     ARQSAIDA.
            GOBACK.
-      *    close arqcliente.
            exit program.
 
            end program relatoriocliente.
