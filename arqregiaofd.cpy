@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+       fd arqregiao.
+
+       01  arqregiao-regiao.
+           03 arqregiao-codigo          pic  9(007) value zeros.
+           03 arqregiao-nome            pic  X(040) value spaces.
+           03 arqregiao-status          pic  X(001) value 'A'.
+               88 arqregiao-ativo       value 'A'.
+               88 arqregiao-inativo     value 'I'.
