@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+           fd arqexcecao.
+
+       01  arqexcecao-registro.
+           03 arqexcecao-cliente-codigo   pic  9(007) value zeros.
+           03 arqexcecao-cliente-raz-soc  pic  X(040) value spaces.
+           03 arqexcecao-vendedor-codigo  pic  9(007) value zeros.
+           03 arqexcecao-distancia     pic s9(005)v9(002) value zeros.
+           03 arqexcecao-limite        pic s9(005)v9(002) value zeros.
