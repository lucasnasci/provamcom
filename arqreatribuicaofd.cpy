@@ -0,0 +1,10 @@
+      *Skeleton COBOL Copybook
+           fd arqreatribuicao.
+
+       01  arqreatribuicao-registro.
+           03 arqreatribuicao-cliente-codigo   pic  9(007) value zeros.
+           03 arqreatribuicao-cliente-raz-soc  pic  X(040) value spaces.
+           03 arqreatribuicao-vendedor-codigo  pic  9(007) value zeros.
+           03 arqreatribuicao-motivo           pic  X(030) value spaces.
+           03 arqreatribuicao-data             pic  9(008) value zeros.
+           03 arqreatribuicao-hora             pic  9(006) value zeros.
