@@ -0,0 +1,270 @@
+       program-id. relatoriodashboard as "relatoriodashboard".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqvendedorselect.cpy".
+           copy "arqsaidaselect.cpy".
+           copy "arqreldashboardselect.cpy".
+           select    sort-dashboard-work assign to "SORTDSH".
+
+       data division.
+
+           file section.
+
+           copy "arqvendedorfd.cpy".
+
+           copy "arqsaidafd.cpy".
+
+           copy "arqreldashboardfd.cpy".
+
+           SD  SORT-DASHBOARD-WORK.
+           01  SORT-DASHBOARD-REG.
+               05 SORT-CODIGO           pic  9(007).
+               05 SORT-NOME             pic  X(040).
+               05 SORT-REGIAO           pic  9(007).
+               05 SORT-CAPACIDADE       pic  9(005).
+               05 SORT-QTD-ATUAL        pic  9(005).
+               05 SORT-QTD-CLIENTES     pic  9(005).
+               05 SORT-DIST-MEDIA       pic s9(005)v9(002).
+               05 SORT-DIST-MAXIMA      pic s9(005)v9(002).
+
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+           01  wk-caminho-arqreldashboard pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\dashboard.txt".
+
+           01 wk-workarea.
+              05 wk-linha               pic 9(001) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-fim-ordenacao       pic x(001) value 'N'.
+
+           01  wk-dashboard.
+             03 wk-codigo               pic  9(007) value zeros.
+             03 wk-nome                 pic  X(040) value spaces.
+             03 wk-regiao-codigo        pic  9(007) value zeros.
+             03 wk-capacidade-max       pic  9(005) value zeros.
+             03 wk-qtd-atual            pic  9(005) value zeros.
+             03 wk-qtd-clientes         pic  9(005) value zeros.
+             03 wk-soma-distancia       pic s9(007)v9(002) value zeros.
+             03 wk-distancia-media      pic s9(005)v9(002) value zeros.
+             03 wk-distancia-maxima     pic s9(005)v9(002) value zeros.
+
+           copy "arqvendedorfs.cpy".
+           copy "arqsaidafs.cpy".
+           copy "arqreldashboardfs.cpy".
+
+            SCREEN SECTION.
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "DASHBOARD DE DESEMPENHO DE VENDEDORES".
+               05  line  3   col  05 value
+                         "1 Gerar dashboard (ordenado por carteira)".
+               05  line  4   col  05 value
+                         "9 Encerrar".
+               05  line  4   col  40   using wk-opcao.
+               05  line  6   col  05   using wk-msg.
+      *----------------------------------------------------------------
+
+            01  SC-TELA-REGISTRO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "DASHBOARD DE DESEMPENHO DE VENDEDORES".
+               05  line  3   col 05 value
+                         "|codigo ".
+               05  line  3   col 14 value
+                         "|Nome ".
+               05  line  3   col 30 value
+                         "|Regiao ".
+               05  line  3   col 40 value
+                         "|Qtd Clientes ".
+               05  line  3   col 56 value
+                         "|Capacidade ".
+               05  line  3   col 70 value
+                         "|Dist Media ".
+               05  line  3   col 85 value
+                         "|Dist Maxima ".
+            01 SC-REGISTRO.
+               05  line  wk-linha   col  05   using wk-codigo.
+               05  line  wk-linha   col  14   using wk-nome.
+               05  line  wk-linha   col  30   using wk-regiao-codigo.
+               05  line  wk-linha   col  40   using wk-qtd-clientes.
+               05  line  wk-linha   col  56   using wk-capacidade-max.
+               05  line  wk-linha   col  70   using wk-distancia-media.
+               05  line  wk-linha   col  85   using wk-distancia-maxima.
+      *----------------------------------------------------------------
+
+       procedure division.
+
+       perform       0000-controle.
+
+       PERFORM       0010-GET-SC-TELA-INICIAL.
+
+       perform       9999-fim-programa.
+
+       0000-controle.
+       INITIALIZE    wk-workarea
+                     wk-dashboard.
+
+           OPEN      INPUT        ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de vendedores'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      INPUT        ARQSAIDA.
+
+           OPEN      OUTPUT       ARQRELDASHBOARD.
+
+      *---------------------------------------------------------------
+       0010-GET-SC-TELA-INICIAL.
+
+           DISPLAY     SC-TELA-INICIAL.
+           ACCEPT      SC-TELA-INICIAL.
+
+           IF          WK-OPCAO      EQUAL      1
+             PERFORM   0020-GERA-DASHBOARD
+           END-IF.
+
+           IF          WK-OPCAO      NOT EQUAL  9
+            PERFORM    0010-GET-SC-TELA-INICIAL
+           END-IF.
+
+      *---------------------------------------------------------------
+       0020-GERA-DASHBOARD.
+
+           MOVE      4              TO          WK-LINHA.
+           DISPLAY   SC-TELA-REGISTRO.
+           SORT      SORT-DASHBOARD-WORK
+                     ON DESCENDING KEY       SORT-QTD-CLIENTES
+                     INPUT PROCEDURE IS      0021-CARREGA-METRICAS
+                     OUTPUT PROCEDURE IS     0025-LISTA-ORDENADO.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0021-CARREGA-METRICAS.
+
+           MOVE      LOW-VALUES     TO          ARQVENDEDOR-CHAVE.
+           START     ARQVENDEDOR    KEY IS      NOT LESS
+                                     ARQVENDEDOR-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+           END-START.
+           PERFORM   0022-RELEASE-VENDEDOR
+             UNTIL   FS-ARQVENDEDOR EQUAL       '10'.
+      *---------------------------------------------------------------
+       0022-RELEASE-VENDEDOR.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             MOVE    arqvendedor-codigo TO      WK-CODIGO
+             MOVE    arqvendedor-nome   TO      WK-NOME
+             MOVE    arqvendedor-regiao-codigo TO WK-REGIAO-CODIGO
+             MOVE    arqvendedor-capacidade-max TO WK-CAPACIDADE-MAX
+             MOVE    arqvendedor-qtd-atual TO   WK-QTD-ATUAL
+             PERFORM 0023-CALCULA-METRICAS
+             MOVE    WK-CODIGO      TO          SORT-CODIGO
+             MOVE    WK-NOME        TO          SORT-NOME
+             MOVE    WK-REGIAO-CODIGO TO        SORT-REGIAO
+             MOVE    WK-CAPACIDADE-MAX TO       SORT-CAPACIDADE
+             MOVE    WK-QTD-ATUAL   TO          SORT-QTD-ATUAL
+             MOVE    WK-QTD-CLIENTES TO         SORT-QTD-CLIENTES
+             MOVE    WK-DISTANCIA-MEDIA TO      SORT-DIST-MEDIA
+             MOVE    WK-DISTANCIA-MAXIMA TO     SORT-DIST-MAXIMA
+             RELEASE SORT-DASHBOARD-REG
+           END-READ.
+      *---------------------------------------------------------------
+       0023-CALCULA-METRICAS.
+
+           MOVE      ZEROS          TO          WK-QTD-CLIENTES
+                                                 WK-SOMA-DISTANCIA
+                                                 WK-DISTANCIA-MEDIA
+                                                 WK-DISTANCIA-MAXIMA.
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT          ARQSAIDA.
+           PERFORM   0024-ACUMULA-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'.
+
+           IF        WK-QTD-CLIENTES  GREATER    ZEROS
+             COMPUTE WK-DISTANCIA-MEDIA =
+                     WK-SOMA-DISTANCIA / WK-QTD-CLIENTES
+           END-IF.
+      *---------------------------------------------------------------
+       0024-ACUMULA-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-vendedor-codigo  EQUAL  WK-CODIGO
+               ADD   1              TO          WK-QTD-CLIENTES
+               ADD   arqsaida-distancia TO       WK-SOMA-DISTANCIA
+               IF    arqsaida-distancia  GREATER
+                                    WK-DISTANCIA-MAXIMA
+                 MOVE arqsaida-distancia TO      WK-DISTANCIA-MAXIMA
+               END-IF
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0025-LISTA-ORDENADO.
+
+           MOVE      4              TO          WK-LINHA.
+           MOVE      'N'            TO          WK-FIM-ORDENACAO.
+           PERFORM   0026-RETURN-DASHBOARD
+             UNTIL   WK-FIM-ORDENACAO EQUAL     'S'.
+      *---------------------------------------------------------------
+       0026-RETURN-DASHBOARD.
+
+           RETURN    SORT-DASHBOARD-WORK
+            AT END
+             MOVE    'S'            TO          WK-FIM-ORDENACAO
+            NOT AT END
+             MOVE    SORT-CODIGO    TO          WK-CODIGO
+             MOVE    SORT-NOME      TO          WK-NOME
+             MOVE    SORT-REGIAO    TO          WK-REGIAO-CODIGO
+             MOVE    SORT-CAPACIDADE TO         WK-CAPACIDADE-MAX
+             MOVE    SORT-QTD-ATUAL TO          WK-QTD-ATUAL
+             MOVE    SORT-QTD-CLIENTES TO       WK-QTD-CLIENTES
+             MOVE    SORT-DIST-MEDIA TO         WK-DISTANCIA-MEDIA
+             MOVE    SORT-DIST-MAXIMA TO        WK-DISTANCIA-MAXIMA
+             DISPLAY SC-REGISTRO
+             PERFORM 0027-GRAVA-RELATORIO
+             ADD     1              TO          WK-LINHA
+           END-RETURN.
+      *---------------------------------------------------------------
+       0027-GRAVA-RELATORIO.
+
+           MOVE      WK-CODIGO      TO          ARQRELDASHBOARD-CODIGO.
+           MOVE      WK-NOME        TO          ARQRELDASHBOARD-NOME.
+           MOVE      WK-REGIAO-CODIGO
+                                    TO          ARQRELDASHBOARD-REGIAO.
+           MOVE      WK-QTD-CLIENTES
+                             TO          ARQRELDASHBOARD-QTD-CLIENTES.
+           MOVE      WK-CAPACIDADE-MAX
+                                TO      ARQRELDASHBOARD-CAPACIDADE.
+           MOVE      WK-DISTANCIA-MEDIA
+                              TO         ARQRELDASHBOARD-DIST-MEDIA.
+           MOVE      WK-DISTANCIA-MAXIMA
+                             TO          ARQRELDASHBOARD-DIST-MAXIMA.
+           WRITE     ARQRELDASHBOARD-LINHA.
+      *---------------------------------------------------------------
+       9999-fim-programa.
+
+           CLOSE     ARQVENDEDOR.
+           CLOSE     ARQSAIDA.
+           CLOSE     ARQRELDASHBOARD.
+           GOBACK.
+           exit program.
+
+           end program relatoriodashboard.
