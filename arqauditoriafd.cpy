@@ -0,0 +1,11 @@
+      *Skeleton COBOL Copybook
+           fd arqauditoria.
+
+       01  arqauditoria-registro.
+           03 arqauditoria-data           pic  9(008) value zeros.
+           03 arqauditoria-hora           pic  9(006) value zeros.
+           03 arqauditoria-entidade       pic  X(008) value spaces.
+           03 arqauditoria-codigo         pic  9(007) value zeros.
+           03 arqauditoria-campo          pic  X(020) value spaces.
+           03 arqauditoria-valor-ant      pic  X(040) value spaces.
+           03 arqauditoria-valor-novo     pic  X(040) value spaces.
