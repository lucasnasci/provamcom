@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+           fd arqimporterrovendedor.
+
+       01  arqimporterrovendedor-registro.
+           03 arqimporterrovendedor-linha    pic  9(007) value zeros.
+           03 arqimporterrovendedor-codigo   pic  9(007) value zeros.
+           03 arqimporterrovendedor-motivo   pic  X(050) value spaces.
+           03 arqimporterrovendedor-data     pic  9(008) value zeros.
+           03 arqimporterrovendedor-hora     pic  9(006) value zeros.
