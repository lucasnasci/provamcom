@@ -0,0 +1,16 @@
+      *Skeleton COBOL Copybook
+           fd arqhistorico.
+
+       01  arqhistorico-registro.
+           03 arqhistorico-cliente-codigo    pic  9(007) value zeros.
+           03 arqhistorico-cliente-raz-soc   pic  X(040) value spaces.
+           03 arqhistorico-vendedor-anterior pic  9(007) value zeros.
+           03 arqhistorico-vendedor-novo     pic  9(007) value zeros.
+           03 arqhistorico-distancia-ant     pic s9(005)v9(002)
+                                              value zeros.
+           03 arqhistorico-distancia-nova    pic s9(005)v9(002)
+                                              value zeros.
+           03 arqhistorico-distancia-delta   pic s9(005)v9(002)
+                                              value zeros.
+           03 arqhistorico-data              pic  9(008) value zeros.
+           03 arqhistorico-hora              pic  9(006) value zeros.
