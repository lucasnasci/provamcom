@@ -0,0 +1,17 @@
+      *Skeleton COBOL Copybook
+           fd arqreldashboard.
+
+       01  arqreldashboard-linha.
+           03 arqreldashboard-codigo       pic  9(007).
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-nome         pic  x(040).
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-regiao       pic  9(007).
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-qtd-clientes pic  9(005).
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-capacidade   pic  9(005).
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-dist-media   pic -9999,99.
+           03 filler                       pic  x(002) value spaces.
+           03 arqreldashboard-dist-maxima  pic -9999,99.
