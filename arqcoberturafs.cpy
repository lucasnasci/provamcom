@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqcobertura.
+           05  fs-arqcobertura-1   PIC  X(001).
+           05  fs-arqcobertura-2   pic  x(001).
+           05  fs-arqcobertura-r   redefines fs-arqcobertura-2  pic
+           99 comp-x.
