@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqrelcliente.
+           05  fs-arqrelcliente-1   PIC  X(001).
+           05  fs-arqrelcliente-2   pic  x(001).
+           05  fs-arqrelcliente-r   redefines fs-arqrelcliente-2  pic 99
+           comp-x.
