@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook
+           fd arqimportvendedor.
+
+       01  arqimportvendedor-registro.
+           03 arqimportvendedor-codigo         pic  9(007).
+           03 arqimportvendedor-cpf            pic  9(011).
+           03 arqimportvendedor-nome           pic  X(040).
+           03 arqimportvendedor-lat            pic s9(003)v9(008)
+                                                sign leading separate.
+           03 arqimportvendedor-lon            pic s9(003)v9(008)
+                                                sign leading separate.
+           03 arqimportvendedor-regiao-codigo  pic  9(007).
+           03 arqimportvendedor-capacidade-max pic  9(005).
