@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook
+           fd arqcsv.
+
+       01  arqcsv-registro.
+           03 arqcsv-cliente-codigo   pic  9(007).
+           03 filler                  pic  x(001) value ';'.
+           03 arqcsv-cliente-raz-soc  pic  x(040).
+           03 filler                  pic  x(001) value ';'.
+           03 arqcsv-vendedor-codigo  pic  9(007).
+           03 filler                  pic  x(001) value ';'.
+           03 arqcsv-vendedor-nome    pic  x(040).
+           03 filler                  pic  x(001) value ';'.
+           03 arqcsv-distancia        pic  zzzz9,99.
