@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqsaida assign to
+                   wk-caminho-arqsaida
+                 organization       is line sequential
+
+                 file status        is fs-arqsaida.
