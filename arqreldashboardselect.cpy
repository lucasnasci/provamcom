@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           select arqreldashboard assign to
+                   wk-caminho-arqreldashboard
+                 organization       is line sequential
+
+                 file status        is fs-arqreldashboard.
