@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+           fd arqultimaexec.
+
+       01  arqultimaexec-registro.
+           03 arqultimaexec-data       pic  9(008) value zeros.
+           03 arqultimaexec-hora       pic  9(006) value zeros.
