@@ -8,30 +8,74 @@
        input-output section.
        file-control.
 
-      * copy arqvendedorselect.
+           copy "arqvendedorselect.cpy".
+           copy "arqrelvendedorselect.cpy".
+           copy "arqsaidaselect.cpy".
+           select    sort-vendedor-work assign to "SORTVND".
 
        data division.
 
            file section.
 
-      *     copy arqvendedorfd.
+           copy "arqvendedorfd.cpy".
+
+           copy "arqrelvendedorfd.cpy".
+
+           copy "arqsaidafd.cpy".
+
+           SD  SORT-VENDEDOR-WORK.
+           01  SORT-VENDEDOR-REG.
+               05 SORT-CODIGO           pic  9(007).
+               05 SORT-CPF              pic  9(011).
+               05 SORT-NOME             pic  X(040).
+               05 SORT-LAT              pic s9(003)v9(008).
+               05 SORT-LON              pic s9(003)v9(008).
+               05 SORT-REGIAO           pic  9(007).
+               05 SORT-COMISSAO         pic  9(003)v9(002).
+               05 SORT-COTA             pic  9(009)v9(002).
 
            WORKING-STORAGE SECTION.
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqrelvendedor pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\relvendedor.txt".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+
+           01  wk-quota-vendedor        pic  9(005) value 050.
+
+           01  wk-carga-vendedor.
+               05 wk-carga-cliente      pic  9(005) value zeros.
+               05 wk-carga-status       pic  x(014) value spaces.
+                  88 wk-carga-ok        value 'DENTRO QUOTA  '.
+                  88 wk-carga-excedida  value 'ACIMA DA QUOTA'.
+
            01 wk-workarea.
-              05 wk-linha               pic 9(001) value zeros.
+              05 wk-linha               pic 9(002) value zeros.
               05 wk-ordem               pic 9(001) value zeros.
               05 wk-opcao               pic 9(001) value zeros.
               05 fl-ok                  pic x(001) value spaces.
               05 wk-msg                 pic x(050) value spaces.
+              05 wk-fim-ordenacao       pic x(001) value 'N'.
+              05 wk-max-linha-tela      pic 9(002) value 23.
+              05 wk-parar-listagem      pic x(001) value 'N'.
+              05 wk-pag-opcao           pic x(001) value spaces.
            01  wk-vendedor.
             03  wk-chave.
              05 wk-codigo               pic  9(007) value zeros.
              05 wk-cpf                  pic  9(011) value zeros.
              05 wk-nome                 pic  X(040) value zeros.
-            03 wk-lat                   pic  9(011) value zeros.
-            03 wk-lon                   pic  9(011) value zeros.
+            03 wk-lat                   pic s9(003)v9(008) value zeros.
+            03 wk-lon                   pic s9(003)v9(008) value zeros.
+            03 wk-regiao-codigo         pic  9(007) value zeros.
+            03 wk-taxa-comissao         pic  9(003)v9(002) value zeros.
+            03 wk-cota-vendas           pic  9(009)v9(002) value zeros.
+
+           01  wk-regiao-filtro         pic  9(007) value zeros.
 
-      *        copy arqvendedorfs.
+           copy "arqvendedorfs.cpy".
+           copy "arqrelvendedorfs.cpy".
+           copy "arqsaidafs.cpy".
 
             SCREEN SECTION.
             01  SC-TELA-INICIAL.
@@ -49,6 +93,8 @@
                          "4 Por nome de vendedor".
                05  line  6   col  40   using wk-opcao.
                05  line  7   col  05 value
+                         "5 Por regiao".
+               05  line  8   col  05 value
                          "9 Encerrar".
                05  line  10  col  43   using wk-msg.
       *------------------------------------------------------------------------
@@ -67,12 +113,33 @@
                          "|Latitude ".
                05  line  3   col 41 value
                          "|Longitude ".
+               05  line  3   col 56 value
+                         "|Clientes ".
+               05  line  3   col 68 value
+                         "|Situacao ".
+               05  line  3   col 83 value
+                         "|Regiao ".
+               05  line  3   col 92 value
+                         "|Comissao ".
+               05  line  3   col 104 value
+                         "|Cota ".
             01 SC-REGISTRO.
                05  line  wk-linha   col  05   using wk-codigo.
                05  line  wk-linha   col  14   using wk-cpf.
                05  line  wk-linha   col  20   using wk-nome.
                05  line  wk-linha   col  30   using wk-lat.
                05  line  wk-linha   col  41   using wk-lon.
+               05  line  wk-linha   col  56   using wk-carga-cliente.
+               05  line  wk-linha   col  68   using wk-carga-status.
+               05  line  wk-linha   col  83   using wk-regiao-codigo.
+               05  line  wk-linha   col  92   using wk-taxa-comissao.
+               05  line  wk-linha   col 104   using wk-cota-vendas.
+      *------------------------------------------------------------------------
+
+            01  SC-TELA-PAGINACAO.
+               05  line  24  col  05 value
+                    "ENTER continua, 9 encerra a listagem: ".
+               05  line  24  col  50  pic x(001) using wk-pag-opcao.
       *------------------------------------------------------------------------
 
              01  SC-TELA-CODIGO.
@@ -97,6 +164,18 @@
 
                05  line  10  col  43  using wk-msg.
 
+      *------------------------------------------------------------------------
+
+             01  SC-TELA-REGIAO.
+               05  blank screen.
+               05  line  1   col  05 VALUE
+                         "CONSISTIR VENDEDOR".
+               05  line  3   col 05 value
+                         "Informe o codigo da regiao".
+               05  line  3   col  43   using wk-regiao-filtro.
+
+               05  line  10  col  43  using wk-msg.
+
        procedure division.
 
        perform       0000-controle.
@@ -108,21 +187,16 @@
        0000-controle.
        INITIALIZE    wk-workarea
                      wk-vendedor.
-      *     open i-o arqvendedor.
-
-      *     display "fs-arqvendedor: " fs-arqvendedor.
-
-      *     if   fs-arqvendedor equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqvendedor = " fs-arqvendedor
-      *     else
-      *      if  fs-arqvendedor = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqvendedor = " fs-arqvendedor
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqvendedor = " fs-arqvendedor.
-      *              display "fs-arqvendedor: " fs-arqvendedor.
+
+           OPEN      INPUT        ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR NOT EQUAL  ZEROS
+               MOVE  'Nao foi possivel abrir o arquivo de vendedores'
+                                    TO           WK-MSG
+           END-IF.
+
+           OPEN      OUTPUT       ARQRELVENDEDOR.
+
+           OPEN      INPUT        ARQSAIDA.
 
       *---------------------------------------------------------------
        0010-GET-SC-TELA-INICIAL.
@@ -138,6 +212,12 @@
            IF          WK-OPCAO      EQUAL      '4'
              PERFORM   0030-FILTRO-NOME
            END-IF.
+           IF          WK-OPCAO      EQUAL      '5'
+             INITIALIZE wk-vendedor
+                       wk-workarea
+                       wk-regiao-filtro
+             PERFORM   0031-FILTRO-REGIAO
+           END-IF.
 
 
            IF          WK-OPCAO      NOT EQUAL  '9'
@@ -195,8 +275,119 @@
       *     END-IF.
       *---------------------------------------------------------------
        0027-DISPLAY.
-      *    DISPLAY    SC-REGISTRO.
-      *
+           PERFORM    0029-CALCULA-CARGA.
+           DISPLAY    SC-REGISTRO.
+           PERFORM    0028-GRAVA-RELATORIO.
+           IF         WK-LINHA       GREATER OR EQUAL WK-MAX-LINHA-TELA
+             PERFORM  0027A-PAGINACAO
+             IF       WK-PARAR-LISTAGEM NOT EQUAL 'S'
+               MOVE   3              TO          WK-LINHA
+               DISPLAY SC-TELA-REGISTRO
+             END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       0027A-PAGINACAO.
+           DISPLAY    SC-TELA-PAGINACAO.
+           ACCEPT     SC-TELA-PAGINACAO.
+           IF         WK-PAG-OPCAO   EQUAL       '9'
+             MOVE     'S'            TO          WK-PARAR-LISTAGEM
+           END-IF.
+      *---------------------------------------------------------------
+       0028-GRAVA-RELATORIO.
+
+           MOVE      WK-CODIGO      TO          ARQRELVENDEDOR-CODIGO.
+           MOVE      WK-CPF         TO          ARQRELVENDEDOR-CPF.
+           MOVE      WK-NOME        TO          ARQRELVENDEDOR-NOME.
+           MOVE      WK-LAT         TO          ARQRELVENDEDOR-LAT.
+           MOVE      WK-LON         TO          ARQRELVENDEDOR-LON.
+           MOVE      WK-REGIAO-CODIGO
+                                    TO          ARQRELVENDEDOR-REGIAO.
+           MOVE      WK-TAXA-COMISSAO
+                                    TO          ARQRELVENDEDOR-COMISSAO.
+           MOVE      WK-COTA-VENDAS TO          ARQRELVENDEDOR-COTA.
+           WRITE     ARQRELVENDEDOR-LINHA.
+      *---------------------------------------------------------------
+       0029-CALCULA-CARGA.
+
+           MOVE      ZEROS          TO          WK-CARGA-CLIENTE.
+           CLOSE     ARQSAIDA.
+           OPEN      INPUT          ARQSAIDA.
+           PERFORM   0029A-CONTA-ARQSAIDA
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'.
+
+           IF        WK-CARGA-CLIENTE  GREATER   WK-QUOTA-VENDEDOR
+             SET     WK-CARGA-EXCEDIDA  TO       TRUE
+           ELSE
+             SET     WK-CARGA-OK        TO       TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       0029A-CONTA-ARQSAIDA.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             IF      arqsaida-vendedor-codigo  EQUAL  WK-CODIGO
+               ADD   1              TO          WK-CARGA-CLIENTE
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0031-FILTRO-REGIAO.
+
+           DISPLAY    SC-TELA-REGIAO.
+           ACCEPT     SC-TELA-REGIAO.
+           initialize  wk-msg.
+           PERFORM    0032-CONSISTE-REGIAO.
+           INITIALIZE WK-OPCAO.
+      *---------------------------------------------------------------
+       0032-CONSISTE-REGIAO.
+
+           IF        wk-regiao-filtro  EQUAL      ZEROS
+            OR       wk-regiao-filtro  EQUAL      SPACES
+               MOVE  'Informar o codigo da regiao'
+                                    to           wk-msg
+               PERFORM              0031-FILTRO-REGIAO
+           ELSE
+               MOVE      4              TO          WK-LINHA
+               MOVE      'N'            TO          WK-PARAR-LISTAGEM
+               DISPLAY   SC-TELA-REGISTRO
+               MOVE      wk-regiao-filtro
+                                    TO      ARQVENDEDOR-REGIAO-CODIGO
+               START     ARQVENDEDOR    KEY IS    NOT LESS
+                                         ARQVENDEDOR-REGIAO-CODIGO
+                INVALID KEY
+                 MOVE    '10'           TO          FS-ARQVENDEDOR
+               END-START
+               PERFORM   0032A-LE-REGIAO
+                 UNTIL   FS-ARQVENDEDOR EQUAL       '10'
+                  OR     WK-PARAR-LISTAGEM EQUAL    'S'
+           END-IF.
+      *---------------------------------------------------------------
+       0032A-LE-REGIAO.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             IF      arqvendedor-regiao-codigo
+                                    NOT EQUAL   WK-REGIAO-FILTRO
+               MOVE  '10'           TO          FS-ARQVENDEDOR
+             ELSE
+               MOVE  arqvendedor-codigo TO      WK-CODIGO
+               MOVE  arqvendedor-cpf    TO      WK-CPF
+               MOVE  arqvendedor-nome   TO      WK-NOME
+               MOVE  arqvendedor-lat    TO      WK-LAT
+               MOVE  arqvendedor-lon    TO      WK-LON
+               MOVE  arqvendedor-regiao-codigo
+                                    TO          WK-REGIAO-CODIGO
+               MOVE  arqvendedor-taxa-comissao
+                                    TO          WK-TAXA-COMISSAO
+               MOVE  arqvendedor-cota-vendas
+                                    TO          WK-COTA-VENDAS
+               PERFORM 0027-DISPLAY
+               ADD   1              TO          WK-LINHA
+             END-IF
+           END-READ.
       *---------------------------------------------------------------
        0030-FILTRO-NOME.
            DISPLAY    SC-TELA-NOME.
@@ -212,12 +403,74 @@
                       wk-workarea.
       *---------------------------------------------------------------
        0033-SORT-CRESCENTE.
-      *    SORT ARQVENDEDOR ON ASCENDING         ARQVENDEDOR-NOME.
-      *    USING INPUT GIVING OUTPUT.
+
+           SORT      SORT-VENDEDOR-WORK
+                     ON ASCENDING KEY        SORT-NOME
+                     INPUT PROCEDURE IS      0033A-CARREGA-ORDENACAO
+                     OUTPUT PROCEDURE IS     0033B-LISTA-ORDENADO.
       *---------------------------------------------------------------
        0034-SORT-DECRESCENTE.
-      *    SORT ARQVENDEDOR ON ASCENDING         ARQVENDEDOR-NOME.
-      *    USING INPUT GIVING OUTPUT.
+
+           SORT      SORT-VENDEDOR-WORK
+                     ON DESCENDING KEY       SORT-NOME
+                     INPUT PROCEDURE IS      0033A-CARREGA-ORDENACAO
+                     OUTPUT PROCEDURE IS     0033B-LISTA-ORDENADO.
+      *---------------------------------------------------------------
+       0033A-CARREGA-ORDENACAO.
+
+           MOVE      LOW-VALUES     TO          ARQVENDEDOR-CHAVE.
+           START     ARQVENDEDOR    KEY IS      NOT LESS
+                                     ARQVENDEDOR-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+           END-START.
+           PERFORM   0033C-RELEASE-VENDEDOR
+             UNTIL   FS-ARQVENDEDOR EQUAL       '10'.
+      *---------------------------------------------------------------
+       0033C-RELEASE-VENDEDOR.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             MOVE    arqvendedor-codigo TO      SORT-CODIGO
+             MOVE    arqvendedor-cpf    TO      SORT-CPF
+             MOVE    arqvendedor-nome   TO      SORT-NOME
+             MOVE    arqvendedor-lat    TO      SORT-LAT
+             MOVE    arqvendedor-lon    TO      SORT-LON
+             MOVE    arqvendedor-regiao-codigo TO SORT-REGIAO
+             MOVE    arqvendedor-taxa-comissao TO SORT-COMISSAO
+             MOVE    arqvendedor-cota-vendas   TO SORT-COTA
+             RELEASE SORT-VENDEDOR-REG
+           END-READ.
+      *---------------------------------------------------------------
+       0033B-LISTA-ORDENADO.
+
+           MOVE      4              TO          WK-LINHA.
+           MOVE      'N'            TO          WK-FIM-ORDENACAO.
+           MOVE      'N'            TO          WK-PARAR-LISTAGEM.
+           DISPLAY   SC-TELA-REGISTRO.
+           PERFORM   0033D-RETURN-VENDEDOR
+             UNTIL   WK-FIM-ORDENACAO EQUAL     'S'
+              OR     WK-PARAR-LISTAGEM EQUAL    'S'.
+      *---------------------------------------------------------------
+       0033D-RETURN-VENDEDOR.
+
+           RETURN    SORT-VENDEDOR-WORK
+            AT END
+             MOVE    'S'            TO          WK-FIM-ORDENACAO
+            NOT AT END
+             MOVE    SORT-CODIGO    TO          WK-CODIGO
+             MOVE    SORT-CPF       TO          WK-CPF
+             MOVE    SORT-NOME      TO          WK-NOME
+             MOVE    SORT-LAT       TO          WK-LAT
+             MOVE    SORT-LON       TO          WK-LON
+             MOVE    SORT-REGIAO    TO          WK-REGIAO-CODIGO
+             MOVE    SORT-COMISSAO  TO          WK-TAXA-COMISSAO
+             MOVE    SORT-COTA      TO          WK-COTA-VENDAS
+             PERFORM 0027-DISPLAY
+             ADD     1              TO          WK-LINHA
+           END-RETURN.
       *---------------------------------------------------------------
        0035-CONSISTE-TELA.
 
@@ -259,8 +512,10 @@
       *----------------------------------------------------------------
        9999-fim-programa.
 
+           CLOSE     ARQVENDEDOR.
+           CLOSE     ARQRELVENDEDOR.
+           CLOSE     ARQSAIDA.
            GOBACK.
-      *    close arqvendedor.
            exit program.
 
            end program relatoriovendedor.
