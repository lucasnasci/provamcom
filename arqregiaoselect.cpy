@@ -0,0 +1,9 @@
+      *Skeleton COBOL Copybook
+       select arqregiao assign to
+               wk-caminho-arqregiao
+             organization       is indexed
+             access mode        is dynamic
+             record key         is arqregiao-codigo
+             lock mode          is manual
+
+             file status        is fs-arqregiao.
