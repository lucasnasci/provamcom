@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqcsv.
+           05  fs-arqcsv-1   PIC  X(001).
+           05  fs-arqcsv-2   pic  x(001).
+           05  fs-arqcsv-r   redefines fs-arqcsv-2  pic 99
+           comp-x.
