@@ -1,171 +1,921 @@
-       program-id. executar as "executar".
-
-       environment division.
-       configuration section.
-       special-names.
-           decimal-point is comma.
-
-       input-output section.
-       file-control.
-
-      * copy arqsaidaselect.cpy.
-      * copy arqclienteselect.cpy.
-      * copy arqvendedornteselect.cpy.
-
-       data division.
-
-           file section.
-
-      *    copy arqsaidafd.cpy.
-      *    copy arqclientefd.cpy.
-      *    copy arqvendedorfd.cpy.
-
-      *     LINKAGE SECTION.
-      *     wid-arq-vendedor.
-      *     wid-arq-cliente.
-      *-----------------------------------------------------------------
-           WORKING-STORAGE SECTION.
-           01 wk-workarea.
-              05 wk-resultado           pic 9(001) value zeros.
-              05 wk-ordem               pic 9(001) value zeros.
-              05 wk-opcao               pic 9(001) value zeros.
-              05 fl-ok                  pic x(001) value spaces.
-              05 wk-msg                 pic x(050) value spaces.
-      *-----------------------------------------------------------------
-           01  wk-cliente.
-            03  wk-chave-cliente.
-             05 wk-codigo               pic  9(007) value zeros.
-             05 wk-cnpj                 pic  9(014) value zeros.
-             05 wk-raz-soc              pic  X(040) value zeros.
-            03  wk-latlong-cliente.
-             05 wk-lat                  pic  9(011) value zeros.
-             05 wk-lon                  pic  9(011) value zeros.
-      *-----------------------------------------------------------------
-           01  wk-vendedor.
-            03  wk-chave-vendedor.
-             05 wk-codigo               pic  9(007) value zeros.
-             05 wk-cpf                  pic  9(011) value zeros.
-             05 wk-nome                 pic  X(040) value zeros.
-            03  wk-latlong-vendedor.
-             05 wk-lat                   pic  9(011) value zeros.
-             05 wk-lon                   pic  9(011) value zeros.
-      *-----------------------------------------------------------------
-      *    copy arqsaidafs.cpy.
-      *    copy arqclientefs.cpy.
-      *    copy arqvendedorfs..cpy
-      *-----------------------------------------------------------------
-            SCREEN SECTION.
-            01  SC-TELA-INICIAL.
-               05  blank screen.
-               05  line  10  col  43   using wk-msg.
-      *-----------------------------------------------------------------
-       procedure division.
-
-       perform       0000-controle.
-
-       PERFORM       0010-PROCESSA.
-
-       perform       9999-fim-programa.
-      *-----------------------------------------------------------------
-       0000-controle.
-      *-----------------------------------------------------------------
-       INITIALIZE    wk-cliente
-                     wk-workarea.
-      *     open i-o arqcliente.
-
-      *     display "fs-arqcliente: " fs-arqcliente.
-
-      *     if   fs-arqcliente equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqcliente = " fs-arqcliente
-      *     else
-      *      if  fs-arqcliente = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqcliente = " fs-arqcliente
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqcliente = " fs-arqcliente.
-      *              display "fs-arqcliente: " fs-arqcliente.
-      *-----------------------------------------------------------------
-      *     open i-o arqvendedor.
-
-      *     display "fs-arqvendedor: " fs-arqvendedor.
-
-      *     if   fs-arqvendedor equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqvendedor = " fs-arqvendedor
-      *     else
-      *      if  fs-arqvendedor = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqvendedor = " fs-arqvendedor
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqvendedor = " fs-arvendedor.
-      *              display "fs-arqvendedor: " fs-arqvendedor.
-      *-----------------------------------------------------------------
-      *     open i-o arqsaida.
-
-      *     display "fs-arqsaida: " fs-arqsaida.
-      *     if   fs-arqsaida equal zeros
-      *          display "arquivo existente "
-      *                  " - fs-arqsaida = " fs-arqvendedor
-      *     else
-      *      if  fs-arqsaida = 05
-      *          display "arquivo inexistente"
-      *               " - fs-arqsaida = " fs-arqsaida
-      *          else
-      *              display "arquivo com problema - "
-      *              " - fs-arqsaida = " fs-arsaida.
-      *              display "fs-arqsaida: " fs-arqsaida.
-      *---------------------------------------------------------------
-       0010-PROCESSA.
-
-           PERFORM   0011-GET-CLIENTE.
-      *     UNTIL    FS-ARQCLIENTE      EQUAL       '10'.
-
-      *----------------------------------------------------------------
-       0011-GET-CLIENTE.
-      *     move      wk-chave-liente   to          arqcliente-chave.
-      *     start     arqcliente key is >           arqcliente-chave.
-      *     if        fs-arqcliente     equal       zeros
-      *      PERFORM  0012-GET-VENDEDOR
-      *       UNTIL   FL-ARQVENDEDOR
-      *        EQUAL  '10'
-      *      PERFORM  0013-GRAVA-SAIDA
-      *     else
-      *         MOVE  'Registro inexistente'
-      *                              to           wk-msg
-      *         PERFORM              0030-ALTERACAO
-      *     END-IF.
-      *----------------------------------------------------------------
-       0012-GET-VENDEDOR.
-      *    move      wk-chave-vendedor    to      arqvendedor-chave.
-      *    start     arqvendedor key is >          arqvendedor-chave.
-      *    if        fs-arqvendedor       equal   zeros
-      *     compute  wk-resultado         equal
-      *              arqvendedor-latlong  -       arqvendedor-latlong
-      *     if       wk-resultado         <       wk-resultado-ant
-      *      or      wk-resultado-ant     equal   zeros
-      *      move    wk-resultado         to      wk-resultado-ant.
-      *     end-if
-      *    end-if.
-
-      *----------------------------------------------------------------
-       0013-GRAVA-SAIDA.
-      *    MOVE     arqcliente-codigo     to      arqsaida-cliente-codigo.
-      *    MOVE     arqcliente-raz-soc    to      arqsaida-cliente-raz-soc.
-      *    MOVE     arqvendedor-codigo    to      arqsaida-vendedor-codigo.
-      *    MOVE     arqcliente-raz-soc    to      arqsaida-vendedor-nome.
-      *    MOVE     wk-resultado-ant      to      arqsaida-distancia.
-      *    WRITE    arqsaida.
-
-      *----------------------------------------------------------------
-       9999-fim-programa.
-
-           GOBACK.
-      *    close arqsaida.
-      *    close arqvendedor.
-      *    close arqcliente.
-           exit program.
-
-           end program executar.
+       program-id. executar as "executar".
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           copy "arqclienteselect.cpy".
+           copy "arqvendedorselect.cpy".
+           copy "arqsaidaselect.cpy".
+           copy "arqcheckpointselect.cpy".
+           copy "arqexcecaoselect.cpy".
+           copy "arqcsvselect.cpy".
+           copy "arqultimaexecselect.cpy".
+           copy "arqreconciliacaoselect.cpy".
+           copy "arqcoberturaselect.cpy".
+           copy "arqsaidaantselect.cpy".
+           copy "arqhistoricoselect.cpy".
+
+       data division.
+
+           file section.
+
+           copy "arqclientefd.cpy".
+           copy "arqvendedorfd.cpy".
+           copy "arqsaidafd.cpy".
+           copy "arqcheckpointfd.cpy".
+           copy "arqexcecaofd.cpy".
+           copy "arqcsvfd.cpy".
+           copy "arqultimaexecfd.cpy".
+           copy "arqreconciliacaofd.cpy".
+           copy "arqcoberturafd.cpy".
+           copy "arqsaidaantfd.cpy".
+           copy "arqhistoricofd.cpy".
+
+      *     LINKAGE SECTION.
+      *     wid-arq-vendedor.
+      *     wid-arq-cliente.
+      *-----------------------------------------------------------------
+           WORKING-STORAGE SECTION.
+           01  wk-caminho-arqcliente    pic x(070) value
+               "C:\Users\Cliente\Documents\PROVACOBOL\arqcliente.dat".
+           01  wk-caminho-arqvendedor   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqvendedor.dat".
+           01  wk-caminho-arqsaida      pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.dat".
+           01  wk-caminho-arqcheckpoint pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\checkpoint.dat".
+           01  wk-caminho-arqexcecao    pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\excecao.dat".
+           01  wk-caminho-arqcsv        pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\arqsaida.csv".
+           01  wk-caminho-arqultimaexec pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\ultimaexec.dat".
+           01  wk-caminho-arqreconciliacao
+                                    pic x(070) value
+             "C:\Users\vendedor\Documents\PROVACOBOL\reconcil.dat".
+           01  wk-caminho-arqcobertura  pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\cobertura.dat".
+           01  wk-caminho-arqsaidaant   pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\saidaant.dat".
+           01  wk-caminho-arqhistorico  pic x(070) value
+               "C:\Users\vendedor\Documents\PROVACOBOL\historico.dat".
+
+           01  wk-limite-distancia      pic 9(005)v9(002) value 50,00.
+           01  wk-data-processamento    pic 9(008) value zeros.
+           01  wk-reprocessa            pic x(001) value 'N'.
+           01  wk-modo-delta            pic x(001) value 'N'.
+           01  wk-cobertura-minima      pic 9(001) value 2.
+           01  wk-qtd-cobertura         pic 9(001) value zeros.
+           01  wk-tem-historico         pic x(001) value 'N'.
+
+           01  wk-ultima-execucao.
+              05 wk-ultima-exec-data    pic 9(008) value zeros.
+              05 wk-ultima-exec-hora    pic 9(006) value zeros.
+
+           01 wk-workarea.
+              05 wk-resultado           pic s9(005)v9(002) value zeros.
+              05 wk-ordem               pic 9(001) value zeros.
+              05 wk-opcao               pic 9(001) value zeros.
+              05 fl-ok                  pic x(001) value 'S'.
+              05 wk-msg                 pic x(050) value spaces.
+              05 wk-processa-cliente    pic x(001) value 'S'.
+      *-----------------------------------------------------------------
+           01  wk-estatisticas.
+              05 wk-tot-clientes        pic  9(007) value zeros.
+              05 wk-tot-atribuidos      pic  9(007) value zeros.
+              05 wk-tot-sem-vendedor    pic  9(007) value zeros.
+      *-----------------------------------------------------------------
+           01  wk-controle-checkpoint.
+              05 wk-checkpoint-codigo   pic  9(007) value zeros.
+              05 wk-checkpoint-intervalo
+                                        pic  9(005) value 25.
+              05 wk-checkpoint-contador pic  9(005) value zeros.
+      *-----------------------------------------------------------------
+      *    Ranking of the 3 nearest vendors found so far for the
+      *    client currently being matched -- item(1) is the closest,
+      *    used for the main assignment; item(2)/(3) are kept as
+      *    backup coverage.
+           01  wk-top3-vendedores.
+              05 wk-top3-item           occurs 3 times.
+                 07 wk-top3-codigo      pic  9(007) value zeros.
+                 07 wk-top3-nome        pic  X(040) value spaces.
+                 07 wk-top3-distancia   pic s9(005)v9(002)
+                                        value 99999,99.
+                 07 wk-top3-qtd-atual   pic  9(005)
+                                        value 99999.
+      *-----------------------------------------------------------------
+           01  wk-calculo-distancia.
+              05 wk-pi                  usage comp-2
+                                         value 3,14159265358979.
+              05 wk-raio-terra          usage comp-2 value 6371.
+              05 wk-dlat-rad            usage comp-2 value zeros.
+              05 wk-dlon-rad            usage comp-2 value zeros.
+              05 wk-hav-a               usage comp-2 value zeros.
+              05 wk-hav-c               usage comp-2 value zeros.
+      *-----------------------------------------------------------------
+           copy "arqclientefs.cpy".
+           copy "arqvendedorfs.cpy".
+           copy "arqsaidafs.cpy".
+           copy "arqcheckpointfs.cpy".
+           copy "arqexcecaofs.cpy".
+           copy "arqcsvfs.cpy".
+           copy "arqultimaexecfs.cpy".
+           copy "arqreconciliacaofs.cpy".
+           copy "arqcoberturafs.cpy".
+           copy "arqsaidaantfs.cpy".
+           copy "arqhistoricofs.cpy".
+      *-----------------------------------------------------------------
+            SCREEN SECTION.
+            01  SC-TELA-PARAMETROS.
+               05  blank screen.
+               05  line  1   col  05 value
+                         "PARAMETROS DE EXECUCAO".
+               05  line  3   col  05 value
+                         "Distancia maxima de busca (KM)".
+               05  line  3   col  43   using wk-limite-distancia.
+               05  line  4   col  05 value
+                         "Data de processamento (AAAAMMDD)".
+               05  line  4   col  43   using wk-data-processamento.
+               05  line  5   col  05 value
+                         "Reprocessar clientes ja atribuidos (S/N)".
+               05  line  5   col  43   using wk-reprocessa.
+               05  line  6   col  05 value
+                         "Somente clientes novos ou alterados (S/N)".
+               05  line  6   col  43   using wk-modo-delta.
+               05  line  7   col  05 value
+                         "Cobertura minima de vendedores backup".
+               05  line  7   col  43   using wk-cobertura-minima.
+      *-----------------------------------------------------------------
+            01  SC-TELA-INICIAL.
+               05  blank screen.
+               05  line  10  col  43   using wk-msg.
+      *-----------------------------------------------------------------
+            01  SC-TELA-RESUMO.
+               05  blank screen.
+               05  line  1   col  05 value
+                         "RESUMO DA EXECUCAO".
+               05  line  3   col  05 value
+                         "Clientes processados......".
+               05  line  3   col  33   using wk-tot-clientes.
+               05  line  4   col  05 value
+                         "Clientes com vendedor......".
+               05  line  4   col  33   using wk-tot-atribuidos.
+               05  line  5   col  05 value
+                         "Clientes sem vendedor......".
+               05  line  5   col  33   using wk-tot-sem-vendedor.
+      *-----------------------------------------------------------------
+       procedure division.
+
+       perform       0000-controle.
+
+       IF            fl-ok          equal        'S'
+           PERFORM       0010-PROCESSA
+       END-IF.
+
+       perform       9999-fim-programa.
+      *-----------------------------------------------------------------
+       0000-controle.
+      *-----------------------------------------------------------------
+       INITIALIZE    wk-workarea.
+
+           DISPLAY   SC-TELA-PARAMETROS.
+           ACCEPT    SC-TELA-PARAMETROS.
+           IF        wk-limite-distancia EQUAL  ZEROS
+               MOVE  50,00          TO          wk-limite-distancia
+           END-IF.
+           IF        wk-data-processamento EQUAL ZEROS
+               ACCEPT wk-data-processamento     FROM DATE
+           END-IF.
+           IF        wk-cobertura-minima EQUAL  ZEROS
+               MOVE  2              TO          wk-cobertura-minima
+           END-IF.
+
+           OPEN      INPUT        ARQCLIENTE.
+           IF        FS-ARQCLIENTE  NOT EQUAL  ZEROS
+               MOVE  'N'            TO           fl-ok
+               CALL  'fsmensagem'   USING        FS-ARQCLIENTE
+                                                  WK-MSG
+           END-IF.
+
+           OPEN      I-O          ARQVENDEDOR.
+           IF        FS-ARQVENDEDOR NOT EQUAL  ZEROS
+               MOVE  'N'            TO           fl-ok
+               CALL  'fsmensagem'   USING        FS-ARQVENDEDOR
+                                                  WK-MSG
+           END-IF.
+
+           IF        fl-ok          EQUAL       'S'
+               PERFORM              0001-LE-CHECKPOINT
+           END-IF.
+
+           PERFORM   0000A-PRESERVA-ARQSAIDA.
+
+      *    A resumed run (checkpoint left behind by a prior crash)
+      *    must keep the assignments that run already wrote -- only a
+      *    fresh full run (no checkpoint pending) starts arqsaida over.
+           IF        wk-checkpoint-codigo EQUAL ZEROS
+               OPEN  OUTPUT       ARQSAIDA
+           ELSE
+               OPEN  EXTEND       ARQSAIDA
+           END-IF.
+           IF        FS-ARQSAIDA    NOT EQUAL  ZEROS
+               MOVE  'N'            TO           fl-ok
+               CALL  'fsmensagem'   USING        FS-ARQSAIDA
+                                                  WK-MSG
+           END-IF.
+
+           OPEN      OUTPUT       ARQEXCECAO.
+           IF        FS-ARQEXCECAO  NOT EQUAL  ZEROS
+               MOVE  'N'            TO           fl-ok
+               CALL  'fsmensagem'   USING        FS-ARQEXCECAO
+                                                  WK-MSG
+           END-IF.
+
+           OPEN      OUTPUT       ARQCSV.
+           IF        FS-ARQCSV      NOT EQUAL  ZEROS
+               MOVE  'N'            TO           fl-ok
+               CALL  'fsmensagem'   USING        FS-ARQCSV
+                                                  WK-MSG
+           END-IF.
+
+           OPEN      EXTEND       ARQRECONCILIACAO.
+           IF        FS-ARQRECONCILIACAO EQUAL   '05'
+               OPEN     OUTPUT    ARQRECONCILIACAO
+               CLOSE    ARQRECONCILIACAO
+               OPEN     EXTEND    ARQRECONCILIACAO
+           END-IF.
+
+           OPEN      EXTEND       ARQCOBERTURA.
+           IF        FS-ARQCOBERTURA EQUAL       '05'
+               OPEN     OUTPUT    ARQCOBERTURA
+               CLOSE    ARQCOBERTURA
+               OPEN     EXTEND    ARQCOBERTURA
+           END-IF.
+
+           OPEN      EXTEND       ARQHISTORICO.
+           IF        FS-ARQHISTORICO EQUAL       '05'
+               OPEN     OUTPUT    ARQHISTORICO
+               CLOSE    ARQHISTORICO
+               OPEN     EXTEND    ARQHISTORICO
+           END-IF.
+
+           IF        fl-ok          EQUAL       'S'
+            AND      wk-checkpoint-codigo EQUAL ZEROS
+               PERFORM              0002-ZERA-CONTADORES
+           END-IF.
+
+           IF        fl-ok          EQUAL       'S'
+               PERFORM              0004-RECONCILIA
+           END-IF.
+
+           IF        fl-ok          EQUAL       'S'
+            AND      wk-modo-delta  EQUAL       'S'
+               PERFORM              0003-LE-ULTIMA-EXECUCAO
+           END-IF.
+
+           IF        fl-ok          NOT EQUAL   'S'
+               DISPLAY              SC-TELA-INICIAL
+           END-IF.
+      *---------------------------------------------------------------
+      *    Snapshots whatever arqsaida a prior run left behind into
+      *    arqsaidaant before the OPEN OUTPUT below truncates it, so
+      *    0013C-VERIFICA-HISTORICO can later tell which clients
+      *    changed vendedor from one run to the next. A first-ever run
+      *    (no prior arqsaida.dat) leaves wk-tem-historico at 'N' and
+      *    skips the comparison entirely. On a resumed run the snapshot
+      *    was already taken by the crashed run before it stopped, so
+      *    it is left untouched here instead of being overwritten with
+      *    the crashed run's own partial arqsaida.
+       0000A-PRESERVA-ARQSAIDA.
+
+           IF        wk-checkpoint-codigo EQUAL ZEROS
+               OPEN      INPUT        ARQSAIDA
+               IF        FS-ARQSAIDA    EQUAL       ZEROS
+                   PERFORM              0000B-COPIA-ARQSAIDA
+                   MOVE  'S'            TO          wk-tem-historico
+               ELSE
+                   MOVE  'N'            TO          wk-tem-historico
+               END-IF
+               CLOSE     ARQSAIDA
+           ELSE
+               MOVE  'S'            TO          wk-tem-historico
+           END-IF.
+      *---------------------------------------------------------------
+       0000B-COPIA-ARQSAIDA.
+
+           OPEN      OUTPUT       ARQSAIDAANT.
+           PERFORM   0000B1-COPIA-REGISTRO
+             UNTIL   FS-ARQSAIDA    EQUAL       '10'.
+           CLOSE     ARQSAIDAANT.
+           OPEN      INPUT        ARQSAIDAANT.
+      *---------------------------------------------------------------
+       0000B1-COPIA-REGISTRO.
+
+           READ      ARQSAIDA
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDA
+            NOT AT END
+             MOVE    arqsaida-cliente-codigo
+                                    TO       arqsaidaant-cliente-codigo
+             MOVE    arqsaida-cliente-raz-soc
+                                    TO       arqsaidaant-cliente-raz-soc
+             MOVE    arqsaida-vendedor-codigo
+                                    TO       arqsaidaant-vendedor-codigo
+             MOVE    arqsaida-vendedor-nome
+                                    TO       arqsaidaant-vendedor-nome
+             MOVE    arqsaida-distancia
+                                    TO       arqsaidaant-distancia
+             MOVE    arqsaida-vendedor2-codigo
+                                    TO
+                                    arqsaidaant-vendedor2-codigo
+             MOVE    arqsaida-vendedor2-nome
+                                    TO       arqsaidaant-vendedor2-nome
+             MOVE    arqsaida-distancia2
+                                    TO       arqsaidaant-distancia2
+             MOVE    arqsaida-vendedor3-codigo
+                                    TO
+                                    arqsaidaant-vendedor3-codigo
+             MOVE    arqsaida-vendedor3-nome
+                                    TO       arqsaidaant-vendedor3-nome
+             MOVE    arqsaida-distancia3
+                                    TO       arqsaidaant-distancia3
+             WRITE   arqsaidaant-registro
+           END-READ.
+      *---------------------------------------------------------------
+      *    Zeroes each vendedor's assigned-client counter before the
+      *    run starts, since arqsaida is rebuilt from scratch every
+      *    time executar runs.
+       0002-ZERA-CONTADORES.
+
+           MOVE      LOW-VALUES     TO          ARQVENDEDOR-CHAVE.
+           START     ARQVENDEDOR    KEY IS      NOT LESS
+                                     ARQVENDEDOR-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+           END-START.
+           PERFORM   0002A-ZERA-VENDEDOR
+             UNTIL   FS-ARQVENDEDOR EQUAL       '10'.
+      *---------------------------------------------------------------
+       0002A-ZERA-VENDEDOR.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             MOVE    ZEROS          TO          arqvendedor-qtd-atual
+             REWRITE arqvendedor-vendedor
+           END-READ.
+      *---------------------------------------------------------------
+      *    Loads the date/hora of the last successful executar run,
+      *    used by 0011B-VERIFICA-DELTA to skip clients that haven't
+      *    changed since then when delta mode is on. A missing marker
+      *    file (no prior successful run) leaves it at zeros, so every
+      *    client is treated as new.
+       0003-LE-ULTIMA-EXECUCAO.
+
+           OPEN      INPUT        ARQULTIMAEXEC.
+           IF        FS-ARQULTIMAEXEC EQUAL      ZEROS
+               READ  ARQULTIMAEXEC
+                AT END
+                 CONTINUE
+                NOT AT END
+                 MOVE arqultimaexec-data TO      wk-ultima-exec-data
+                 MOVE arqultimaexec-hora TO      wk-ultima-exec-hora
+               END-READ
+               CLOSE ARQULTIMAEXEC
+           END-IF.
+      *---------------------------------------------------------------
+      *    Sweeps arqcliente and arqvendedor before the matching run
+      *    starts, flagging records with structurally invalid data
+      *    (zeroed latitude/longitude) to ARQRECONCILIACAO. This is
+      *    informational only -- it does not block the run, since
+      *    a flagged record simply won't be matched by
+      *    0012B-CALCULA-HAVERSINE later on.
+       0004-RECONCILIA.
+
+           PERFORM   0004A-RECONCILIA-CLIENTES.
+           PERFORM   0004B-RECONCILIA-VENDEDORES.
+      *---------------------------------------------------------------
+       0004A-RECONCILIA-CLIENTES.
+
+           MOVE      LOW-VALUES     TO          ARQCLIENTE-CHAVE.
+           START     ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQCLIENTE
+           END-START.
+           PERFORM   0004A1-LE-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'.
+      *---------------------------------------------------------------
+       0004A1-LE-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             IF      arqcliente-lat EQUAL       ZEROS
+              AND    arqcliente-lon EQUAL       ZEROS
+                 MOVE 'CLIENTE'     TO
+                                    arqreconciliacao-entidade
+                 MOVE arqcliente-codigo
+                                    TO          arqreconciliacao-codigo
+                 MOVE 'Latitude/longitude zerada ou invalida'
+                                    TO          arqreconciliacao-motivo
+                 ACCEPT arqreconciliacao-data   FROM        DATE
+                 ACCEPT arqreconciliacao-hora   FROM        TIME
+                 WRITE  arqreconciliacao-registro
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0004B-RECONCILIA-VENDEDORES.
+
+           MOVE      LOW-VALUES     TO          ARQVENDEDOR-CHAVE.
+           START     ARQVENDEDOR    KEY IS      NOT LESS
+                                     ARQVENDEDOR-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+           END-START.
+           PERFORM   0004B1-LE-VENDEDOR
+             UNTIL   FS-ARQVENDEDOR EQUAL       '10'.
+      *---------------------------------------------------------------
+       0004B1-LE-VENDEDOR.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             IF      arqvendedor-lat EQUAL      ZEROS
+              AND    arqvendedor-lon EQUAL      ZEROS
+                 MOVE 'VENDEDOR'    TO
+                                    arqreconciliacao-entidade
+                 MOVE arqvendedor-codigo
+                                    TO          arqreconciliacao-codigo
+                 MOVE 'Latitude/longitude zerada ou invalida'
+                                    TO          arqreconciliacao-motivo
+                 ACCEPT arqreconciliacao-data   FROM        DATE
+                 ACCEPT arqreconciliacao-hora   FROM        TIME
+                 WRITE  arqreconciliacao-registro
+             END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       0001-LE-CHECKPOINT.
+
+           IF        wk-reprocessa  EQUAL       'S'
+               OPEN     OUTPUT     ARQCHECKPOINT
+               CLOSE    ARQCHECKPOINT
+           ELSE
+               OPEN      INPUT         ARQCHECKPOINT
+               IF        FS-ARQCHECKPOINT EQUAL      ZEROS
+                   PERFORM          0001A-PROCESSA-CHECKPOINT
+                     UNTIL          FS-ARQCHECKPOINT EQUAL '10'
+                   CLOSE            ARQCHECKPOINT
+               END-IF
+           END-IF.
+
+           OPEN      EXTEND        ARQCHECKPOINT.
+           IF        FS-ARQCHECKPOINT EQUAL      '05'
+               OPEN     OUTPUT     ARQCHECKPOINT
+               CLOSE    ARQCHECKPOINT
+               OPEN     EXTEND     ARQCHECKPOINT
+           END-IF.
+      *---------------------------------------------------------------
+       0001A-PROCESSA-CHECKPOINT.
+
+           READ      ARQCHECKPOINT NEXT RECORD
+            AT END
+             MOVE    '10'          TO          FS-ARQCHECKPOINT
+            NOT AT END
+             MOVE    arqcheckpoint-codigo
+                                   TO          wk-checkpoint-codigo
+           END-READ.
+      *---------------------------------------------------------------
+       0010-PROCESSA.
+
+           PERFORM   0011-GET-CLIENTE.
+      *----------------------------------------------------------------
+       0011-GET-CLIENTE.
+
+           IF        wk-checkpoint-codigo EQUAL ZEROS
+               MOVE  LOW-VALUES     TO          ARQCLIENTE-CHAVE
+               START ARQCLIENTE     KEY IS      NOT LESS
+                                     ARQCLIENTE-CHAVE
+                INVALID KEY
+                 MOVE '10'          TO          FS-ARQCLIENTE
+               END-START
+           ELSE
+               MOVE  wk-checkpoint-codigo
+                                    TO          arqcliente-codigo
+               MOVE  HIGH-VALUES    TO          arqcliente-cnpj
+                                                 arqcliente-raz-soc
+               START ARQCLIENTE     KEY IS      GREATER
+                                     ARQCLIENTE-CHAVE
+                INVALID KEY
+                 MOVE '10'          TO          FS-ARQCLIENTE
+               END-START
+           END-IF.
+           PERFORM   0011A-PROCESSA-CLIENTE
+             UNTIL   FS-ARQCLIENTE  EQUAL       '10'.
+      *----------------------------------------------------------------
+       0011A-PROCESSA-CLIENTE.
+
+           READ      ARQCLIENTE     NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQCLIENTE
+            NOT AT END
+             PERFORM 0011B-VERIFICA-DELTA
+             IF      wk-processa-cliente EQUAL  'S'
+                 ADD  1             TO          wk-tot-clientes
+                 INITIALIZE         wk-top3-vendedores
+                 MOVE 99999,99      TO          wk-top3-distancia(1)
+                                                 wk-top3-distancia(2)
+                                                 wk-top3-distancia(3)
+                 MOVE 99999         TO          wk-top3-qtd-atual(1)
+                                                 wk-top3-qtd-atual(2)
+                                                 wk-top3-qtd-atual(3)
+                 PERFORM            0012-GET-VENDEDOR
+                 PERFORM            0013B-VERIFICA-COBERTURA
+                 IF   wk-top3-distancia(1) NOT EQUAL 99999,99
+                  AND wk-top3-distancia(1) NOT GREATER
+                                    wk-limite-distancia
+                     PERFORM        0013-GRAVA-SAIDA
+                     ADD 1          TO          wk-tot-atribuidos
+                 ELSE
+                     IF wk-top3-distancia(1) NOT EQUAL 99999,99
+                         PERFORM    0015-GRAVA-EXCECAO
+                     END-IF
+                     ADD 1          TO          wk-tot-sem-vendedor
+                 END-IF
+             END-IF
+             ADD     1              TO          wk-checkpoint-contador
+             IF      wk-checkpoint-contador
+                                    >=          wk-checkpoint-intervalo
+                 PERFORM            0014-GRAVA-CHECKPOINT
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+      *    Inactive clients (soft-deleted, including duplicates merged
+      *    away by dedupecliente) are never matched. In delta mode,
+      *    only clients added or changed since the last successful run
+      *    are (re)matched -- everyone else keeps whatever assignment
+      *    a prior run already wrote to arqsaida.
+       0011B-VERIFICA-DELTA.
+
+           MOVE      'S'            TO          wk-processa-cliente.
+           IF        arqcliente-inativo
+               MOVE  'N'            TO          wk-processa-cliente
+           END-IF.
+           IF        wk-processa-cliente EQUAL  'S'
+            AND      wk-modo-delta  EQUAL       'S'
+            AND      arqcliente-atualizacao LESS wk-ultima-execucao
+               MOVE  'N'            TO          wk-processa-cliente
+               PERFORM              0011C-COPIA-SAIDA-ANTERIOR
+           END-IF.
+      *----------------------------------------------------------------
+      *    Delta mode does not rematch a client whose data hasn't
+      *    changed since the last successful run, but that client
+      *    still needs a row in the freshly-truncated arqsaida -- this
+      *    carries its previous assignment forward from arqsaidaant so
+      *    it is not lost, and reapplies the assigned vendor's load so
+      *    capacity checks for the rest of this run stay accurate.
+       0011C-COPIA-SAIDA-ANTERIOR.
+
+           IF        wk-tem-historico EQUAL      'S'
+               CLOSE     ARQSAIDAANT
+               OPEN      INPUT        ARQSAIDAANT
+               PERFORM   0011D-LE-SAIDA-ANTERIOR
+                 UNTIL   FS-ARQSAIDAANT EQUAL     '10'
+           END-IF.
+      *----------------------------------------------------------------
+       0011D-LE-SAIDA-ANTERIOR.
+
+           READ      ARQSAIDAANT    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDAANT
+            NOT AT END
+             IF      arqsaidaant-cliente-codigo EQUAL arqcliente-codigo
+                 MOVE arqsaidaant-cliente-codigo
+                                    TO       arqsaida-cliente-codigo
+                 MOVE arqsaidaant-cliente-raz-soc
+                                    TO       arqsaida-cliente-raz-soc
+                 MOVE arqsaidaant-vendedor-codigo
+                                    TO       arqsaida-vendedor-codigo
+                 MOVE arqsaidaant-vendedor-nome
+                                    TO       arqsaida-vendedor-nome
+                 MOVE arqsaidaant-distancia
+                                    TO       arqsaida-distancia
+                 MOVE arqsaidaant-vendedor2-codigo
+                                    TO       arqsaida-vendedor2-codigo
+                 MOVE arqsaidaant-vendedor2-nome
+                                    TO       arqsaida-vendedor2-nome
+                 MOVE arqsaidaant-distancia2
+                                    TO       arqsaida-distancia2
+                 MOVE arqsaidaant-vendedor3-codigo
+                                    TO       arqsaida-vendedor3-codigo
+                 MOVE arqsaidaant-vendedor3-nome
+                                    TO       arqsaida-vendedor3-nome
+                 MOVE arqsaidaant-distancia3
+                                    TO       arqsaida-distancia3
+                 WRITE arqsaida-registro
+                 MOVE arqsaidaant-vendedor-codigo
+                                    TO       wk-top3-codigo(1)
+                 PERFORM            0013A-INCREMENTA-VENDEDOR
+                 MOVE '10'          TO          FS-ARQSAIDAANT
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+       0012-GET-VENDEDOR.
+
+           MOVE      LOW-VALUES     TO          ARQVENDEDOR-CHAVE.
+           START     ARQVENDEDOR    KEY IS      NOT LESS
+                                     ARQVENDEDOR-CHAVE
+            INVALID KEY
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+           END-START.
+           PERFORM   0012A-PROCESSA-VENDEDOR
+             UNTIL   FS-ARQVENDEDOR EQUAL       '10'.
+      *----------------------------------------------------------------
+       0012A-PROCESSA-VENDEDOR.
+
+           READ      ARQVENDEDOR    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQVENDEDOR
+            NOT AT END
+             IF      arqvendedor-ativo
+              AND  ( arqvendedor-capacidade-max EQUAL ZEROS
+              OR     arqvendedor-qtd-atual <
+                                    arqvendedor-capacidade-max )
+                 PERFORM            0012B-CALCULA-HAVERSINE
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+       0012B-CALCULA-HAVERSINE.
+
+           COMPUTE   wk-dlat-rad    =
+                     (arqvendedor-lat - arqcliente-lat) * wk-pi / 180.
+           COMPUTE   wk-dlon-rad    =
+                     (arqvendedor-lon - arqcliente-lon) * wk-pi / 180.
+           COMPUTE   wk-hav-a       =
+                     FUNCTION SIN(wk-dlat-rad / 2) ** 2 +
+                     FUNCTION COS(arqcliente-lat * wk-pi / 180) *
+                     FUNCTION COS(arqvendedor-lat * wk-pi / 180) *
+                     FUNCTION SIN(wk-dlon-rad / 2) ** 2.
+           COMPUTE   wk-hav-c       =
+                     2 * FUNCTION ASIN(FUNCTION SQRT(wk-hav-a)).
+           COMPUTE   wk-resultado   =
+                     wk-hav-c * wk-raio-terra.
+           PERFORM   0012C-INSERE-TOP3.
+      *----------------------------------------------------------------
+       0012C-INSERE-TOP3.
+
+      *    Ties on distance are broken by current client load, so an
+      *    equidistant vendor with fewer assigned clients wins -- this
+      *    rotates the pick among tied vendors as their loads even out,
+      *    rather than always favoring whichever is read first.
+           IF       (wk-resultado   <           wk-top3-distancia(1))
+            OR      (wk-resultado   =           wk-top3-distancia(1)
+             AND     arqvendedor-qtd-atual <    wk-top3-qtd-atual(1))
+               MOVE  wk-top3-item(2) TO         wk-top3-item(3)
+               MOVE  wk-top3-item(1) TO         wk-top3-item(2)
+               MOVE  arqvendedor-codigo
+                                    TO          wk-top3-codigo(1)
+               MOVE  arqvendedor-nome
+                                    TO          wk-top3-nome(1)
+               MOVE  wk-resultado   TO          wk-top3-distancia(1)
+               MOVE  arqvendedor-qtd-atual
+                                    TO          wk-top3-qtd-atual(1)
+           ELSE
+            IF      (wk-resultado   <           wk-top3-distancia(2))
+             OR     (wk-resultado   =           wk-top3-distancia(2)
+              AND    arqvendedor-qtd-atual <    wk-top3-qtd-atual(2))
+               MOVE  wk-top3-item(2) TO         wk-top3-item(3)
+               MOVE  arqvendedor-codigo
+                                    TO          wk-top3-codigo(2)
+               MOVE  arqvendedor-nome
+                                    TO          wk-top3-nome(2)
+               MOVE  wk-resultado   TO          wk-top3-distancia(2)
+               MOVE  arqvendedor-qtd-atual
+                                    TO          wk-top3-qtd-atual(2)
+            ELSE
+             IF     (wk-resultado   <           wk-top3-distancia(3))
+              OR    (wk-resultado   =           wk-top3-distancia(3)
+               AND   arqvendedor-qtd-atual <    wk-top3-qtd-atual(3))
+               MOVE  arqvendedor-codigo
+                                    TO          wk-top3-codigo(3)
+               MOVE  arqvendedor-nome
+                                    TO          wk-top3-nome(3)
+               MOVE  arqvendedor-qtd-atual
+                                    TO          wk-top3-qtd-atual(3)
+               MOVE  wk-resultado   TO          wk-top3-distancia(3)
+             END-IF
+            END-IF
+           END-IF.
+      *----------------------------------------------------------------
+       0013-GRAVA-SAIDA.
+
+           MOVE      arqcliente-codigo  TO      arqsaida-cliente-codigo.
+           MOVE      arqcliente-raz-soc
+                                    TO       arqsaida-cliente-raz-soc.
+           MOVE      wk-top3-codigo(1) TO      arqsaida-vendedor-codigo.
+           MOVE      wk-top3-nome(1)    TO      arqsaida-vendedor-nome.
+           MOVE      wk-top3-distancia(1)
+                                    TO       arqsaida-distancia.
+           IF        wk-top3-distancia(2) NOT EQUAL 99999,99
+               MOVE  wk-top3-codigo(2) TO      arqsaida-vendedor2-codigo
+               MOVE  wk-top3-nome(2)   TO      arqsaida-vendedor2-nome
+               MOVE  wk-top3-distancia(2)
+                                    TO       arqsaida-distancia2
+           END-IF.
+           IF        wk-top3-distancia(3) NOT EQUAL 99999,99
+               MOVE  wk-top3-codigo(3) TO      arqsaida-vendedor3-codigo
+               MOVE  wk-top3-nome(3)   TO      arqsaida-vendedor3-nome
+               MOVE  wk-top3-distancia(3)
+                                    TO       arqsaida-distancia3
+           END-IF.
+           WRITE     arqsaida-registro.
+           IF        wk-tem-historico EQUAL     'S'
+               PERFORM              0013C-VERIFICA-HISTORICO
+           END-IF.
+           PERFORM   0013A-INCREMENTA-VENDEDOR.
+           PERFORM   0016-GRAVA-CSV.
+      *----------------------------------------------------------------
+      *    Adds the newly-assigned client to the primary vendor's
+      *    running count, so the next client's capacity check in
+      *    0012A-PROCESSA-VENDEDOR sees the updated load.
+       0013A-INCREMENTA-VENDEDOR.
+
+           MOVE      wk-top3-codigo(1) TO      ARQVENDEDOR-CODIGO.
+           READ      ARQVENDEDOR    KEY IS     ARQVENDEDOR-CODIGO
+            INVALID KEY
+             CONTINUE
+            NOT INVALID KEY
+             ADD     1              TO         arqvendedor-qtd-atual
+             REWRITE arqvendedor-vendedor
+           END-READ.
+      *----------------------------------------------------------------
+       0016-GRAVA-CSV.
+
+           MOVE      arqcliente-codigo  TO      arqcsv-cliente-codigo.
+           MOVE      arqcliente-raz-soc TO      arqcsv-cliente-raz-soc.
+           MOVE      wk-top3-codigo(1) TO       arqcsv-vendedor-codigo.
+           MOVE      wk-top3-nome(1)    TO      arqcsv-vendedor-nome.
+           MOVE      wk-top3-distancia(1)
+                                    TO       arqcsv-distancia.
+           WRITE     arqcsv-registro.
+      *----------------------------------------------------------------
+      *    Counts how many of the top-3 ranked vendors actually fall
+      *    within the search radius -- that's the client's real backup
+      *    coverage, since a top3 slot beyond wk-limite-distancia isn't
+      *    a usable vendor. Clients short of wk-cobertura-minima are
+      *    logged so we know in advance who loses coverage if a vendor
+      *    leaves.
+       0013B-VERIFICA-COBERTURA.
+
+           MOVE      ZEROS          TO          wk-qtd-cobertura.
+           IF        wk-top3-distancia(1) NOT EQUAL 99999,99
+            AND      wk-top3-distancia(1) NOT GREATER
+                                    wk-limite-distancia
+               ADD   1              TO          wk-qtd-cobertura
+           END-IF.
+           IF        wk-top3-distancia(2) NOT EQUAL 99999,99
+            AND      wk-top3-distancia(2) NOT GREATER
+                                    wk-limite-distancia
+               ADD   1              TO          wk-qtd-cobertura
+           END-IF.
+           IF        wk-top3-distancia(3) NOT EQUAL 99999,99
+            AND      wk-top3-distancia(3) NOT GREATER
+                                    wk-limite-distancia
+               ADD   1              TO          wk-qtd-cobertura
+           END-IF.
+
+           IF        wk-qtd-cobertura < wk-cobertura-minima
+               MOVE  arqcliente-codigo TO
+                                    arqcobertura-cliente-codigo
+               MOVE  arqcliente-raz-soc TO
+                                    arqcobertura-cliente-raz-soc
+               MOVE  wk-qtd-cobertura TO
+                                    arqcobertura-qtd-encontrada
+               MOVE  wk-cobertura-minima TO
+                                    arqcobertura-qtd-minima
+               MOVE  wk-limite-distancia TO
+                                    arqcobertura-limite
+               ACCEPT arqcobertura-data FROM     DATE
+               ACCEPT arqcobertura-hora FROM     TIME
+               WRITE arqcobertura-registro
+           END-IF.
+      *----------------------------------------------------------------
+      *    Compares the vendedor just assigned to this client against
+      *    whatever arqsaidaant (the pre-run snapshot) shows for the
+      *    same client, logging a reassignment to arqhistorico when
+      *    they differ. Only the primary assignment is tracked, not
+      *    the backup slots.
+       0013C-VERIFICA-HISTORICO.
+
+           CLOSE     ARQSAIDAANT.
+           OPEN      INPUT        ARQSAIDAANT.
+           PERFORM   0013D-LE-ARQSAIDAANT
+             UNTIL   FS-ARQSAIDAANT EQUAL       '10'.
+      *----------------------------------------------------------------
+       0013D-LE-ARQSAIDAANT.
+
+           READ      ARQSAIDAANT    NEXT RECORD
+            AT END
+             MOVE    '10'           TO          FS-ARQSAIDAANT
+            NOT AT END
+             IF      arqsaidaant-cliente-codigo EQUAL arqcliente-codigo
+                 IF  arqsaidaant-vendedor-codigo NOT EQUAL
+                                    wk-top3-codigo(1)
+                     PERFORM        0013E-GRAVA-HISTORICO
+                 END-IF
+                 MOVE '10'          TO          FS-ARQSAIDAANT
+             END-IF
+           END-READ.
+      *----------------------------------------------------------------
+       0013E-GRAVA-HISTORICO.
+
+           MOVE      arqcliente-codigo  TO
+                                    arqhistorico-cliente-codigo.
+           MOVE      arqcliente-raz-soc TO
+                                    arqhistorico-cliente-raz-soc.
+           MOVE      arqsaidaant-vendedor-codigo
+                                    TO
+                                    arqhistorico-vendedor-anterior.
+           MOVE      wk-top3-codigo(1)
+                                    TO       arqhistorico-vendedor-novo.
+           MOVE      arqsaidaant-distancia
+                                    TO       arqhistorico-distancia-ant.
+           MOVE      wk-top3-distancia(1)
+                                    TO
+                                    arqhistorico-distancia-nova.
+           COMPUTE   arqhistorico-distancia-delta =
+                     wk-top3-distancia(1) - arqsaidaant-distancia.
+           ACCEPT    arqhistorico-data           FROM        DATE.
+           ACCEPT    arqhistorico-hora           FROM        TIME.
+           WRITE     arqhistorico-registro.
+      *----------------------------------------------------------------
+       0015-GRAVA-EXCECAO.
+
+           MOVE      arqcliente-codigo
+                                    TO       arqexcecao-cliente-codigo.
+           MOVE      arqcliente-raz-soc
+                                    TO       arqexcecao-cliente-raz-soc.
+           MOVE      wk-top3-codigo(1)
+                                    TO       arqexcecao-vendedor-codigo.
+           MOVE      wk-top3-distancia(1)
+                                    TO       arqexcecao-distancia.
+           MOVE      wk-limite-distancia
+                                    TO       arqexcecao-limite.
+           WRITE     arqexcecao-registro.
+      *----------------------------------------------------------------
+       0014-GRAVA-CHECKPOINT.
+
+           MOVE      arqcliente-codigo TO       arqcheckpoint-codigo.
+           MOVE      wk-data-processamento
+                                    TO       arqcheckpoint-data.
+           ACCEPT    arqcheckpoint-hora          FROM        TIME.
+           WRITE     arqcheckpoint-registro.
+           MOVE      ZEROS          TO          wk-checkpoint-contador.
+
+      *----------------------------------------------------------------
+      *----------------------------------------------------------------
+      *    Stamps the marker file with this run's completion date/hora
+      *    so the next delta-mode run knows what "since last run" means.
+       0017-GRAVA-ULTIMA-EXECUCAO.
+
+           ACCEPT    arqultimaexec-data          FROM        DATE.
+           ACCEPT    arqultimaexec-hora          FROM        TIME.
+           OPEN      OUTPUT       ARQULTIMAEXEC.
+           WRITE     arqultimaexec-registro.
+           CLOSE     ARQULTIMAEXEC.
+      *----------------------------------------------------------------
+       9999-fim-programa.
+
+           IF        fl-ok          EQUAL       'S'
+               CLOSE     ARQSAIDA
+               CLOSE     ARQVENDEDOR
+               CLOSE     ARQCLIENTE
+               CLOSE     ARQCHECKPOINT
+      *        A run that reaches here finished the full client sweep,
+      *        so the checkpoint is cleared -- only a crash that never
+      *        reaches this paragraph should leave one behind to resume.
+               OPEN      OUTPUT    ARQCHECKPOINT
+               CLOSE     ARQCHECKPOINT
+               CLOSE     ARQEXCECAO
+               CLOSE     ARQCSV
+               CLOSE     ARQRECONCILIACAO
+               CLOSE     ARQCOBERTURA
+               CLOSE     ARQHISTORICO
+               IF        wk-tem-historico EQUAL 'S'
+                   CLOSE ARQSAIDAANT
+               END-IF
+               PERFORM   0017-GRAVA-ULTIMA-EXECUCAO
+               DISPLAY   SC-TELA-RESUMO
+           END-IF.
+           GOBACK.
+           exit program.
+
+           end program executar.
