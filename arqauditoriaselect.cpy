@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       select arqauditoria assign to
+               "C:\Users\Auditoria\PROVACOBOL\arqauditoria.dat"
+             organization       is line sequential
+
+             file status        is fs-arqauditoria.
