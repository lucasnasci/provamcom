@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook
+       01  fs-arqreldashboard.
+           05  fs-arqreldashboard-1   PIC  X(001).
+           05  fs-arqreldashboard-2   pic  x(001).
+           05  fs-arqreldashboard-r   redefines
+               fs-arqreldashboard-2  pic 99 comp-x.
