@@ -0,0 +1,24 @@
+      *Skeleton COBOL Copybook
+           fd arqcliente.
+
+       01  arqcliente-cliente.
+           03 arqcliente-chave.
+            05 arqcliente-codigo           pic  9(007) value zeros.
+            05 arqcliente-cnpj             pic  9(014) value zeros.
+            05 arqcliente-raz-soc          pic  X(040) value spaces.
+           03 arqcliente-endereco.
+            05 arqcliente-logradouro    pic  X(040) value spaces.
+            05 arqcliente-numero        pic  9(005) value zeros.
+            05 arqcliente-bairro        pic  X(030) value spaces.
+            05 arqcliente-cidade        pic  X(030) value spaces.
+            05 arqcliente-uf            pic  X(002) value spaces.
+            05 arqcliente-cep           pic  9(008) value zeros.
+           03 arqcliente-latlong.
+            05 arqcliente-lat           pic s9(003)v9(008) value zeros.
+            05 arqcliente-lon           pic s9(003)v9(008) value zeros.
+           03 arqcliente-status         pic  X(001) value 'A'.
+               88 arqcliente-ativo      value 'A'.
+               88 arqcliente-inativo    value 'I'.
+           03 arqcliente-atualizacao.
+            05 arqcliente-data-alt      pic  9(008) value zeros.
+            05 arqcliente-hora-alt      pic  9(006) value zeros.
